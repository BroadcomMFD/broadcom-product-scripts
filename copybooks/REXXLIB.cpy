@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  REXXLIB
+      *  Single point of definition for the REXX library dataset name
+      *  the exits allocate to DD REXFILEn / SYSEXEC ahead of calling
+      *  IRXEXEC/IRXJCL. Change WS-REXX-LIBRARY-DSN here and recompile
+      *  the exits that COPY it - do not hardcode the DSN in the
+      *  ALLOC-TEXT STRING build of an individual exit.
+      *****************************************************************
+       01  WS-REXX-LIBRARY-DSN          PIC X(44)
+                                         VALUE 'YOURSITE.NDVR.REXX'.
