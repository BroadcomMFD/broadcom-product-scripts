@@ -0,0 +1,31 @@
+      *****************************************************************
+      *  SNOWFOPN
+      *  Single point of definition for what VALIDATE-SN-OBJECT does
+      *  when the ServiceNow lookup itself cannot be completed (REXX
+      *  SNOWCUST or SNOWHWTH comes back with the connectivity-failure
+      *  return code below, as opposed to coming back having actually
+      *  evaluated the object and found it invalid). WS-SNOW-CONN-RC is
+      *  the return code both the REXX SNOWCUST exec and SNOWHWTH use
+      *  for "could not reach ServiceNow" - SNOWHWTH's own GOBACK uses
+      *  it for any HWTH/HTTP failure.
+      *
+      *  WS-SNOW-FAIL-POLICY = 'C' (fail-closed, the long-standing
+      *  behavior): a connectivity failure blocks the element/package
+      *  action exactly like a validation failure does.
+      *  WS-SNOW-FAIL-POLICY = 'O' (fail-open): a connectivity failure
+      *  is logged and let through so ServiceNow being unreachable does
+      *  not by itself stop every package in the shop.
+      *
+      *  WS-SNOW-NOTFOUND-RC is a distinct return code SNOWHWTH uses
+      *  when ServiceNow was actually reached and answered (the HTTP
+      *  status came back, it just was not a usable 2xx/object-found
+      *  result) - this is NOT a connectivity failure, so it must never
+      *  equal WS-SNOW-CONN-RC, or VALIDATE-SN-OBJECT's fail-open check
+      *  above would let an object that does not exist through along
+      *  with a genuine "could not reach ServiceNow" outcome.
+      *****************************************************************
+       01  WS-SNOW-CONN-RC                PIC 9(04) VALUE 4095.
+       01  WS-SNOW-NOTFOUND-RC            PIC 9(04) VALUE 4044.
+       01  WS-SNOW-FAIL-POLICY            PIC X(01) VALUE 'C'.
+           88  SNOW-FAIL-CLOSED                   VALUE 'C'.
+           88  SNOW-FAIL-OPEN                      VALUE 'O'.
