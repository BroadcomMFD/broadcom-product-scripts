@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  NOTFYDIG
+      *  Single point of definition for whether C1UEXT07 approver/
+      *  backout notifications are sent immediately (one BC1PMLIF call
+      *  per recipient per event, the original behavior) or queued to
+      *  DD NOTFYDGQ for a companion batch step (C1UDIGST) to roll up
+      *  into one consolidated email per recipient. Set
+      *  WS-NOTIFY-DIGEST-MODE to 'N' to go back to immediate sends.
+      *****************************************************************
+       01  WS-NOTIFY-DIGEST-MODE          PIC X(01) VALUE 'N'.
+           88  NOTIFY-DIGEST-MODE-ENABLED          VALUE 'Y'.
