@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  SNOWHCFG
+      *  Site-configurable connection details for the direct HWTH
+      *  ServiceNow REST call made by SNOWHWTH, in the same spirit as
+      *  REXXLIB centralizing the REXX library DSN - change the
+      *  values here, not inside SNOWHWTH itself.
+      *****************************************************************
+       01  SN-HTTP-BASE-URI     PIC X(40)
+                        VALUE '**CHANGE** SERVICENOW INSTANCE URL'.
+       01  SN-HTTP-KEYRING      PIC X(32)
+                        VALUE '**CHANGE** KEYRING NAME'.
+       01  SN-HTTP-USERID       PIC X(32)
+                        VALUE '**CHANGE** ADMIN USERID'.
+       01  SN-HTTP-PASSWORD     PIC X(32)
+                        VALUE '**CHANGE** ADMIN PASSWORD'.
