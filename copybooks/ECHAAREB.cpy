@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  ECHAAREB
+      *  Endevor API action/response element block (AREB) - returned
+      *  by ENA$NDVR describing the element(s) acted upon by a request.
+      *  Not directly referenced field-by-field outside the API
+      *  interface program itself; carried along on the CALL.
+      *****************************************************************
+       01  AREB-DATAAREA.
+           03  AREB-EYE-CATCHER             PIC X(08) VALUE 'AREB'.
+           03  AREB-ELEMENT-NAME            PIC X(10).
+           03  AREB-ELEMENT-RTNCODE         PIC S9(04) COMP.
+           03  AREB-ELEMENT-MESSAGE         PIC X(80).
