@@ -0,0 +1,27 @@
+      *****************************************************************
+      *  SHPDEST
+      *  Extra shipment destinations for C1UEXSHP. Every package still
+      *  ships once through its normal Endevor environment/stage path;
+      *  when WS-SHIP-EXTRA-DEST-ENABLED is 'Y' it is shipped again,
+      *  once per environment listed in WS-SHIP-EXTRA-DEST-ENV below,
+      *  so a site that mirrors every shipment to a DR or secondary
+      *  target system does not need a separate manual ship step. Each
+      *  entry also carries its own WS-SHIP-EXTRA-DEST-STGID, since the
+      *  mirror environment's stage need not match the package's own
+      *  PHDR-PKG-STGID - 810-WRITE-SHIPMENT-STATUS in C1UEXSHP uses it
+      *  in place of PHDR-PKG-STGID so each destination's SHPSTAT
+      *  record reflects the stage it actually shipped into.
+      *****************************************************************
+       01  WS-SHIP-EXTRA-DEST-ENABLED    PIC X(01) VALUE 'N'.
+           88  SHIP-EXTRA-DEST-ENABLED             VALUE 'Y'.
+       01  WS-SHIP-EXTRA-DEST-TABLE.
+           03 FILLER                         PIC X(08)
+              VALUE 'DRSITE  '.
+           03 FILLER                         PIC X(01)
+              VALUE '1'.
+       01  WS-SHIP-EXTRA-DEST-TABLE-RE
+                                REDEFINES WS-SHIP-EXTRA-DEST-TABLE.
+           03 WS-SHIP-EXTRA-DEST-ENTRY       OCCURS 1 TIMES.
+              05 WS-SHIP-EXTRA-DEST-ENV      PIC X(08).
+              05 WS-SHIP-EXTRA-DEST-STGID    PIC X(01).
+       01  WS-SHIP-EXTRA-DEST-COUNT          PIC 9(02) VALUE 1.
