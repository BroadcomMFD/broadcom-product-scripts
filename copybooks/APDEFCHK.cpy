@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  APDEFCHK
+      *  Pre-flight existence check for APIAPDEF. When
+      *  WS-PREFLIGHT-CHECK-ENABLED is 'Y', a FUNC='C' (create) request
+      *  is preceded by an APDEF-RQ-FUNC='I' inquire call for the same
+      *  PKGID - if that inquire succeeds the package already exists,
+      *  and the create is skipped with a clear message instead of
+      *  being sent on to ENA$NDVR to fail on its own terms. Leave this
+      *  at 'N' to call ENA$NDVR for every create exactly as before
+      *  this check existed.
+      *****************************************************************
+       01  WS-PREFLIGHT-CHECK-ENABLED    PIC X(01) VALUE 'N'.
+           88  PREFLIGHT-CHECK-ENABLED             VALUE 'Y'.
