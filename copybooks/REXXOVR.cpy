@@ -0,0 +1,40 @@
+      *****************************************************************
+      *  REXXOVR
+      *  Environment-pair-specific override of the REXX library DSN
+      *  (COPY REXXLIB's WS-REXX-LIBRARY-DSN) for C1UEXT02/C1UEXT07 -
+      *  lets a site point a given environment pair at its own REXX
+      *  library (a hardened, change-controlled one for production,
+      *  say) instead of the one shared dataset REXXLIB names.
+      *
+      *  C1UEXT02 is an element-level exit with its own SRC/TGT
+      *  environment blocks, so it matches the table on
+      *  SRC-ENV-ENVIRONMENT-NAME/TGT-ENV-ENVIRONMENT-NAME. C1UEXT07
+      *  is a package-level exit with no separate src/tgt - it
+      *  matches on PHDR-PKG-ENV/PHDR-PKG-STGID instead, treating the
+      *  package's own environment/stage as the "pair".
+      *
+      *  WS-RESOLVED-REXX-DSN is what both exits actually allocate -
+      *  it starts as WS-REXX-LIBRARY-DSN every call and is replaced
+      *  by WS-REXXLIB-OVR-DSN only when WS-REXXLIB-OVERRIDE-ENABLED
+      *  is 'Y' and the pair matches a table entry below. Leave the
+      *  toggle at 'N' to always use WS-REXX-LIBRARY-DSN as-is, as
+      *  before this override existed.
+      *****************************************************************
+       01  WS-REXXLIB-OVERRIDE-ENABLED   PIC X(01) VALUE 'N'.
+           88  REXXLIB-OVERRIDE-ENABLED            VALUE 'Y'.
+       01  WS-REXXLIB-OVR-TABLE.
+           03 FILLER                         PIC X(08)
+              VALUE 'PROD    '.
+           03 FILLER                         PIC X(08)
+              VALUE SPACES.
+           03 FILLER                         PIC X(44)
+              VALUE 'YOURSITE.NDVR.REXX.PROD'.
+       01  WS-REXXLIB-OVR-TABLE-RE
+                               REDEFINES WS-REXXLIB-OVR-TABLE.
+           03 WS-REXXLIB-OVR-ENTRY          OCCURS 1 TIMES.
+              05 WS-REXXLIB-OVR-ENV1        PIC X(08).
+              05 WS-REXXLIB-OVR-ENV2        PIC X(08).
+              05 WS-REXXLIB-OVR-DSN         PIC X(44).
+       01  WS-REXXLIB-OVR-COUNT              PIC 9(02) VALUE 1.
+       01  WS-RESOLVED-REXX-DSN              PIC X(44).
+       01  WS-REXXLIB-OVR-INX                PIC 9(02).
