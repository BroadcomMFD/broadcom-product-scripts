@@ -0,0 +1,99 @@
+      *****************************************************************
+      *  EXITBLKS
+      *  Element-level exit parameter blocks (EXIT-CONTROL-BLOCK,
+      *  REQUEST-INFO-BLOCK, SRC/TGT ENVIRONMENT, ELEMENT-MASTER-INFO
+      *  and FILE-CONTROL blocks) passed to the C1UEXTnn family of
+      *  element exits.
+      *****************************************************************
+       01  EXIT-CONTROL-BLOCK.
+           03  ECB-EYE-CATCHER         PIC X(08).
+           03  ECB-RETURN-CODE         PIC S9(04) COMP.
+           03  ECB-MESSAGE-CODE        PIC X(04).
+           03  ECB-MESSAGE-LENGTH      PIC S9(04) COMP.
+           03  ECB-MESSAGE-TEXT        PIC X(132).
+           03  ECB-TSO-BATCH-MODE      PIC X(01).
+               88  ECB-TSO-MODE                  VALUE 'T'.
+               88  ECB-BATCH-MODE                VALUE 'B'.
+           03  ECB-USER-ID             PIC X(08).
+           03  ECB-ACTION-NAME         PIC X(10).
+               88  ADD-ACTION                    VALUE 'ADD'.
+               88  UPDATE-ACTION                 VALUE 'UPDATE'.
+               88  MOVE-ACTION                   VALUE 'MOVE'.
+               88  RETRIEVE-ACTION                VALUE 'RETRIEVE'.
+               88  GENERATE-ACTION                VALUE 'GENERATE'.
+           03  ECB-HIGH-RC             PIC S9(04) COMP.
+           03  ECB-API-IND             PIC X(01).
+               88  PACKAGE-INSPECT               VALUE 'P'.
+               88  TSO                           VALUE 'T'.
+           03  ECB-JOB-NAME            PIC X(08).
+           03  ECB-STEP-NAME           PIC X(08).
+           03  ECB-GETJOBNM-STAMP      PIC X(44).
+
+       01  REQUEST-INFO-BLOCK.
+           03  REQ-CCID                PIC X(12).
+           03  REQ-COMMENT             PIC X(40).
+           03  REQ-SISO-INDICATOR      PIC X(01).
+           03  REQ-DELETE-AFTER        PIC X(01).
+           03  REQ-SYNCHRONIZE         PIC X(01).
+           03  REQ-IGNGEN-FAIL         PIC X(01).
+           03  REQ-PROCESSOR-GROUP     PIC X(16).
+           03  REQ-OVERWRITE-INDICATOR PIC X(01).
+           03  REQ-GEN-COPYBACK        PIC X(01).
+               88  GEN-COPYBACK                  VALUE 'Y'.
+           03  REQ-BENE                PIC X(01).
+           03  REQ-AUTOGEN             PIC X(01).
+           03  REQ-BYPASS-GEN-PROC     PIC X(01).
+           03  REQ-RETRIEVE-COPY-ONLY  PIC X(01).
+               88  RETRIEVE-COPY-ONLY             VALUE 'Y'.
+
+       01  SRC-ENVIRONMENT-BLOCK.
+           03  SRC-ENV-LENGTH          PIC S9(04) COMP.
+           03  SRC-ENV-TYPE-OF-BLOCK   PIC X(01).
+           03  SRC-ENV-IO-TYPE         PIC X(01).
+               88  SRC-INTERNAL-C1-BLOCK          VALUE 'I'.
+           03  SRC-ENV-ENVIRONMENT-NAME PIC X(08).
+           03  SRC-ENV-STAGE-NAME      PIC X(08).
+           03  SRC-ENV-STAGE-CODE      PIC X(01).
+           03  SRC-ENV-STAGE-ID        PIC X(01).
+           03  SRC-ENV-SYSTEM-NAME     PIC X(08).
+           03  SRC-ENV-SUBSYSTEM-NAME  PIC X(08).
+           03  SRC-ENV-TYPE-NAME       PIC X(08).
+           03  SRC-ENV-ELEMENT-NAME    PIC X(10).
+           03  SRC-ENV-ELEMENT-LEVEL   PIC S9(04) COMP.
+
+       01  SRC-ELEMENT-MASTER-INFO-BLOCK.
+           03  SRC-ELM-ACTION-CCID     PIC X(12).
+           03  SRC-ELM-LEVEL-COMMENT   PIC X(40).
+           03  SRC-ELM-PROCESSOR-LAST-COMMENT PIC X(40).
+           03  SRC-ELM-LAST-PROC-PACKAGE PIC X(16).
+           03  SRC-ELM-PROCESSOR-GROUP PIC X(16).
+
+       01  SRC-FILE-CONTROL-BLOCK.
+           03  SRC-FILE-DDNAME         PIC X(08).
+           03  SRC-FILE-MEMBER-NAME    PIC X(08).
+
+       01  TGT-ENVIRONMENT-BLOCK.
+           03  TGT-ENV-LENGTH          PIC S9(04) COMP.
+           03  TGT-ENV-TYPE-OF-BLOCK   PIC X(01).
+           03  TGT-ENV-IO-TYPE         PIC X(01).
+               88  TGT-INTERNAL-C1-BLOCK          VALUE 'I'.
+           03  TGT-ENV-ENVIRONMENT-NAME PIC X(08).
+           03  TGT-ENV-STAGE-NAME      PIC X(08).
+           03  TGT-ENV-STAGE-CODE      PIC X(01).
+           03  TGT-ENV-STAGE-ID        PIC X(01).
+           03  TGT-ENV-SYSTEM-NAME     PIC X(08).
+           03  TGT-ENV-SUBSYSTEM-NAME  PIC X(08).
+           03  TGT-ENV-TYPE-NAME       PIC X(08).
+           03  TGT-ENV-ELEMENT-NAME    PIC X(10).
+           03  TGT-ENV-ELEMENT-LEVEL   PIC S9(04) COMP.
+
+       01  TGT-ELEMENT-MASTER-INFO-BLOCK.
+           03  TGT-ELM-ACTION-CCID     PIC X(12).
+           03  TGT-ELM-LEVEL-COMMENT   PIC X(40).
+           03  TGT-ELM-PROCESSOR-LAST-COMMENT PIC X(40).
+           03  TGT-ELM-LAST-PROC-PACKAGE PIC X(16).
+           03  TGT-ELM-PROCESSOR-GROUP PIC X(16).
+
+       01  TGT-FILE-CONTROL-BLOCK.
+           03  TGT-FILE-DDNAME         PIC X(08).
+           03  TGT-FILE-MEMBER-NAME    PIC X(08).
