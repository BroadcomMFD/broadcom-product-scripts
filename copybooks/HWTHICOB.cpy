@@ -0,0 +1,70 @@
+      *****************************************************************
+      *  HWTHICOB
+      *  z/OS HTTP Web Enablement Toolkit (HWTH) COBOL interface
+      *  copybook - return code, diagnostic area and the option/handle
+      *  type constants used when calling the HWTHxxxx toolkit
+      *  services from SNINCQRY and related ServiceNow query programs.
+      *****************************************************************
+       01  HWTH-RETURN-CODE             PIC 9(09) BINARY VALUE 0.
+           88  HWTH-OK                           VALUE 0.
+
+       01  HWTH-DIAG-AREA                PIC X(136) VALUE SPACES.
+
+       01  HWTH-HANDLETYPE               PIC 9(09) BINARY VALUE 0.
+           88  HWTH-HANDLETYPE-CONNECTION        VALUE 1.
+           88  HWTH-HANDLETYPE-HTTPREQUEST       VALUE 2.
+
+       01  HWTH-Set-OPTION               PIC 9(09) BINARY VALUE 0.
+           88  HWTH-OPT-VERBOSE                  VALUE 1.
+           88  HWTH-OPT-VERBOSE-OUTPUT           VALUE 2.
+           88  HWTH-OPT-USE-SSL                  VALUE 3.
+           88  HWTH-OPT-SSLVERSION               VALUE 4.
+           88  HWTH-OPT-SSLKEYTYPE               VALUE 5.
+           88  HWTH-OPT-SSLKEY                   VALUE 6.
+           88  HWTH-OPT-URI                      VALUE 7.
+           88  HWTH-OPT-COOKIETYPE               VALUE 8.
+           88  HWTH-OPT-REQUESTMETHOD            VALUE 9.
+           88  HWTH-OPT-HTTPAUTH                 VALUE 10.
+           88  HWTH-OPT-USERNAME                 VALUE 11.
+           88  HWTH-OPT-PASSWORD                 VALUE 12.
+           88  HWTH-OPT-HTTPHEADERS              VALUE 13.
+           88  HWTH-OPT-TRANSLATE-RESPBODY       VALUE 14.
+           88  HWTH-OPT-RESPONSEHDR-EXIT         VALUE 15.
+           88  HWTH-OPT-RESPONSEHDR-USERDATA     VALUE 16.
+           88  HWTH-OPT-RESPONSEBODY-EXIT        VALUE 17.
+           88  HWTH-OPT-RESPONSEBODY-USERDATA    VALUE 18.
+
+       01  HWTH-VERBOSE                  PIC 9(09) BINARY VALUE 0.
+           88  HWTH-VERBOSE-ON                   VALUE 1.
+           88  HWTH-VERBOSE-OFF                   VALUE 0.
+
+       01  HWTH-USESSL                   PIC 9(09) BINARY VALUE 0.
+           88  HWTH-SSL-USE                       VALUE 1.
+           88  HWTH-SSL-NOUSE                      VALUE 0.
+
+       01  HWTH-SSLVERSION                PIC 9(09) BINARY VALUE 0.
+           88  HWTH-SSLVERSION-TLSV12             VALUE 4.
+
+       01  HWTH-SSLKEYTYPE                 PIC 9(09) BINARY VALUE 0.
+           88  HWTH-SSLKEYTYPE-KEYRINGNAME         VALUE 1.
+
+       01  HWTH-COOKIETYPE                 PIC 9(09) BINARY VALUE 0.
+           88  HWTH-COOKIETYPE-SESSION             VALUE 1.
+
+       01  HWTH-REQUESTMETHOD               PIC 9(09) BINARY VALUE 0.
+           88  HWTH-HTTP-REQUEST-GET               VALUE 1.
+           88  HWTH-HTTP-REQUEST-POST               VALUE 2.
+
+       01  HWTH-HTTPAUTH                     PIC 9(09) BINARY VALUE 0.
+           88  HWTH-HTTPAUTH-BASIC                  VALUE 1.
+
+       01  HWTH-XLATE-RESPBODY                 PIC 9(09) BINARY VALUE 0.
+           88  HWTH-XLATE-RESPBODY-A2E               VALUE 1.
+
+       01  HWTH-SLST-FUNCTION                   PIC 9(09) BINARY.
+           88  HWTH-SLST-NEW                          VALUE 1.
+           88  HWTH-SLST-APPEND                        VALUE 2.
+
+       01  HWTH-FORCETYPE                        PIC 9(09) BINARY.
+           88  HWTH-NOFORCE                           VALUE 0.
+           88  HWTH-FORCE                              VALUE 1.
