@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  NOTFYFMT
+      *  Single point of definition for the mail format flag passed to
+      *  BC1PMLIF as MYSMTP-URL/NOTIFY-URL. Leave WS-NOTIFY-HTML-ENABLED
+      *  at 'N' to keep sending plain-text notifications (MYSMTP-URL
+      *  left as SPACE, the historical behavior). Set it to 'Y' at a
+      *  site whose BC1PMLIF level recognizes an 'H' format flag to have
+      *  C1UEXT07 request HTML-formatted approver-group notifications.
+      *****************************************************************
+       01  WS-NOTIFY-HTML-ENABLED        PIC X(01) VALUE 'N'.
+           88  NOTIFY-HTML-ENABLED                 VALUE 'Y'.
