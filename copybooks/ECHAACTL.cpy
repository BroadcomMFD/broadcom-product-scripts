@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  ECHAACTL
+      *  Endevor API control block (AACTL) - passed on every call to
+      *  the ENA$NDVR API interface program.
+      *****************************************************************
+       01  AACTL-DATAAREA.
+           03  AACTL-EYE-CATCHER            PIC X(08) VALUE 'AACTL'.
+           03  AACTL-SHUTDOWN               PIC X(01).
+           03  AACTL-MSG-DDN                PIC X(08).
+           03  AACTL-LIST-DDN               PIC X(08).
+           03  AACTL-RTNCODE                PIC S9(04) COMP.
+           03  AACTL-REASCODE               PIC S9(04) COMP.
+       01  AACTL REDEFINES AACTL-DATAAREA   PIC X(24).
