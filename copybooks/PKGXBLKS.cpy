@@ -0,0 +1,167 @@
+      *****************************************************************
+      *  PKGXBLKS
+      *  Package-level exit parameter blocks (PACKAGE-EXIT-BLOCK,
+      *  PACKAGE-REQUEST-BLOCK, PACKAGE-EXIT-HEADER-BLOCK,
+      *  PACKAGE-EXIT-FILE-BLOCK, PACKAGE-EXIT-ACTION-BLOCK,
+      *  PACKAGE-EXIT-APPROVER-MAP, PACKAGE-EXIT-BACKOUT-BLOCK,
+      *  PACKAGE-EXIT-SHIPMENT-BLOCK, PACKAGE-EXIT-SCL-BLOCK and
+      *  PACKAGE-EXIT-COLLECT-BLOCK) passed to the C1UEXT07 / C1UEXSHP /
+      *  C1X2CUST / C1X7CUST family of package exits.
+      *****************************************************************
+       01  PACKAGE-EXIT-BLOCK.
+           03  PECB-EYE-CATCHER             PIC X(08).
+           03  PECB-PACKAGE-ID              PIC X(16).
+           03  PECB-FUNCTION-CODE           PIC X(02).
+           03  PECB-FUNCTION-LITERAL        PIC X(12).
+           03  PECB-SUBFUNC-LITERAL         PIC X(12).
+           03  PECB-BEF-AFTER-LITERAL       PIC X(01).
+               88  PECB-BEFORE                        VALUE 'B'.
+               88  PECB-AFTER                         VALUE 'A'.
+               88  PECB-MID                           VALUE 'M'.
+           03  PECB-USER-BATCH-JOBNAME      PIC X(08).
+           03  PECB-UEXIT-HOLD-FIELD        PIC S9(04) COMP.
+           03  PECB-NDVR-EXIT-RC            PIC S9(04) COMP.
+           03  PECB-MESSAGE-ID              PIC X(04).
+           03  PECB-MESSAGE                 PIC X(132).
+           03  PECB-ERROR-MESS-LENGTH       PIC S9(04) COMP.
+           03  PECB-MODS-MADE-TO-PREQ       PIC X(01).
+           03  PECB-REQUEST-RETURNCODE      PIC S9(04) COMP.
+           03  PECB-NDVR-HIGH-RC            PIC S9(04) COMP.
+           03  PECB-MODE                    PIC X(01).
+               88  PECB-TSO-MODE                       VALUE 'T'.
+               88  PECB-BATCH-MODE                      VALUE 'B'.
+           03  PECB-AUTOCAST                PIC X(01).
+           03  PECB-ACT-REC-EXIST-FLAG      PIC X(01).
+           03  PECB-APP-REC-EXIST-FLAG      PIC X(01).
+           03  PECB-BAC-REC-EXIST-FLAG      PIC X(01).
+
+      *    SETUP-EXIT-OPTIONS call - hook-enable switches, one per
+      *    before/after/mid event the exit wishes to receive control on
+       01  PACKAGE-EXIT-OPTION-BLOCK.
+           03  PECB-OPTIONS-IND             PIC X(01).
+               88  SETUP-EXIT-OPTIONS                  VALUE 'S'.
+           03  PECB-AFTER-EXEC              PIC X(01).
+           03  PECB-REQ-ELEMENT-ACTION-BIBO PIC X(01).
+           03  PECB-BEFORE-BACKIN           PIC X(01).
+           03  PECB-BEFORE-BACKOUT          PIC X(01).
+           03  PECB-AFTER-BACKOUT           PIC X(01).
+           03  PECB-AFTER-BACKIN            PIC X(01).
+           03  PECB-BEFORE-CAST             PIC X(01).
+           03  PECB-MID-CAST                PIC X(01).
+           03  PECB-AFTER-CAST              PIC X(01).
+           03  PECB-BEFORE-COMMIT           PIC X(01).
+           03  PECB-BEFORE-CREATE-BLD       PIC X(01).
+           03  PECB-BEFORE-CREATE-COPY      PIC X(01).
+           03  PECB-BEFORE-CREATE-EDIT      PIC X(01).
+           03  PECB-BEFORE-CREATE-IMPT      PIC X(01).
+           03  PECB-BEFORE-DELETE           PIC X(01).
+           03  PECB-BEFORE-DSPLY-APPR       PIC X(01).
+           03  PECB-BEFORE-DSPLY-BKOUT      PIC X(01).
+           03  PECB-BEFORE-DSPLY-SCL        PIC X(01).
+           03  PECB-BEFORE-DSPLY-ELMSM      PIC X(01).
+           03  PECB-BEFORE-DSPLY-PKG        PIC X(01).
+           03  PECB-BEFORE-DSPLY-RPT        PIC X(01).
+           03  PECB-BEFORE-EXEC             PIC X(01).
+           03  PECB-BEFORE-EXPORT           PIC X(01).
+           03  PECB-BEFORE-GENPID           PIC X(01).
+           03  PECB-BEFORE-LIST             PIC X(01).
+           03  PECB-BEFORE-MOD-BLD          PIC X(01).
+           03  PECB-BEFORE-MOD-CPY          PIC X(01).
+           03  PECB-BEFORE-MOD-EDIT         PIC X(01).
+           03  PECB-BEFORE-MOD-IMPT         PIC X(01).
+           03  PECB-BEFORE-RESET            PIC X(01).
+           03  PECB-BEFORE-REV-APPR         PIC X(01).
+           03  PECB-BEFORE-REV-DENY         PIC X(01).
+           03  PECB-BEFORE-SHIP-XMIT        PIC X(01).
+           03  PECB-BEFORE-SHIP-CON         PIC X(01).
+           03  PECB-AFTER-COMMIT            PIC X(01).
+           03  PECB-AFTER-CREATE-BLD        PIC X(01).
+           03  PECB-AFTER-CREATE-COPY       PIC X(01).
+           03  PECB-AFTER-CREATE-EDIT       PIC X(01).
+           03  PECB-AFTER-CREATE-IMPT       PIC X(01).
+           03  PECB-AFTER-DELETE            PIC X(01).
+           03  PECB-AFTER-EXPORT            PIC X(01).
+           03  PECB-AFTER-GENPID            PIC X(01).
+           03  PECB-AFTER-LIST              PIC X(01).
+           03  PECB-AFTER-MOD-BLD           PIC X(01).
+           03  PECB-AFTER-MOD-CPY           PIC X(01).
+           03  PECB-AFTER-MOD-EDIT          PIC X(01).
+           03  PECB-AFTER-MOD-IMPT          PIC X(01).
+           03  PECB-AFTER-RESET             PIC X(01).
+           03  PECB-AFTER-REV-APPR          PIC X(01).
+           03  PECB-AFTER-REV-DENY          PIC X(01).
+           03  PECB-AFTER-SHIP-XMIT         PIC X(01).
+           03  PECB-AFTER-SHIP-CON          PIC X(01).
+
+       01  PACKAGE-REQUEST-BLOCK.
+           03  PREQ-PKG-CAST-COMPVAL        PIC X(01).
+           03  PREQ-BACKOUT-ENABLED         PIC X(01).
+           03  PREQ-SHARE-ENABLED           PIC X(01).
+           03  PREQ-PACKAGE-COMMENT         PIC X(50).
+
+       01  PACKAGE-EXIT-HEADER-BLOCK.
+           03  PHDR-PKG-SHR-OPTION          PIC X(01).
+           03  PHDR-PKG-ENV                 PIC X(08).
+           03  PHDR-PKG-STGID                PIC X(01).
+           03  PHDR-PACKAGE-TYPE            PIC X(01).
+           03  PHDR-PACKAGE-STATUS          PIC X(12).
+               88  PHDR-EXECUTED-STATUS                VALUE 'EXECUTED'.
+           03  PHDR-PKG-BACKOUT-STATUS      PIC X(12).
+           03  PHDR-PKG-CREATE-USER         PIC X(08).
+           03  PHDR-PKG-UPDATE-USER         PIC X(08).
+           03  PHDR-PKG-CAST-USER           PIC X(08).
+           03  PHDR-PKG-CAST-COMPVAL        PIC X(01).
+           03  PHDR-PKG-NOTE1               PIC X(60).
+           03  PHDR-PKG-NOTE2               PIC X(60).
+           03  PHDR-PKG-NOTE3               PIC X(60).
+           03  PHDR-PKG-NOTE4               PIC X(60).
+           03  PHDR-PKG-NOTE5               PIC X(60).
+           03  PHDR-PKG-NOTE6               PIC X(60).
+           03  PHDR-PKG-NOTE7               PIC X(60).
+           03  PHDR-PKG-NOTE8               PIC X(60).
+           03  PHDR-PKG-CREATE-DATE         PIC X(08).
+           03  PHDR-PKG-CREATE-TIME         PIC X(06).
+
+       01  PACKAGE-EXIT-FILE-BLOCK.
+           03  PFIL-DDNAME                  PIC X(08).
+
+       01  PACKAGE-EXIT-ACTION-BLOCK.
+           03  PACT-ACTION-TYPE             PIC X(02).
+               88  CREATE-PACKAGE                      VALUE '01'.
+               88  CAST-PACKAGE                         VALUE '02'.
+               88  REVIEW-PACKAGE                       VALUE '03'.
+               88  EXECUTE-PACKAGE                      VALUE '04'.
+               88  BACK-OUT-PACKAGE                     VALUE '05'.
+               88  BACK-IN-PACKAGE                      VALUE '06'.
+               88  GENERATE-PACKAGE-ID                   VALUE '07'.
+           03  PACT-APPROVER-GROUP          PIC X(12).
+
+       01  PACKAGE-EXIT-APPROVER-MAP.
+           03  PECB-REQ-APPROVER-REC        PIC X(01).
+           03  PECB-APPROVER-MAP-STATUS     PIC X(01).
+               88  PECB-SUCCESSFUL-RECORD-SENT       VALUE 'S'.
+               88  PECB-END-OF-FILE-FOR-REC-TYP      VALUE 'E'.
+               88  PECB-NO-RECORDS-FOUND             VALUE 'N'.
+           03  PAPP-SEQUENCE-NUMBER         PIC S9(04) COMP.
+           03  PAPP-QUORUM-COUNT            PIC S9(04) COMP.
+           03  PAPP-GROUP-NAME              PIC X(12).
+           03  PAPP-ENVIRONMENT             PIC X(08).
+           03  PAPP-APPROVER-FLAG           PIC X(01).
+           03  PAPP-APPR-GRP-TYPE           PIC X(01).
+           03  PAPP-APPR-GRP-DISQ           PIC X(01).
+           03  PAPP-APPROVER-NUMBER         PIC S9(04) COMP.
+           03  PAPP-APPROVAL-ID             PIC X(08) OCCURS 50 TIMES.
+           03  PAPP-APPROVAL-FLAG           PIC X(01) OCCURS 50 TIMES.
+
+       01  PACKAGE-EXIT-BACKOUT-BLOCK.
+           03  PBAC-BACKOUT-INDICATOR       PIC X(01).
+
+       01  PACKAGE-EXIT-SHIPMENT-BLOCK.
+           03  PSHP-SHIP-DESTINATION        PIC X(08).
+
+       01  PACKAGE-EXIT-SCL-BLOCK.
+           03  PSCL-SCL-RECORD              PIC X(80).
+
+      *    C1X7CUST additionally receives a collect block
+       01  PACKAGE-EXIT-COLLECT-BLOCK.
+           03  PCOL-COLLECT-INDICATOR       PIC X(01).
