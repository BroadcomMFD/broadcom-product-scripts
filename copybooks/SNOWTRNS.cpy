@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  SNOWTRNS
+      *  Single point of definition for how the ServiceNow CCID/object
+      *  validation lookup is performed - either the REXX SNOWCUST
+      *  exec (through IRXJCL, the long-standing path) or a direct
+      *  HTTP call through the z/OS HTTP Web Enablement Toolkit (the
+      *  SNOWHWTH subprogram). Flip WS-SNOW-TRANSPORT to 'H' once the
+      *  HWTH connection/credentials in SNOWHCFG have been configured
+      *  and tested at a site; default stays on the REXX path already
+      *  in production use.
+      *****************************************************************
+       01  WS-SNOW-TRANSPORT             PIC X(01) VALUE 'R'.
+           88  SNOW-TRANSPORT-REXX               VALUE 'R'.
+           88  SNOW-TRANSPORT-HWTH               VALUE 'H'.
