@@ -0,0 +1,32 @@
+      *****************************************************************
+      *  QUORUMCF
+      *  Per-environment approval quorum overrides for C1UEXT07. When
+      *  WS-QUORUM-OVERRIDE-ENABLED is 'Y' and PHDR-PKG-ENV matches one
+      *  of the environments listed below, the matching
+      *  WS-QUORUM-OVERRIDE-COUNT replaces the approver group's own
+      *  PAPP-QUORUM-COUNT before it is passed on to C1UEXTR7's REXX as
+      *  PAPP_QUORUM_COUNT - letting a site demand more (or fewer)
+      *  approvals for a given environment than the Endevor approver
+      *  group itself requires. Leave the toggle at 'N' to always use
+      *  PAPP-QUORUM-COUNT as-is, as before this override existed.
+      *  CAUTION: an override entry below 1 or above the approver
+      *  group's actual approver count is a misconfiguration, not a
+      *  supported way to demand more approvals than the group can
+      *  supply or to waive approval entirely - 0130-APPLY-QUORUM-
+      *  OVERRIDE in C1UEXT07 clamps every entry into
+      *  [1, PAPP-APPROVER-NUMBER] before use, so keep entries here
+      *  within that range.
+      *****************************************************************
+       01  WS-QUORUM-OVERRIDE-ENABLED    PIC X(01) VALUE 'N'.
+           88  QUORUM-OVERRIDE-ENABLED             VALUE 'Y'.
+       01  WS-QUORUM-OVERRIDE-TABLE.
+           03 FILLER                          PIC X(08)
+              VALUE 'PROD    '.
+           03 FILLER                          PIC 9(04)
+              VALUE 2.
+       01  WS-QUORUM-OVERRIDE-TABLE-RE
+                               REDEFINES WS-QUORUM-OVERRIDE-TABLE.
+           03 WS-QUORUM-OVERRIDE-ENTRY       OCCURS 1 TIMES.
+              05 WS-QUORUM-OVERRIDE-ENV      PIC X(08).
+              05 WS-QUORUM-OVERRIDE-COUNT    PIC 9(04).
+       01  WS-QUORUM-OVERRIDE-ENV-COUNT      PIC 9(02) VALUE 1.
