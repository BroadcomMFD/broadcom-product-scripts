@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  SNOWCLRD
+      *  Single point of definition for which ServiceNow "state" values
+      *  mean a held package's incident/change has cleared and the
+      *  hold can be released. SNOWPOLL compares the state SNOWHWTH
+      *  returns against this table; add or remove a state here to
+      *  change what counts as cleared without touching SNOWPOLL
+      *  itself.
+      *****************************************************************
+       01  WS-SNOWCLRD-TABLE.
+           03 FILLER                          PIC X(15)
+              VALUE 'Closed         '.
+           03 FILLER                          PIC X(15)
+              VALUE 'Resolved       '.
+           03 FILLER                          PIC X(15)
+              VALUE 'Approved       '.
+           03 FILLER                          PIC X(15)
+              VALUE 'Implement      '.
+       01  WS-SNOWCLRD-TABLE-RE REDEFINES WS-SNOWCLRD-TABLE.
+           03 WS-SNOWCLRD-ENTRY               PIC X(15)
+                                               OCCURS 4 TIMES.
+       01  WS-SNOWCLRD-COUNT                  PIC 9(02) VALUE 4.
