@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  ELMSKIP
+      *  Configurable element-type skip-list for C1UEXT03's call to
+      *  the registration REXX C1UEXTR3. When WS-ELMSKIP-ENABLED is
+      *  'Y' and the element's type (TGT-ENV-TYPE-NAME, or
+      *  SRC-ENV-TYPE-NAME when there is no target element block) is
+      *  listed in WS-ELMSKIP-ENTRY below, C1UEXT03 returns without
+      *  ever calling C1UEXTR3 for that element action. Leave the
+      *  toggle at 'N' to register every element type, as before this
+      *  skip-list existed.
+      *****************************************************************
+       01  WS-ELMSKIP-ENABLED            PIC X(01) VALUE 'N'.
+           88  ELMSKIP-ENABLED                     VALUE 'Y'.
+       01  WS-ELMSKIP-TABLE.
+           03 FILLER                         PIC X(08)
+              VALUE 'LISTING '.
+       01  WS-ELMSKIP-TABLE-RE REDEFINES WS-ELMSKIP-TABLE.
+           03 WS-ELMSKIP-ENTRY               PIC X(08)
+                                              OCCURS 1 TIMES.
+       01  WS-ELMSKIP-COUNT                  PIC 9(02) VALUE 1.
