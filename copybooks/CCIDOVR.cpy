@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  CCIDOVR
+      *  Emergency-override CCID format for C1X2CUST. A REQ-CCID whose
+      *  leading 3 characters equal WS-CCID-EMERGENCY-PREFIX bypasses
+      *  the live SNOWCUST lookup entirely - OBJSTATE is set to a fixed
+      *  literal and ECB-RETURN-CODE is left at 0 without ever calling
+      *  REXX SNOWCUST - for use only when ServiceNow itself cannot be
+      *  reached and a package absolutely must proceed. Every use is
+      *  still appended to the durable SNOWLG2 trace log, whether or
+      *  not TRACEAPI tracing is on, so the bypass stays auditable.
+      *  Leave WS-CCID-EMERGENCY-ENABLED at 'N' to require the live
+      *  lookup for every CCID, as before this override existed.
+      *****************************************************************
+       01  WS-CCID-EMERGENCY-ENABLED     PIC X(01) VALUE 'N'.
+           88  CCID-EMERGENCY-ENABLED              VALUE 'Y'.
+       01  WS-CCID-EMERGENCY-PREFIX      PIC X(03) VALUE 'EMG'.
