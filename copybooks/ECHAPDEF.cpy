@@ -0,0 +1,40 @@
+      *****************************************************************
+      *  ECHAPDEF
+      *  Endevor API package-define request block (APDEF-RQ) - built
+      *  by APIAPDEF/APINOTES and passed to ENA$NDVR to create or
+      *  update an Endevor package.
+      *****************************************************************
+       01  APDEF-RQ-DATAAREA.
+           03  APDEF-RQ-EYE-CATCHER         PIC X(08) VALUE 'APDEFRQ'.
+           03  APDEF-RQ-PKGID               PIC X(16).
+           03  APDEF-RQ-FUNC                PIC X(01).
+      *        'C' create, 'M' modify/update notes - both confirmed
+      *        against ENA$NDVR callers already in this library
+      *        (APIAPDEF's own create path, APINOTES). 'I' inquire
+      *        (does the package already exist) is the code APIAPDEF
+      *        and APIDRIVE have used consistently for that purpose,
+      *        but it has not been confirmed against ENA$NDVR's own
+      *        function-code table - that module is vendor-supplied
+      *        and outside this repository, so this is a desk check,
+      *        not a verification. Re-confirm 'I' against the ENA$NDVR
+      *        documentation before relying on it for a new caller.
+               88  APDEF-FUNC-CREATE                 VALUE 'C'.
+               88  APDEF-FUNC-MODIFY                 VALUE 'M'.
+               88  APDEF-FUNC-INQUIRE                VALUE 'I'.
+           03  APDEF-RQ-APPEND              PIC X(01).
+           03  APDEF-RQ-IMPORT-DDN          PIC X(08).
+           03  APDEF-RQ-DESC                PIC X(50).
+           03  APDEF-RQ-EWF-DATE            PIC X(07).
+           03  APDEF-RQ-EWF-TIME            PIC X(05).
+           03  APDEF-RQ-EWT-DATE            PIC X(07).
+           03  APDEF-RQ-EWT-TIME            PIC X(05).
+           03  APDEF-RQ-UPDT-NOTES          PIC X(01).
+           03  APDEF-RQ-NOTES1              PIC X(60).
+           03  APDEF-RQ-NOTES2              PIC X(60).
+           03  APDEF-RQ-NOTES3              PIC X(60).
+           03  APDEF-RQ-NOTES4              PIC X(60).
+           03  APDEF-RQ-NOTES5              PIC X(60).
+           03  APDEF-RQ-NOTES6              PIC X(60).
+           03  APDEF-RQ-NOTES7              PIC X(60).
+           03  APDEF-RQ-NOTES8              PIC X(60).
+       01  APDEF-RQ REDEFINES APDEF-RQ-DATAAREA PIC X(431).
