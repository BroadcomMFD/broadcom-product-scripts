@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  SNOWTHRO
+      *  Throttle window for C1X2CUST's per-object SNOWCUST cache. The
+      *  cache already avoids a second IRXJCL round trip to REXX
+      *  SNOWCUST for the same ServiceNow object number within one run
+      *  - this adds an expiry so a cached result more than
+      *  WS-SNOW-THROTTLE-SECS old is treated as stale and re-validated
+      *  instead of being reused indefinitely for the rest of the run.
+      *****************************************************************
+       01  WS-SNOW-THROTTLE-SECS              PIC 9(05) VALUE 00300.
