@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  ENVNOTFY
+      *  Single point of definition for which Endevor environments are
+      *  allowed to send C1UEXT07's approver-group email notifications.
+      *  A site that only wants approvers paged for production-bound
+      *  packages lists those environments in WS-NOTIFY-ENV-ENTRY below
+      *  and leaves WS-NOTIFY-ENV-FILTER-ENABLED at 'Y' - packages in
+      *  any other environment still get the audit trail records, just
+      *  not the email. Set WS-NOTIFY-ENV-FILTER-ENABLED to 'N' to mail
+      *  every environment, as before this filter existed.
+      *****************************************************************
+       01  WS-NOTIFY-ENV-FILTER-ENABLED  PIC X(01) VALUE 'N'.
+           88  NOTIFY-ENV-FILTER-ENABLED         VALUE 'Y'.
+       01  WS-NOTIFY-ENV-TABLE.
+           03 FILLER                          PIC X(08)
+              VALUE 'PROD    '.
+           03 FILLER                          PIC X(08)
+              VALUE 'STAGE   '.
+       01  WS-NOTIFY-ENV-TABLE-RE REDEFINES WS-NOTIFY-ENV-TABLE.
+           03 WS-NOTIFY-ENV-ENTRY            PIC X(08)
+                                              OCCURS 2 TIMES.
+       01  WS-NOTIFY-ENV-COUNT               PIC 9(02) VALUE 2.
