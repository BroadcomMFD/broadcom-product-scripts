@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  NOTIFYDS
+      *  Common layout describing the SMTP notification parameters
+      *  passed to the BC1PMLIF mail-notification interface.
+      *****************************************************************
+       01  NOTIFY-DATA-BLOCK.
+           03  NOTIFY-MESSAGE               PIC X(80).
+           03  NOTIFY-USERID                PIC X(08).
+           03  NOTIFY-FROM                  PIC X(50).
+           03  NOTIFY-SUBJECT                PIC X(50).
+           03  NOTIFY-TEXT.
+               05  NOTIFY-COUNTER            PIC 9(02).
+               05  NOTIFY-MSG-TEXT OCCURS 99 TIMES.
+                   10  NOTIFY-LINE           PIC X(133).
+           03  NOTIFY-URL                   PIC X(01).
+           03  NOTIFY-EMAIL-IDS.
+               05  NOTIFY-EMAIL-ID OCCURS 320 TIMES PIC X(09).
+               05  FILLER                    PIC X(08).
+           03  NOTIFY-EMAIL-ID-SIZE         PIC 9(08).
