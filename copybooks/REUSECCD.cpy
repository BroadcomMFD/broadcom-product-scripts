@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  REUSECCD
+      *  Single point of definition for whether C1UEXT02 re-uses the
+      *  prior CCID/Comment when an element action leaves them blank
+      *  (the logic long carried only as the Exit-Examples "Reuse
+      *  CCID and Comment" sample). Set WS-REUSE-CCID-COMMENT to 'N'
+      *  at a site that wants CCID/Comment required on every action.
+      *****************************************************************
+       01  WS-REUSE-CCID-COMMENT         PIC X(01) VALUE 'Y'.
+           88  REUSE-CCID-COMMENT-ENABLED         VALUE 'Y'.
