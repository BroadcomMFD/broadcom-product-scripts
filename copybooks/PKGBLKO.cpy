@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  PKGBLKO
+      *  Single point of definition for the site's package-creation
+      *  blackout window - the same-day cutoff after which SNOW-gated
+      *  (INC/CHG) package IDs are no longer generated, typically to
+      *  keep a late-arriving package from casting/shipping after the
+      *  change window the CCID/Incident was approved for has closed.
+      *  Change WS-BLACKOUT-START-HHMM/WS-BLACKOUT-END-HHMM here and
+      *  recompile the exits that COPY it. Set WS-BLACKOUT-ENABLED to
+      *  'N' to turn the cutoff off entirely.
+      *****************************************************************
+       01  WS-BLACKOUT-ENABLED           PIC X(01) VALUE 'Y'.
+           88  PACKAGE-BLACKOUT-ENABLED          VALUE 'Y'.
+       01  WS-BLACKOUT-START-HHMM        PIC 9(04) VALUE 2200.
+       01  WS-BLACKOUT-END-HHMM          PIC 9(04) VALUE 0600.
