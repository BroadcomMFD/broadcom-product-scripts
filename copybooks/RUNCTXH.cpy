@@ -0,0 +1,29 @@
+      *****************************************************************
+      *  RUNCTXH
+      *  Standard run-context header line prepended to every stand-
+      *  alone batch report in this shop - the job and program that
+      *  produced the report and when, gathered via GETJOBNM, so a
+      *  report pulled out of a shared job's SYSOUT or a retained
+      *  dataset member can still be traced back to the run that
+      *  created it.
+      *****************************************************************
+       01  WS-GETJOBNM-OUTPUT.
+           03  GJN-JOB-NAME                   PIC X(08).
+           03  GJN-PROGRAM-NAME               PIC X(08).
+           03  GJN-JOB-NUMBER                 PIC X(08).
+           03  GJN-PROGRAMMER-NAME            PIC X(20).
+       01  WS-RUN-CTX-DATE                    PIC 9(08).
+       01  WS-RUN-CTX-TIME                    PIC 9(08).
+       01  WS-RUN-CONTEXT-LINE.
+           03  FILLER                  PIC X(04) VALUE 'JOB='.
+           03  RUNCTX-JOB-NAME         PIC X(08).
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  FILLER                  PIC X(04) VALUE 'PGM='.
+           03  RUNCTX-PROGRAM-NAME     PIC X(08).
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  FILLER                  PIC X(05) VALUE 'DATE='.
+           03  RUNCTX-DATE             PIC 9(08).
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  FILLER                  PIC X(05) VALUE 'TIME='.
+           03  RUNCTX-TIME             PIC 9(06).
+           03  FILLER                  PIC X(26) VALUE SPACES.
