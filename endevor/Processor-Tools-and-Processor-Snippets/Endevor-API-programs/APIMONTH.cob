@@ -0,0 +1,85 @@
+       PROCESS OUTDD(DISPLAYS) DYNAM
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APIMONTH.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390 WITH DEBUGGING MODE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *                                                                *
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *  The single WS-MONTHS-TABLE used to turn a 2-digit month number
+      *  into its 3-character DDMONYY abbreviation (or back again) used
+      *  to be kept separately in both APIDRIVE and APIAPDEF. It lives
+      *  here now so a month name change or calendar fix only has to be
+      *  made in one place.
+      *-----------------------------------------------------------------
+       01  WS-MONTHS-TABLE.
+           03 FILLER                             PIC X(36)
+              VALUE 'JANFEBMARAPRMAYJUNJULAUGSEPOCTNOVDEC' .
+       01  WS-MONTHS-TABLE-RE REDEFINES WS-MONTHS-TABLE.
+           03 WS-MONTH OCCURS 12 TIMES INDEXED BY WS-MONTH-INX
+                                                 PIC X(03).
+       01  WS-MONTH-MATCHED                   PIC X(01).
+           88  MONTH-MATCHED                         VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  APIMONTH-PARMS.
+           03  APIMONTH-FUNCTION              PIC X(01).
+               88  APIMONTH-NUMBER-TO-NAME              VALUE 'N'.
+               88  APIMONTH-NAME-TO-NUMBER               VALUE 'V'.
+           03  APIMONTH-MONTH-NUMBER          PIC 9(02).
+           03  APIMONTH-MONTH-NAME            PIC X(03).
+           03  APIMONTH-RETURN-CODE           PIC 9(02).
+
+       PROCEDURE DIVISION USING APIMONTH-PARMS.
+       MAIN-LINE.
+
+           MOVE 0 TO APIMONTH-RETURN-CODE.
+           IF APIMONTH-NUMBER-TO-NAME
+              PERFORM 0100-NUMBER-TO-NAME
+           ELSE
+           IF APIMONTH-NAME-TO-NUMBER
+              PERFORM 0200-NAME-TO-NUMBER
+           ELSE
+              MOVE 8 TO APIMONTH-RETURN-CODE
+           END-IF
+           END-IF.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *  APIMONTH-MONTH-NUMBER (1-12) in, 3-character abbreviation out.
+      *  Anything outside 1-12 leaves APIMONTH-MONTH-NAME unchanged and
+      *  sets a return code of 4.
+      *-----------------------------------------------------------------
+       0100-NUMBER-TO-NAME.
+
+           IF APIMONTH-MONTH-NUMBER < 1 OR APIMONTH-MONTH-NUMBER > 12
+              MOVE 4 TO APIMONTH-RETURN-CODE
+           ELSE
+              SET WS-MONTH-INX TO APIMONTH-MONTH-NUMBER
+              MOVE WS-MONTH(WS-MONTH-INX) TO APIMONTH-MONTH-NAME
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *  APIMONTH-MONTH-NAME in, 2-digit month number out. A name that
+      *  does not match one of the 12 abbreviations leaves APIMONTH-
+      *  MONTH-NUMBER unchanged and sets a return code of 4.
+      *-----------------------------------------------------------------
+       0200-NAME-TO-NUMBER.
+
+           MOVE 'N' TO WS-MONTH-MATCHED.
+           PERFORM VARYING WS-MONTH-INX FROM 1 BY 1 UNTIL
+               WS-MONTH-INX > 12 OR MONTH-MATCHED
+               IF APIMONTH-MONTH-NAME = WS-MONTH(WS-MONTH-INX)
+                  MOVE 'Y' TO WS-MONTH-MATCHED
+                  SET APIMONTH-MONTH-NUMBER TO WS-MONTH-INX
+               END-IF
+           END-PERFORM.
+           IF NOT MONTH-MATCHED
+              MOVE 4 TO APIMONTH-RETURN-CODE
+           END-IF.
