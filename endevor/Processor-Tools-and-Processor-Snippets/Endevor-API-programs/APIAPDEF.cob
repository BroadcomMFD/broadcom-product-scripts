@@ -12,9 +12,81 @@
       *                                                                *
        WORKING-STORAGE SECTION.
        77   WS-PGM          PIC X(8) VALUE 'ENA$NDVR'.
+
+      * EWF/EWT date validation - dates are DDMONYY (e.g. 08AUG26),
+      * times are HH:MM. Month number/abbreviation conversion is done
+      * by APIMONTH rather than by a WS-MONTHS-TABLE kept here.
+       01  WS-APIMONTH-PARMS.
+           03  WS-APIMONTH-FUNCTION          PIC X(01).
+           03  WS-APIMONTH-MONTH-NUMBER      PIC 9(02).
+           03  WS-APIMONTH-MONTH-NAME        PIC X(03).
+           03  WS-APIMONTH-RETURN-CODE       PIC 9(02).
+       01  WS-DATE-VALID                      PIC X(01) VALUE 'Y'.
+           88  EWF-EWT-DATES-VALID                      VALUE 'Y'.
+       01  WS-EWF-DAY                         PIC 9(02).
+       01  WS-EWF-MONTH                       PIC X(03).
+       01  WS-EWF-YEAR                        PIC 9(02).
+       01  WS-EWF-MONTH-NUMBER                PIC 9(02).
+       01  WS-EWT-DAY                         PIC 9(02).
+       01  WS-EWT-MONTH                       PIC X(03).
+       01  WS-EWT-YEAR                        PIC 9(02).
+       01  WS-EWT-MONTH-NUMBER                PIC 9(02).
+
+      *-----------------------------------------------------------------
+      *  Full CCYYMMDD resolution of the EWF/EWT dates, used only to
+      *  compare the two windows in date order - WS-EWF-YEAR/
+      *  WS-EWT-YEAR are 2-digit and say nothing about month/day, so a
+      *  raw year-to-year compare lets an EWT earlier in the same or
+      *  an earlier year slip through as long as its 2-digit year
+      *  isn't smaller. The 50/50 century window (00-49 => 20xx,
+      *  50-99 => 19xx) only has to agree between the two dates being
+      *  compared, not match any external standard.
+      *-----------------------------------------------------------------
+       01  WS-EWF-CCYYMMDD                    PIC 9(08).
+       01  WS-EWF-CCYYMMDD-RE REDEFINES WS-EWF-CCYYMMDD.
+           03  WS-EWF-CCYY                    PIC 9(04).
+           03  WS-EWF-MM                      PIC 9(02).
+           03  WS-EWF-DD                      PIC 9(02).
+       01  WS-EWT-CCYYMMDD                    PIC 9(08).
+       01  WS-EWT-CCYYMMDD-RE REDEFINES WS-EWT-CCYYMMDD.
+           03  WS-EWT-CCYY                    PIC 9(04).
+           03  WS-EWT-MM                      PIC 9(02).
+           03  WS-EWT-DD                      PIC 9(02).
+       01  WS-EWF-HOUR                        PIC 9(02).
+       01  WS-EWF-MINUTE                      PIC 9(02).
+       01  WS-EWT-HOUR                        PIC 9(02).
+       01  WS-EWT-MINUTE                      PIC 9(02).
+       01  WS-MONTH-MATCHED                   PIC X(01).
+           88  MONTH-MATCHED                         VALUE 'Y'.
+       01  WS-PACKAGE-EXISTS                  PIC X(01) VALUE 'N'.
+           88  PACKAGE-ALREADY-EXISTS                   VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      *  Relative EWT expiry window - PARM-RQ-EWT-DATE of the form
+      *  '+NNN' (a literal plus sign followed by a zero-padded 3-digit
+      *  day count, e.g. '+007   ' for 7 days from today) is resolved
+      *  to an absolute DDMONYY date here and carried in
+      *  WS-EFFECTIVE-EWT-DATE for the rest of the program to use, so
+      *  a caller can ask for "expire a week from whenever this runs"
+      *  without computing the calendar date itself. A PARM-RQ-EWT-DATE
+      *  that does not start with '+' is carried through unchanged.
+      *-----------------------------------------------------------------
+       01  WS-EFFECTIVE-EWT-DATE              PIC X(07).
+       01  WS-REL-DAYS-TEXT                   PIC X(03).
+       01  WS-REL-DAYS                        PIC 9(03).
+       01  WS-REL-TODAY                       PIC 9(08).
+       01  WS-REL-TARGET-DATE                 PIC 9(08).
+       01  WS-REL-TARGET-DATE-RE REDEFINES WS-REL-TARGET-DATE.
+           03  WS-REL-TARGET-CCYY             PIC 9(04).
+           03  WS-REL-TARGET-MM               PIC 9(02).
+           03  WS-REL-TARGET-DD               PIC 9(02).
+       01  WS-REL-YY-QUOT                     PIC 9(02).
+       01  WS-REL-TARGET-YY                   PIC 9(02).
+
            COPY ECHAACTL.
            COPY ECHAAREB.
            COPY ECHAPDEF.
+           COPY APDEFCHK.
        LINKAGE SECTION.
        01  PARM.
            05  LINK-PARM-LENGTH        PIC S9(04)  COMP.
@@ -43,6 +115,35 @@
 ********   DISPLAY 'PARM-RQ-APPEND      = ' PARM-RQ-APPEND
 ********   DISPLAY 'PARM-RQ-IMPORT-DDN  = ' PARM-RQ-IMPORT-DDN
       ******************************************************
+      * RESOLVE A RELATIVE ('+NNN') EWT EXPIRY WINDOW, IF ANY
+      ******************************************************
+           PERFORM 0080-RESOLVE-RELATIVE-EWT-DATE.
+      ******************************************************
+      * VALIDATE THE EWF/EWT DATE AND TIME PARMS BEFORE WE
+      * EVER CALL ENA$NDVR WITH THEM
+      ******************************************************
+           PERFORM 0050-VALIDATE-EWF-EWT-DATES.
+           IF NOT EWF-EWT-DATES-VALID
+              DISPLAY 'APIAPDEF: INVALID EWF/EWT DATE OR TIME - '
+                      'EWF=' PARM-RQ-EWF-DATE ' ' PARM-RQ-EWF-TIME
+                      ' EWT=' WS-EFFECTIVE-EWT-DATE ' '
+                      PARM-RQ-EWT-TIME
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+      ******************************************************
+      * PRE-FLIGHT EXISTENCE CHECK FOR CREATE REQUESTS
+      ******************************************************
+           IF PARM-RQ-FUNC = 'C' AND PREFLIGHT-CHECK-ENABLED
+              PERFORM 0070-CHECK-PACKAGE-EXISTS
+              IF PACKAGE-ALREADY-EXISTS
+                 DISPLAY 'APIAPDEF: PACKAGE ' PARM-RQ-PKGID
+                         ' ALREADY EXISTS - SKIPPING CREATE'
+                 MOVE 4 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+      ******************************************************
       * SETUP AACTL BLOCK
       ******************************************************
            INITIALIZE         AACTL-DATAAREA.
@@ -61,7 +162,7 @@
            MOVE PARM-RQ-DESCRIPTION  TO APDEF-RQ-DESC .
            MOVE PARM-RQ-EWF-DATE     TO APDEF-RQ-EWF-DATE .
            MOVE PARM-RQ-EWF-TIME     TO APDEF-RQ-EWF-TIME .
-           MOVE PARM-RQ-EWT-DATE     TO APDEF-RQ-EWT-DATE .
+           MOVE WS-EFFECTIVE-EWT-DATE TO APDEF-RQ-EWT-DATE .
            MOVE PARM-RQ-EWT-TIME     TO APDEF-RQ-EWT-TIME .
       *******************************************************
       * CALL INTERFACE
@@ -74,5 +175,171 @@
 ********       DISPLAY 'RETURN CODE GT THAN ZERO'
 ********       DISPLAY AACTL-DATAAREA.
            MOVE AACTL-RTNCODE TO RETURN-CODE.
-           STOP RUN.
+           GOBACK.
+
+       0070-CHECK-PACKAGE-EXISTS.
+
+           MOVE 'N' TO WS-PACKAGE-EXISTS.
+           INITIALIZE         AACTL-DATAAREA.
+           MOVE 'Y'                  TO AACTL-SHUTDOWN.
+           MOVE PARM-MSGDDN          TO AACTL-MSG-DDN.
+           MOVE PARM-LISTDDN         TO AACTL-LIST-DDN.
+
+           INITIALIZE         APDEF-RQ-DATAAREA.
+           MOVE PARM-RQ-PKGID        TO APDEF-RQ-PKGID.
+           MOVE 'I'                  TO APDEF-RQ-FUNC.
+
+           CALL WS-PGM     USING AACTL
+                                 APDEF-RQ.
+           IF AACTL-RTNCODE = 0
+              MOVE 'Y' TO WS-PACKAGE-EXISTS
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *  PARM-RQ-EWT-DATE of the form '+NNN' (a leading plus sign and a
+      *  zero-padded day count) is resolved here to an absolute DDMONYY
+      *  date in WS-EFFECTIVE-EWT-DATE, so a caller can request "expire
+      *  N days from whenever this runs" instead of computing a calendar
+      *  date itself. Anything else is carried through unchanged.
+      *-----------------------------------------------------------------
+       0080-RESOLVE-RELATIVE-EWT-DATE.
+
+           MOVE PARM-RQ-EWT-DATE TO WS-EFFECTIVE-EWT-DATE.
+           IF PARM-RQ-EWT-DATE(1:1) = '+'
+              MOVE PARM-RQ-EWT-DATE(2:3) TO WS-REL-DAYS-TEXT
+              IF WS-REL-DAYS-TEXT IS NUMERIC
+                 MOVE WS-REL-DAYS-TEXT TO WS-REL-DAYS
+                 ACCEPT WS-REL-TODAY FROM DATE YYYYMMDD
+                 COMPUTE WS-REL-TARGET-DATE =
+                     FUNCTION DATE-OF-INTEGER(FUNCTION INTEGER-OF-DATE(
+                         WS-REL-TODAY) + WS-REL-DAYS)
+                 DIVIDE WS-REL-TARGET-CCYY BY 100
+                    GIVING WS-REL-YY-QUOT REMAINDER WS-REL-TARGET-YY
+                 MOVE 'N'             TO WS-APIMONTH-FUNCTION
+                 MOVE WS-REL-TARGET-MM TO WS-APIMONTH-MONTH-NUMBER
+                 CALL 'APIMONTH'  USING WS-APIMONTH-PARMS
+                 STRING WS-REL-TARGET-DD   DELIMITED BY SIZE
+                        WS-APIMONTH-MONTH-NAME DELIMITED BY SIZE
+                        WS-REL-TARGET-YY   DELIMITED BY SIZE
+                    INTO WS-EFFECTIVE-EWT-DATE
+                 END-STRING
+                 DISPLAY 'APIAPDEF: RELATIVE EWT +' WS-REL-DAYS
+                         ' DAYS RESOLVED TO ' WS-EFFECTIVE-EWT-DATE
+              ELSE
+                 DISPLAY 'APIAPDEF: INVALID RELATIVE EWT DATE - '
+                         PARM-RQ-EWT-DATE
+              END-IF
+           END-IF.
+
+       0050-VALIDATE-EWF-EWT-DATES.
+
+           MOVE 'Y' TO WS-DATE-VALID.
+
+           IF PARM-RQ-EWF-DATE NOT = SPACES
+              IF PARM-RQ-EWF-DATE(1:2) IS NOT NUMERIC
+                 MOVE 'N' TO WS-DATE-VALID
+              ELSE
+                 MOVE PARM-RQ-EWF-DATE(1:2) TO WS-EWF-DAY
+                 MOVE PARM-RQ-EWF-DATE(3:3) TO WS-EWF-MONTH
+                 IF PARM-RQ-EWF-DATE(6:2) IS NUMERIC
+                    MOVE PARM-RQ-EWF-DATE(6:2) TO WS-EWF-YEAR
+                 ELSE
+                    MOVE 'N' TO WS-DATE-VALID
+                 END-IF
+                 IF WS-EWF-DAY < 1 OR WS-EWF-DAY > 31
+                    MOVE 'N' TO WS-DATE-VALID
+                 END-IF
+                 PERFORM 0060-VALIDATE-MONTH-ABBR
+                 IF NOT MONTH-MATCHED
+                    MOVE 'N' TO WS-DATE-VALID
+                 ELSE
+                    MOVE WS-APIMONTH-MONTH-NUMBER TO WS-EWF-MONTH-NUMBER
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF WS-EFFECTIVE-EWT-DATE NOT = SPACES
+              IF WS-EFFECTIVE-EWT-DATE(1:2) IS NOT NUMERIC
+                 MOVE 'N' TO WS-DATE-VALID
+              ELSE
+                 MOVE WS-EFFECTIVE-EWT-DATE(1:2) TO WS-EWT-DAY
+                 MOVE WS-EFFECTIVE-EWT-DATE(3:3) TO WS-EWT-MONTH
+                 IF WS-EFFECTIVE-EWT-DATE(6:2) IS NUMERIC
+                    MOVE WS-EFFECTIVE-EWT-DATE(6:2) TO WS-EWT-YEAR
+                 ELSE
+                    MOVE 'N' TO WS-DATE-VALID
+                 END-IF
+                 IF WS-EWT-DAY < 1 OR WS-EWT-DAY > 31
+                    MOVE 'N' TO WS-DATE-VALID
+                 END-IF
+                 MOVE WS-EWT-MONTH TO WS-EWF-MONTH
+                 PERFORM 0060-VALIDATE-MONTH-ABBR
+                 IF NOT MONTH-MATCHED
+                    MOVE 'N' TO WS-DATE-VALID
+                 ELSE
+                    MOVE WS-APIMONTH-MONTH-NUMBER TO WS-EWT-MONTH-NUMBER
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF PARM-RQ-EWF-TIME NOT = SPACES
+              IF PARM-RQ-EWF-TIME(1:2) IS NOT NUMERIC
+                 OR PARM-RQ-EWF-TIME(4:2) IS NOT NUMERIC
+                 MOVE 'N' TO WS-DATE-VALID
+              ELSE
+                 MOVE PARM-RQ-EWF-TIME(1:2) TO WS-EWF-HOUR
+                 MOVE PARM-RQ-EWF-TIME(4:2) TO WS-EWF-MINUTE
+                 IF WS-EWF-HOUR > 23 OR WS-EWF-MINUTE > 59
+                    MOVE 'N' TO WS-DATE-VALID
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF PARM-RQ-EWT-TIME NOT = SPACES
+              IF PARM-RQ-EWT-TIME(1:2) IS NOT NUMERIC
+                 OR PARM-RQ-EWT-TIME(4:2) IS NOT NUMERIC
+                 MOVE 'N' TO WS-DATE-VALID
+              ELSE
+                 MOVE PARM-RQ-EWT-TIME(1:2) TO WS-EWT-HOUR
+                 MOVE PARM-RQ-EWT-TIME(4:2) TO WS-EWT-MINUTE
+                 IF WS-EWT-HOUR > 23 OR WS-EWT-MINUTE > 59
+                    MOVE 'N' TO WS-DATE-VALID
+                 END-IF
+              END-IF
+           END-IF.
+
+      * If both windows are fully present, EWT may not be earlier
+      * than EWF.
+           IF EWF-EWT-DATES-VALID
+              AND PARM-RQ-EWF-DATE NOT = SPACES
+              AND WS-EFFECTIVE-EWT-DATE NOT = SPACES
+              IF WS-EWF-YEAR < 50
+                 COMPUTE WS-EWF-CCYY = WS-EWF-YEAR + 2000
+              ELSE
+                 COMPUTE WS-EWF-CCYY = WS-EWF-YEAR + 1900
+              END-IF
+              MOVE WS-EWF-MONTH-NUMBER TO WS-EWF-MM
+              MOVE WS-EWF-DAY          TO WS-EWF-DD
+              IF WS-EWT-YEAR < 50
+                 COMPUTE WS-EWT-CCYY = WS-EWT-YEAR + 2000
+              ELSE
+                 COMPUTE WS-EWT-CCYY = WS-EWT-YEAR + 1900
+              END-IF
+              MOVE WS-EWT-MONTH-NUMBER TO WS-EWT-MM
+              MOVE WS-EWT-DAY          TO WS-EWT-DD
+              IF FUNCTION INTEGER-OF-DATE(WS-EWT-CCYYMMDD) <
+                 FUNCTION INTEGER-OF-DATE(WS-EWF-CCYYMMDD)
+                 MOVE 'N' TO WS-DATE-VALID
+              END-IF
+           END-IF.
+
+       0060-VALIDATE-MONTH-ABBR.
+
+           MOVE 'N' TO WS-MONTH-MATCHED.
+           MOVE 'V'          TO WS-APIMONTH-FUNCTION.
+           MOVE WS-EWF-MONTH TO WS-APIMONTH-MONTH-NAME.
+           CALL 'APIMONTH'  USING WS-APIMONTH-PARMS.
+           IF WS-APIMONTH-RETURN-CODE = 0
+              MOVE 'Y' TO WS-MONTH-MATCHED
+           END-IF.
 
\ No newline at end of file
