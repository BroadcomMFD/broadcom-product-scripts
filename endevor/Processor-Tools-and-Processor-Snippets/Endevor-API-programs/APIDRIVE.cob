@@ -19,6 +19,11 @@
               FILE STATUS IS       PACKAGE-INFORMATION-FILE-CHECK .
 *******           EXTERNAL DETAILS FOR PACKAGE DEFINITION
 
+           SELECT OPTIONAL CHKPOINT ASSIGN TO CHKPOINT
+              FILE STATUS IS       WS-CHKPOINT-FILE-STATUS .
+
+           SELECT RECONRPT ASSIGN TO RECONRPT.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -32,6 +37,39 @@
            03  PACKAGE-INFORMATION-DESC    PIC X(010).
            03  PACKAGE-INFORMATION-DATA    PIC X(070).
 
+      *-----------------------------------------------------------------
+      *  DD CHKPOINT carries a single count of how many packages on
+      *  this run's PACKAGES input were already created successfully
+      *  by a prior, abended run of this job step - on restart, that
+      *  many package-id/description pairs are skipped instead of
+      *  being re-submitted to Endevor. The file is rewritten after
+      *  every successful package so a restart always resumes right
+      *  after the last one that completed.
+      *-----------------------------------------------------------------
+       FD  CHKPOINT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 004 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CHKPOINT-REC.
+       01  CHKPOINT-REC                    PIC 9(04).
+
+      *-----------------------------------------------------------------
+      *  DD RECONRPT gets one line per package this run owned, stating
+      *  whether Endevor shows that package existing once the run has
+      *  finished submitting its slice of DD PACKAGES, plus a final
+      *  summary line - an end-of-run check that what we asked Endevor
+      *  to create is actually there, separate from whatever RETURN-
+      *  CODE the create call itself came back with.
+      *-----------------------------------------------------------------
+       FD  RECONRPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 080 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS RECONRPT-REC.
+       01  RECONRPT-REC                    PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01  WS-DATE-VARIABLES.
@@ -77,12 +115,17 @@
            COPY ECHAACTL.
            COPY ECHAPDEF.
 
-       01  WS-MONTHS-TABLE.
-           03 FILLER                             PIC X(36)
-              VALUE 'JANFEBMARAPRMAYJUNJULAUGSEPOCTNOVDEC' .
-       01  WS-MONTHS-TABLE-RE REDEFINES WS-MONTHS-TABLE.
-           03 WS-MONTH OCCURS 12 TIMES INDEXED BY WS-MONTH-INX
-                                                 PIC X(03).
+      *-----------------------------------------------------------------
+      *  Month-number-to-abbreviation conversion is done by APIMONTH
+      *  now rather than by a WS-MONTHS-TABLE kept locally in this
+      *  program.
+      *-----------------------------------------------------------------
+       01  WS-APIMONTH-PARMS.
+           03  WS-APIMONTH-FUNCTION          PIC X(01) VALUE 'N'.
+           03  WS-APIMONTH-MONTH-NUMBER      PIC 9(02).
+           03  WS-APIMONTH-MONTH-NAME        PIC X(03).
+           03  WS-APIMONTH-RETURN-CODE       PIC 9(02).
+
        01  PACKAGE-INFORMATION-FL-CHCK.
            05  PACKAGE-INFORMATION-FILE-CHECK.
               10  PACKAGE-AUTO-FILE-CHECK-NAME PIC 9(02).
@@ -91,7 +134,67 @@
            03  WS-TIME                 PIC 9(8).
 
        01  WS-PACKAGE-INFORMATION-ATEND          PIC X(01).
-       PROCEDURE DIVISION.
+
+       01  WS-CHKPOINT-FILE-STATUS               PIC X(02).
+       01  WS-CHECKPOINT-COUNT                   PIC 9(04) COMP VALUE 0.
+       01  WS-SKIP-COUNT                         PIC 9(04) COMP VALUE 0.
+
+      *-----------------------------------------------------------------
+      *  Parallel/split controls. The PARM passed to this step (e.g.
+      *  PARM='2,1') may ask this run to process only every Nth
+      *  package-id/description pair out of DD PACKAGES, so several
+      *  job steps can split one large PACKAGES file between them and
+      *  run concurrently - give each step its own DD CHKPOINT too, so
+      *  their restart checkpoints don't collide. With no PARM given
+      *  WS-SPLIT-TOTAL/WS-SPLIT-INDEX stay at 1, and every package is
+      *  processed by this one run, exactly as before this existed.
+      *-----------------------------------------------------------------
+       01  WS-SPLIT-TOTAL                        PIC 9(02) VALUE 1.
+       01  WS-SPLIT-INDEX                         PIC 9(02) VALUE 1.
+       01  WS-PARM-WORK                           PIC X(20).
+       01  WS-PARM-TOTAL-TEXT                     PIC X(02).
+       01  WS-PARM-INDEX-TEXT                     PIC X(02).
+       01  WS-PACKAGE-SEQ-NUM                     PIC 9(06) COMP
+                                                   VALUE 0.
+       01  WS-SPLIT-QUOT                          PIC 9(06) COMP.
+       01  WS-SPLIT-REM                           PIC 9(02) COMP.
+       01  WS-SPLIT-OWNS-PACKAGE                  PIC X(01) VALUE 'N'.
+           88  SPLIT-OWNS-THIS-PACKAGE                     VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      *  End-of-run reconciliation counts and report line - see
+      *  960-RECONCILE-PACKAGES.
+      *-----------------------------------------------------------------
+       01  WS-RECON-FOUND-COUNT                   PIC 9(04) COMP
+                                                   VALUE 0.
+       01  WS-RECON-MISSING-COUNT                 PIC 9(04) COMP
+                                                   VALUE 0.
+
+       01  WS-RECON-LINE.
+           03  RECON-PACKAGE-ID                  PIC X(16).
+           03  FILLER                            PIC X(01) VALUE SPACES.
+           03  RECON-STATUS                      PIC X(07).
+           03  FILLER                            PIC X(56) VALUE SPACES.
+
+       01  WS-RECON-SUMMARY-LINE.
+           03  FILLER                            PIC X(22) VALUE
+               'RECONCILIATION TOTALS:'.
+           03  FILLER                            PIC X(01) VALUE SPACES.
+           03  RSUM-FOUND-COUNT                  PIC ZZZ9.
+           03  FILLER                            PIC X(08) VALUE
+               ' FOUND, '.
+           03  RSUM-MISSING-COUNT                PIC ZZZ9.
+           03  FILLER                            PIC X(10) VALUE
+               ' MISSING.'.
+           03  FILLER                            PIC X(31) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       01  DRIVE-PARM-AREA.
+           03  DRIVE-PARM-LEN                     PIC S9(04) COMP.
+           03  DRIVE-PARM-TEXT                    PIC X(20).
+
+       PROCEDURE DIVISION USING DRIVE-PARM-AREA.
 
 *********  DISPLAY 'APIDRIVE: GOT INTO APIDRIVE' .
 
@@ -103,21 +206,138 @@
            MOVE WS-TOR-HOUR TO WS-RUN-TIME-HOUR.
            MOVE WS-TOR-MINUTE TO WS-RUN-TIME-MINUTE.
 
+           PERFORM 050-PARSE-SPLIT-PARM.
+           PERFORM 800-READ-CHECKPOINT.
+
            OPEN INPUT PACKAGE-INFORMATION .
-           READ PACKAGE-INFORMATION
-             AT END GOBACK.
-           MOVE PACKAGE-INFORMATION-DATA(1:16)
-                                TO APIAPDEF-RQ-PKGID .
+           MOVE 'N' TO WS-PACKAGE-INFORMATION-ATEND.
+           MOVE 0 TO WS-PACKAGE-SEQ-NUM.
 
-           READ PACKAGE-INFORMATION
-             AT END GOBACK.
-           MOVE PACKAGE-INFORMATION-DATA(1:16)
-                                TO APIAPDEF-RQ-DESCRIPTN .
+           IF WS-CHECKPOINT-COUNT NOT = 0
+              DISPLAY 'APIDRIVE: RESTART - SKIPPING '
+                      WS-CHECKPOINT-COUNT
+                      ' PACKAGE(S) ALREADY READ ON A PRIOR RUN'
+              PERFORM 850-SKIP-COMPLETED-PACKAGE
+                 VARYING WS-SKIP-COUNT FROM 1 BY 1
+                 UNTIL WS-SKIP-COUNT > WS-CHECKPOINT-COUNT
+                    OR WS-PACKAGE-INFORMATION-ATEND = 'Y'
+           END-IF.
 
-           PERFORM 950-UPDATE-PACKAGE-SCL-OUT.
+           PERFORM 900-READ-PACKAGE-ID.
+           PERFORM UNTIL WS-PACKAGE-INFORMATION-ATEND = 'Y'
+               PERFORM 910-READ-PACKAGE-DESCRIPTN
+               IF WS-PACKAGE-INFORMATION-ATEND NOT = 'Y'
+                  ADD 1 TO WS-PACKAGE-SEQ-NUM
+                  PERFORM 920-CHECK-SPLIT-OWNERSHIP
+                  IF SPLIT-OWNS-THIS-PACKAGE
+                     PERFORM 950-UPDATE-PACKAGE-SCL-OUT
+                  END-IF
+                  MOVE WS-PACKAGE-SEQ-NUM TO WS-CHECKPOINT-COUNT
+                  PERFORM 890-WRITE-CHECKPOINT
+                  PERFORM 900-READ-PACKAGE-ID
+               END-IF
+           END-PERFORM.
            CLOSE PACKAGE-INFORMATION .
+
+           PERFORM 960-RECONCILE-PACKAGES.
+
            GOBACK.
 
+      *-----------------------------------------------------------------
+      *  Decode an optional step PARM of the form total,index (e.g.
+      *  '2,1' is slice 1 of 2 concurrent steps). Any PARM that is
+      *  missing, blank, or not two numeric pieces leaves the split
+      *  controls at their no-split defaults.
+      *-----------------------------------------------------------------
+       050-PARSE-SPLIT-PARM.
+
+           MOVE SPACES TO WS-PARM-WORK.
+           IF DRIVE-PARM-LEN > 0
+              MOVE DRIVE-PARM-TEXT(1:DRIVE-PARM-LEN) TO WS-PARM-WORK
+              UNSTRING WS-PARM-WORK DELIMITED BY ','
+                  INTO WS-PARM-TOTAL-TEXT WS-PARM-INDEX-TEXT
+              END-UNSTRING
+              IF WS-PARM-TOTAL-TEXT IS NUMERIC
+                 AND WS-PARM-TOTAL-TEXT > 0
+                 MOVE WS-PARM-TOTAL-TEXT TO WS-SPLIT-TOTAL
+              END-IF
+              IF WS-PARM-INDEX-TEXT IS NUMERIC
+                 AND WS-PARM-INDEX-TEXT > 0
+                 MOVE WS-PARM-INDEX-TEXT TO WS-SPLIT-INDEX
+              END-IF
+           END-IF.
+           IF WS-SPLIT-TOTAL > 1
+              DISPLAY 'APIDRIVE: SPLIT PROCESSING - THIS RUN IS SLICE '
+                      WS-SPLIT-INDEX ' OF ' WS-SPLIT-TOTAL
+           END-IF.
+
+       800-READ-CHECKPOINT.
+
+           OPEN INPUT CHKPOINT.
+           IF WS-CHKPOINT-FILE-STATUS = '05' OR WS-CHKPOINT-FILE-STATUS
+                                                             = '35'
+              MOVE 0 TO WS-CHECKPOINT-COUNT
+              CLOSE CHKPOINT
+           ELSE
+              READ CHKPOINT
+                 AT END MOVE 0 TO WS-CHECKPOINT-COUNT
+                 NOT AT END MOVE CHKPOINT-REC TO WS-CHECKPOINT-COUNT
+              END-READ
+              CLOSE CHKPOINT
+           END-IF.
+
+       850-SKIP-COMPLETED-PACKAGE.
+
+           PERFORM 900-READ-PACKAGE-ID.
+           IF WS-PACKAGE-INFORMATION-ATEND NOT = 'Y'
+              PERFORM 910-READ-PACKAGE-DESCRIPTN
+              ADD 1 TO WS-PACKAGE-SEQ-NUM
+           END-IF.
+
+       890-WRITE-CHECKPOINT.
+
+           MOVE WS-CHECKPOINT-COUNT TO CHKPOINT-REC.
+           OPEN OUTPUT CHKPOINT.
+           WRITE CHKPOINT-REC.
+           CLOSE CHKPOINT.
+
+       900-READ-PACKAGE-ID.
+
+           READ PACKAGE-INFORMATION
+             AT END MOVE 'Y' TO WS-PACKAGE-INFORMATION-ATEND
+           END-READ.
+           IF WS-PACKAGE-INFORMATION-ATEND NOT = 'Y'
+              MOVE PACKAGE-INFORMATION-DATA(1:16)
+                                   TO APIAPDEF-RQ-PKGID
+           END-IF.
+
+       910-READ-PACKAGE-DESCRIPTN.
+
+           READ PACKAGE-INFORMATION
+             AT END MOVE 'Y' TO WS-PACKAGE-INFORMATION-ATEND
+           END-READ.
+           IF WS-PACKAGE-INFORMATION-ATEND NOT = 'Y'
+              MOVE PACKAGE-INFORMATION-DATA(1:16)
+                                   TO APIAPDEF-RQ-DESCRIPTN
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *  This run owns package sequence number WS-PACKAGE-SEQ-NUM when
+      *  it falls on this slice's position in the WS-SPLIT-TOTAL-way
+      *  rotation. With no split configured (total = 1) every sequence
+      *  number belongs to slice 1, so every package is owned, as
+      *  before split processing existed.
+      *-----------------------------------------------------------------
+       920-CHECK-SPLIT-OWNERSHIP.
+
+           MOVE 'N' TO WS-SPLIT-OWNS-PACKAGE.
+           DIVIDE WS-PACKAGE-SEQ-NUM BY WS-SPLIT-TOTAL
+              GIVING WS-SPLIT-QUOT REMAINDER WS-SPLIT-REM.
+           ADD 1 TO WS-SPLIT-REM.
+           IF WS-SPLIT-REM = WS-SPLIT-INDEX
+              MOVE 'Y' TO WS-SPLIT-OWNS-PACKAGE
+           END-IF.
+
        950-UPDATE-PACKAGE-SCL-OUT.
 
            MOVE 'PDFMSG'        TO APIAPDEF-MSGDDN .
@@ -125,18 +345,83 @@
            MOVE 'C'             TO APIAPDEF-RQ-FUNC .
            MOVE 'N'             TO APIAPDEF-RQ-APPEND .
            MOVE 'SCL'           TO APIAPDEF-RQ-IMPORT-DDN.
-           SET WS-MONTH-INX     TO WS-DOR-MONTH  .
+           MOVE WS-DOR-MONTH    TO WS-APIMONTH-MONTH-NUMBER .
+           CALL 'APIMONTH'  USING WS-APIMONTH-PARMS .
            STRING WS-DOR-DAY    DELIMITED BY SIZE
-                  WS-MONTH(WS-MONTH-INX)
+                  WS-APIMONTH-MONTH-NAME
                                 DELIMITED BY SIZE
                   WS-DOR-YEAR   DELIMITED BY SIZE
            INTO                 APIAPDEF-RQ-EWF-DATE .
            MOVE '00:00'         TO APIAPDEF-RQ-EWF-TIME .
            MOVE '00:00'         TO APIAPDEF-RQ-EWT-TIME .
+           DISPLAY 'APIDRIVE: CREATING PACKAGE ' APIAPDEF-RQ-PKGID .
 *********  DISPLAY 'CALLING PACKAGE UPDATE'.
            CALL 'APIAPDEF'  USING WS-APIAPDEF-PARMS .
 *********  DISPLAY 'BACK FROM PACKAGE UPDATE'.
 
+      *-----------------------------------------------------------------
+      *  Re-reads DD PACKAGES from the top and, for every package-id
+      *  this run owned, asks Endevor (via APIAPDEF function 'I') once
+      *  more whether the package now exists, writing one line per
+      *  package plus a final totals line to DD RECONRPT. This catches
+      *  a package whose create call came back RETURN-CODE 0 but that
+      *  still is not there for some Endevor-side reason, as well as
+      *  the reverse - a package the pre-flight existence check found
+      *  already there and skipped, which is not a failure.
+      *-----------------------------------------------------------------
+       960-RECONCILE-PACKAGES.
+
+           MOVE 0 TO WS-RECON-FOUND-COUNT.
+           MOVE 0 TO WS-RECON-MISSING-COUNT.
+
+           OPEN OUTPUT RECONRPT.
+           OPEN INPUT  PACKAGE-INFORMATION.
+           MOVE 'N' TO WS-PACKAGE-INFORMATION-ATEND.
+           MOVE 0 TO WS-PACKAGE-SEQ-NUM.
+
+           PERFORM 900-READ-PACKAGE-ID.
+           PERFORM UNTIL WS-PACKAGE-INFORMATION-ATEND = 'Y'
+               PERFORM 910-READ-PACKAGE-DESCRIPTN
+               IF WS-PACKAGE-INFORMATION-ATEND NOT = 'Y'
+                  ADD 1 TO WS-PACKAGE-SEQ-NUM
+                  PERFORM 920-CHECK-SPLIT-OWNERSHIP
+                  IF SPLIT-OWNS-THIS-PACKAGE
+                     PERFORM 965-RECONCILE-ONE-PACKAGE
+                  END-IF
+                  PERFORM 900-READ-PACKAGE-ID
+               END-IF
+           END-PERFORM.
+           CLOSE PACKAGE-INFORMATION.
+
+           MOVE WS-RECON-FOUND-COUNT   TO RSUM-FOUND-COUNT.
+           MOVE WS-RECON-MISSING-COUNT TO RSUM-MISSING-COUNT.
+           WRITE RECONRPT-REC FROM WS-RECON-SUMMARY-LINE.
+           CLOSE RECONRPT.
+
+           DISPLAY 'APIDRIVE: RECONCILIATION - ' WS-RECON-FOUND-COUNT
+                   ' FOUND, ' WS-RECON-MISSING-COUNT ' MISSING'.
+
+       965-RECONCILE-ONE-PACKAGE.
+
+           MOVE 'PDFMSG'        TO APIAPDEF-MSGDDN .
+           MOVE 'PDFLST'        TO APIAPDEF-LISTDDN .
+           MOVE 'I'             TO APIAPDEF-RQ-FUNC .
+           MOVE SPACES          TO APIAPDEF-RQ-EWF-DATE
+                                    APIAPDEF-RQ-EWF-TIME
+                                    APIAPDEF-RQ-EWT-DATE
+                                    APIAPDEF-RQ-EWT-TIME .
+           CALL 'APIAPDEF'  USING WS-APIAPDEF-PARMS .
+
+           MOVE APIAPDEF-RQ-PKGID TO RECON-PACKAGE-ID.
+           IF RETURN-CODE = 0
+              ADD 1 TO WS-RECON-FOUND-COUNT
+              MOVE 'FOUND'   TO RECON-STATUS
+           ELSE
+              ADD 1 TO WS-RECON-MISSING-COUNT
+              MOVE 'MISSING' TO RECON-STATUS
+           END-IF.
+           WRITE RECONRPT-REC FROM WS-RECON-LINE.
+
        1100-EXIT.
            EXIT.
 
\ No newline at end of file
