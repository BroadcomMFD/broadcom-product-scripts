@@ -16,6 +16,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT NOTEDATA ASSIGN TO NOTEDATA.
+           SELECT NOTESRPT ASSIGN TO NOTESRPT.
+           SELECT PKGLIST ASSIGN TO PKGLIST
+               FILE STATUS IS WS-PKGLIST-FILE-STATUS.
 
        DATA DIVISION.
 
@@ -28,13 +31,77 @@
            DATA RECORD IS NOTES-REC.
        01  NOTES-REC                   PIC X(80).
 
+      *-----------------------------------------------------------------
+      *  DD PKGLIST - one 16-character package ID per record, read only
+      *  when PARM-BATCH-MODE is 'Y'. The same DD NOTEDATA template is
+      *  applied to every package ID in this list, one after another,
+      *  instead of the single PARM-RQ-PKGID update below.
+      *-----------------------------------------------------------------
+       FD  PKGLIST
+           RECORDING MODE IS F
+                 BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS  16 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PKGLIST-REC.
+       01  PKGLIST-REC                 PIC X(16).
+
+       FD  NOTESRPT
+           RECORDING MODE IS F
+                 BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS  80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS NOTESRPT-REC.
+       01  NOTESRPT-REC.
+           03  RPT-PACKAGE-ID           PIC X(16).
+           03  RPT-WHEN                 PIC X(06).
+           03  RPT-LINE-NO               PIC 9(01).
+           03  FILLER                    PIC X(01).
+           03  RPT-NOTES-TEXT           PIC X(56).
+
        WORKING-STORAGE SECTION.
        01  WS-VARIABLES.
            03  WS-PGM                  PIC X(08) VALUE 'ENA$NDVR'.
            03  WS-NOTEDATA-FILE-STATUS PIC X(01) VALUE ' '.
                88 NOTEDATA-ATEND       VALUE 'E'.
+           03  WS-NOTES-OVERFLOW       PIC X(01) VALUE 'N'.
+               88 NOTES-OVERFLOW       VALUE 'Y'.
            03  WS-SAVED-NOTES-DATA     PIC X(60) OCCURS 8 TIMES
                INDEXED BY WS-INX.
+           03  WS-BEFORE-NOTES-DATA    PIC X(60) OCCURS 8 TIMES
+               INDEXED BY WS-BEF-INX.
+           03  WS-TEMPLATE-NOTES-DATA  PIC X(60) OCCURS 8 TIMES.
+
+      *= Batch mode - apply DD NOTEDATA to every package ID in DD ====
+      *= PKGLIST instead of just PARM-RQ-PKGID ========================
+           03  WS-PKGLIST-FILE-STATUS  PIC X(02) VALUE SPACES.
+               88 PKGLIST-ATEND        VALUE '10'.
+           03  WS-BATCH-MODE-ENABLED   PIC X(01) VALUE 'N'.
+               88 BATCH-MODE-ENABLED            VALUE 'Y'.
+           03  WS-CURRENT-PKGID        PIC X(16).
+           03  WS-HIGHEST-RC           PIC S9(08) COMP VALUE 0.
+
+      ******************************************************
+      * PLACEHOLDER-SUBSTITUTION TEMPLATING FOR NOTEDATA.
+      * A SHOP WITH MANY PACKAGES TO ANNOTATE CAN KEEP ONE
+      * NOTEDATA TEMPLATE AND REUSE IT ACROSS THEM, LETTING
+      * THIS PROGRAM FILL IN THE PACKAGE-SPECIFIC VALUES.
+      * EACH TOKEN IS A FIXED-WIDTH FIELD - THE WIDTH OF THE
+      * VALUE IT STANDS FOR - SO IT MUST BE PADDED WITH
+      * TRAILING SPACES OUT TO THAT FULL WIDTH WHEN IT IS
+      * TYPED INTO NOTEDATA:
+      *     &PKGID           (16 CHARACTERS, PACKAGE ID)
+      *     &DATE            ( 8 CHARACTERS, RUN DATE, YYYYMMDD)
+      *     &TIME            ( 6 CHARACTERS, RUN TIME, HHMMSS)
+      ******************************************************
+           03  WS-PH-PKGID             PIC X(16)
+               VALUE '&PKGID          '.
+           03  WS-PH-DATE              PIC X(08)
+               VALUE '&DATE   '.
+           03  WS-PH-TIME              PIC X(06)
+               VALUE '&TIME '.
+           03  WS-SUBST-PKGID          PIC X(16).
+           03  WS-SUBST-DATE           PIC X(08).
+           03  WS-SUBST-TIME           PIC X(06).
 
            COPY ECHAACTL.
            COPY ECHAAREB.
@@ -46,6 +113,7 @@
            05  PARM-RQ-PKGID           PIC  X(16).
            05  PARM-MSGDDN             PIC  X(08).
            05  PARM-LISTDDN            PIC  X(08).
+           05  PARM-BATCH-MODE         PIC  X(01).
 
        EJECT
        PROCEDURE DIVISION   USING   PARM.
@@ -63,21 +131,149 @@
                    FROM 1 BY 1
                    UNTIL (WS-INX > 8 OR NOTEDATA-ATEND).
 
+      ******************************************************
+      * IF NOTEDATA HAS MORE THAN 8 NOTES LINES, REJECT THE
+      * UPDATE RATHER THAN SILENTLY DROPPING THE REST - A 9TH
+      * LINE LEFT UNREAD HERE WOULD OTHERWISE VANISH THE NEXT
+      * TIME THIS PROGRAM REWRITES NOTES1-8.
+      ******************************************************
+           IF NOT NOTEDATA-ATEND
+              READ NOTEDATA
+                 AT END
+                      MOVE 'E' TO WS-NOTEDATA-FILE-STATUS
+                 NOT AT END
+                      MOVE 'Y' TO WS-NOTES-OVERFLOW.
+
            CLOSE NOTEDATA.
 
+           IF NOTES-OVERFLOW
+              DISPLAY 'APINOTES: NOTEDATA'
+                 ' HAS MORE THAN 8 NOTES LINES'
+              DISPLAY 'APINOTES: UPDATE REJECTED TO AVOID TRUNCATION'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN.
+
+      ******************************************************
+      * KEEP A PRISTINE COPY OF THE AS-READ NOTEDATA LINES -
+      * IN BATCH MODE 0500-PROCESS-CURRENT-PACKAGE RESTORES
+      * WS-SAVED-NOTES-DATA FROM THIS TEMPLATE BEFORE EACH
+      * PACKAGE, SINCE PLACEHOLDER SUBSTITUTION MUTATES
+      * WS-SAVED-NOTES-DATA IN PLACE FOR ONE PACKAGE AT A TIME.
+      ******************************************************
+           PERFORM 0160-SAVE-TEMPLATE-LINE VARYING WS-INX
+                   FROM 1 BY 1 UNTIL WS-INX > 8.
+
+      ******************************************************
+      * A PARM TOO SHORT TO CARRY PARM-BATCH-MODE LEAVES
+      * BATCH MODE OFF, SO OLDER JCL RUNS IN SINGLE-PACKAGE
+      * MODE EXACTLY AS BEFORE.
+      ******************************************************
+           MOVE 'N' TO WS-BATCH-MODE-ENABLED.
+           IF LINK-PARM-LENGTH >= 33
+              IF PARM-BATCH-MODE = 'Y'
+                 MOVE 'Y' TO WS-BATCH-MODE-ENABLED
+              END-IF
+           END-IF.
+
+           OPEN OUTPUT NOTESRPT.
+
+           IF BATCH-MODE-ENABLED
+              OPEN INPUT PKGLIST
+              PERFORM 0300-READ-PKGLIST
+              PERFORM 0400-PROCESS-ONE-PACKAGE UNTIL PKGLIST-ATEND
+              CLOSE PKGLIST
+           ELSE
+              MOVE PARM-RQ-PKGID TO WS-CURRENT-PKGID
+              PERFORM 0500-PROCESS-CURRENT-PACKAGE
+           END-IF.
+
+           CLOSE NOTESRPT.
+
+           MOVE WS-HIGHEST-RC TO RETURN-CODE.
+           STOP RUN.
+
+       0100-READ-NOTEDATA.
+           READ NOTEDATA
+              AT END
+                   MOVE 'E' TO WS-NOTEDATA-FILE-STATUS
+              NOT AT END
+              MOVE NOTES-REC(1:60) TO WS-SAVED-NOTES-DATA(WS-INX).
+********   DISPLAY 'READ RECORD ' WS-SAVED-NOTES-DATA(WS-INX) .
+
+       0199-READ-NOTEDATA.
+
+      *-----------------------------------------------------------------
+      *  Read-ahead for DD PKGLIST, one package id per record - same
+      *  read-ahead shape as 0100-READ-NOTEDATA above.
+      *-----------------------------------------------------------------
+       0300-READ-PKGLIST.
+           READ PKGLIST
+              AT END
+                   MOVE '10' TO WS-PKGLIST-FILE-STATUS
+              NOT AT END
+                   MOVE PKGLIST-REC TO WS-CURRENT-PKGID.
+
+       0399-READ-PKGLIST.
+
+      *-----------------------------------------------------------------
+      *  One package from DD PKGLIST, then the next read-ahead.
+      *-----------------------------------------------------------------
+       0400-PROCESS-ONE-PACKAGE.
+           PERFORM 0500-PROCESS-CURRENT-PACKAGE.
+           PERFORM 0300-READ-PKGLIST.
+
+       0499-PROCESS-ONE-PACKAGE.
+
+      *-----------------------------------------------------------------
+      *  Apply the NOTEDATA template to WS-CURRENT-PKGID - the before/
+      *  after AACTL/APDEF exchange that used to be inline in MAIN-LINE,
+      *  now shared by both single-package and batch mode.
+      *-----------------------------------------------------------------
+       0500-PROCESS-CURRENT-PACKAGE.
+           PERFORM 0170-RESTORE-TEMPLATE-LINE VARYING WS-INX
+                   FROM 1 BY 1 UNTIL WS-INX > 8.
+
+           MOVE WS-CURRENT-PKGID    TO WS-SUBST-PKGID.
+           ACCEPT WS-SUBST-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SUBST-TIME FROM TIME.
+
+           PERFORM 0150-SUBSTITUTE-PLACEHOLDERS VARYING WS-INX
+                   FROM 1 BY 1 UNTIL WS-INX > 8.
+
       ******************************************************
       * SETUP AACTL BLOCK
       ******************************************************
            INITIALIZE         AACTL-DATAAREA.
-      *    MOVE LOW-VALUES TO AACTL-DATAAREA.
            MOVE 'Y'                  TO AACTL-SHUTDOWN.
            MOVE PARM-MSGDDN          TO AACTL-MSG-DDN.
            MOVE PARM-LISTDDN         TO AACTL-LIST-DDN.
       ******************************************************
+      * QUERY THE PACKAGE'S CURRENT NOTES1-8 BEFORE THEY ARE
+      * OVERWRITTEN BELOW, SO THE BEFORE/AFTER REPORT HAS A
+      * RECORD OF WHAT WAS CLOBBERED.
+      ******************************************************
+           INITIALIZE         APDEF-RQ-DATAAREA.
+           MOVE WS-CURRENT-PKGID     TO APDEF-RQ-PKGID.
+           MOVE 'M'                  TO APDEF-RQ-FUNC.
+           MOVE 'N'                  TO APDEF-RQ-UPDT-NOTES.
+           CALL WS-PGM     USING AACTL
+                                 APDEF-RQ.
+           MOVE APDEF-RQ-NOTES1      TO WS-BEFORE-NOTES-DATA(1).
+           MOVE APDEF-RQ-NOTES2      TO WS-BEFORE-NOTES-DATA(2).
+           MOVE APDEF-RQ-NOTES3      TO WS-BEFORE-NOTES-DATA(3).
+           MOVE APDEF-RQ-NOTES4      TO WS-BEFORE-NOTES-DATA(4).
+           MOVE APDEF-RQ-NOTES5      TO WS-BEFORE-NOTES-DATA(5).
+           MOVE APDEF-RQ-NOTES6      TO WS-BEFORE-NOTES-DATA(6).
+           MOVE APDEF-RQ-NOTES7      TO WS-BEFORE-NOTES-DATA(7).
+           MOVE APDEF-RQ-NOTES8      TO WS-BEFORE-NOTES-DATA(8).
+
+           PERFORM 0200-WRITE-BEFORE-REPORT VARYING WS-BEF-INX
+                   FROM 1 BY 1 UNTIL WS-BEF-INX > 8.
+      ******************************************************
       * SETUP REQUEST BLOCK
       ******************************************************
            INITIALIZE         APDEF-RQ-DATAAREA.
-           MOVE PARM-RQ-PKGID        TO APDEF-RQ-PKGID.
+           MOVE WS-CURRENT-PKGID     TO APDEF-RQ-PKGID.
            MOVE 'M'                  TO APDEF-RQ-FUNC.
            MOVE 'Y'                  TO APDEF-RQ-UPDT-NOTES.
            MOVE WS-SAVED-NOTES-DATA(1) TO APDEF-RQ-NOTES1.
@@ -105,17 +301,56 @@
 ********   ELSE
 ********       DISPLAY 'RETURN CODE GT THAN ZERO'
 ********       DISPLAY AACTL-DATAAREA.
-           MOVE AACTL-RTNCODE TO RETURN-CODE.
-           STOP RUN.
 
-       0100-READ-NOTEDATA.
-           READ NOTEDATA
-              AT END
-                   MOVE 'E' TO WS-NOTEDATA-FILE-STATUS
-              NOT AT END
-              MOVE NOTES-REC(1:60) TO WS-SAVED-NOTES-DATA(WS-INX).
-********   DISPLAY 'READ RECORD ' WS-SAVED-NOTES-DATA(WS-INX) .
+           PERFORM 0210-WRITE-AFTER-REPORT VARYING WS-INX
+                   FROM 1 BY 1 UNTIL WS-INX > 8.
 
-       0199-READ-NOTEDATA.
+           IF AACTL-RTNCODE > WS-HIGHEST-RC
+              MOVE AACTL-RTNCODE TO WS-HIGHEST-RC
+           END-IF.
+
+       0599-PROCESS-CURRENT-PACKAGE.
+
+       0160-SAVE-TEMPLATE-LINE.
+           MOVE WS-SAVED-NOTES-DATA(WS-INX)
+                                TO WS-TEMPLATE-NOTES-DATA(WS-INX).
+
+       0169-SAVE-TEMPLATE-LINE.
+
+       0170-RESTORE-TEMPLATE-LINE.
+           MOVE WS-TEMPLATE-NOTES-DATA(WS-INX)
+                                TO WS-SAVED-NOTES-DATA(WS-INX).
+
+       0179-RESTORE-TEMPLATE-LINE.
+
+       0150-SUBSTITUTE-PLACEHOLDERS.
+           INSPECT WS-SAVED-NOTES-DATA(WS-INX)
+               REPLACING ALL WS-PH-PKGID BY WS-SUBST-PKGID.
+           INSPECT WS-SAVED-NOTES-DATA(WS-INX)
+               REPLACING ALL WS-PH-DATE  BY WS-SUBST-DATE.
+           INSPECT WS-SAVED-NOTES-DATA(WS-INX)
+               REPLACING ALL WS-PH-TIME  BY WS-SUBST-TIME.
+
+       0159-SUBSTITUTE-PLACEHOLDERS.
+
+       0200-WRITE-BEFORE-REPORT.
+           MOVE SPACES              TO NOTESRPT-REC.
+           MOVE WS-CURRENT-PKGID    TO RPT-PACKAGE-ID.
+           MOVE 'BEFORE'            TO RPT-WHEN.
+           MOVE WS-BEF-INX          TO RPT-LINE-NO.
+           MOVE WS-BEFORE-NOTES-DATA(WS-BEF-INX)(1:56) TO RPT-NOTES-TEXT.
+           WRITE NOTESRPT-REC.
+
+       0299-WRITE-BEFORE-REPORT.
+
+       0210-WRITE-AFTER-REPORT.
+           MOVE SPACES              TO NOTESRPT-REC.
+           MOVE WS-CURRENT-PKGID    TO RPT-PACKAGE-ID.
+           MOVE 'AFTER '            TO RPT-WHEN.
+           MOVE WS-INX              TO RPT-LINE-NO.
+           MOVE WS-SAVED-NOTES-DATA(WS-INX)(1:56) TO RPT-NOTES-TEXT.
+           WRITE NOTESRPT-REC.
+
+       0299-WRITE-AFTER-REPORT.
 
 
\ No newline at end of file
