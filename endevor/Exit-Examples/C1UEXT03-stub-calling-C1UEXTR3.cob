@@ -13,18 +13,9 @@
       *              then calls REXX program C1UEXTR3.                *
       *                                                               *
       * SETUP:       The REXX C1UEXTR3 gets called from DD REXFILE.   *
-      *              Change the DSN to a secure dataset.(2 places)    *
-      *                                                               *
-      *    STRING 'ALLOC DD(REXFILE) ', <--look for REXFILE/SYSEXEC   *
-      *          'DA(ESS.ENDEVOR.EXIT.REXX)'  <----- here             *
-      *               DELIMITED BY SIZE                               *
-      *                 ' SHR REUSE'                                  *
-      *               DELIMITED BY SIZE                               *
-      *          INTO ALLOC-TEXT                                      *
-      *    END-STRING.                                                *
-      *                                                               *
-      *                                                               *
-      *                                                               *
+      *              The REXX library DSN comes from WS-REXX-LIBRARY- *
+      *              DSN in COPY member REXXLIB - change it there,    *
+      *              not here, and recompile the exits that COPY it.  *
       *****************************************************************
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -63,6 +54,22 @@
           05 ALLOC-LENGTH PIC S9(4) BINARY VALUE 100.
           05 ALLOC-TEXT   PIC X(100).
 
+       COPY REXXLIB.
+       COPY ELMSKIP.
+
+       01  WS-ELMSKIP-INX                   PIC 9(02).
+       01  WS-ELMSKIP-ELEMENT-TYPE          PIC X(08).
+       01  WS-ELMSKIP-FOUND                 PIC X(01) VALUE 'N'.
+           88  SKIP-THIS-ELEMENT-TYPE                 VALUE 'Y'.
+
+      * ECB-API-IND (88 TSO) is what this exit actually dispatches on;
+      * ECB-TSO-BATCH-MODE is the caller's own record of which mode
+      * invoked it. The two are set by Endevor for the same event and
+      * should always agree - if they don't, the REXX parm string this
+      * exit built is being handed to the IRXEXEC/IRXJCL path the
+      * caller did NOT expect, so it is worth a SYSOUT line either way.
+       01  WS-DISPATCH-MODE                 PIC X(05).
+
       * The block of data below is passed to the REXX program C1UEXTR3
       * to ensure new elements are Registered.
       * The bulk of the logic is found in C1UEXTR3
@@ -125,6 +132,12 @@
 
            MOVE SPACES TO WS-REXX-STATEMENTS .
 
+           PERFORM 0050-CHECK-SKIP-ELEMENT-TYPE.
+           IF SKIP-THIS-ELEMENT-TYPE
+              MOVE 0 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
            SET  WS-WORK-ADDRESS-PTR TO
                 ADDRESS OF ECB-RETURN-CODE .
            MOVE WS-WORK-ADDRESS-ADR
@@ -464,21 +477,27 @@
       ***** \ Convert COBOL exit block Datanames into Rexx /
       *****
 
+           PERFORM 0060-LOG-TSO-BATCH-PARITY.
+
            IF TSO
               MOVE 'C1UEXTR3'             TO EXECBLK-MEMBER
               MOVE  1800                  TO ARGSTRING-LENGTH(1)
               MOVE SPACES TO ALLOC-TEXT
               PERFORM 2100-ALLOCATE-REXFILE
-              CALL 'SET-ARG1-POINTER'  USING ARGUMENT-PTR
-                                             ELM-EXECUTE-PARMS-IRXEXEC
-              PERFORM 1800-REXX-CALL-VIA-IRXEXEC
+              IF ECB-RETURN-CODE NOT = 8
+                 CALL 'SET-ARG1-POINTER'  USING ARGUMENT-PTR
+                                     ELM-EXECUTE-PARMS-IRXEXEC
+                 PERFORM 1800-REXX-CALL-VIA-IRXEXEC
+              END-IF
               PERFORM 2200-FREE-REXFILES
            ELSE
               PERFORM 2101-ALLOCATE-SYSEXEC
-              CALL IRXJCL  USING ELM-C1UEXTR3-PARMS-IRXJCL
-              IF RETURN-CODE NOT = 0
-                  DISPLAY 'C1UEXT03: BAD CALL TO IRXJCL - RC = '
-                        RETURN-CODE
+              IF ECB-RETURN-CODE NOT = 8
+                 CALL IRXJCL  USING ELM-C1UEXTR3-PARMS-IRXJCL
+                 IF RETURN-CODE NOT = 0
+                     DISPLAY 'C1UEXT03: BAD CALL TO IRXJCL - RC = '
+                           RETURN-CODE
+                 END-IF
               END-IF
               PERFORM 2201-FREE-SYSEXEC
            END-IF .
@@ -487,6 +506,57 @@
 
            GOBACK.
 
+      *****************************************************************
+      *  Decide whether this element's type is on the site's
+      *  registration skip-list. TGT-ENV-TYPE-NAME is used when there
+      *  is a target element block (TGT-ENV-IO-TYPE = 'O'), otherwise
+      *  SRC-ENV-TYPE-NAME - the same choice C1UEXTR3 itself would see.
+      *****************************************************************
+       0050-CHECK-SKIP-ELEMENT-TYPE.
+
+           MOVE 'N' TO WS-ELMSKIP-FOUND.
+           IF ELMSKIP-ENABLED
+              IF TGT-ENV-IO-TYPE = 'O'
+                 MOVE TGT-ENV-TYPE-NAME TO WS-ELMSKIP-ELEMENT-TYPE
+              ELSE
+                 MOVE SRC-ENV-TYPE-NAME TO WS-ELMSKIP-ELEMENT-TYPE
+              END-IF
+              PERFORM VARYING WS-ELMSKIP-INX FROM 1 BY 1 UNTIL
+                  WS-ELMSKIP-INX GREATER THAN WS-ELMSKIP-COUNT
+                  OR SKIP-THIS-ELEMENT-TYPE
+                  IF WS-ELMSKIP-ELEMENT-TYPE =
+                      WS-ELMSKIP-ENTRY(WS-ELMSKIP-INX)
+                     MOVE 'Y' TO WS-ELMSKIP-FOUND
+                  END-IF
+              END-PERFORM
+           END-IF.
+
+      *****************************************************************
+      *  Record which path (TSO/IRXEXEC or batch/IRXJCL) this call is
+      *  about to dispatch through, and flag it when ECB-TSO-BATCH-MODE
+      *  disagrees with that choice, so a parameter mismatch between
+      *  the two call paths shows up in SYSOUT instead of only
+      *  surfacing later as a REXX failure.
+      *****************************************************************
+       0060-LOG-TSO-BATCH-PARITY.
+
+           IF TSO
+              MOVE 'TSO  ' TO WS-DISPATCH-MODE
+           ELSE
+              MOVE 'BATCH' TO WS-DISPATCH-MODE
+           END-IF.
+
+           DISPLAY 'C1UEXT03: DISPATCH MODE = ' WS-DISPATCH-MODE
+                   ' ECB-TSO-BATCH-MODE = ' ECB-TSO-BATCH-MODE.
+
+           IF (TSO AND NOT ECB-TSO-MODE)
+           OR (NOT TSO AND NOT ECB-BATCH-MODE)
+              DISPLAY 'C1UEXT03: WARNING - DISPATCH MODE '
+                      WS-DISPATCH-MODE
+                      ' DOES NOT MATCH ECB-TSO-BATCH-MODE = '
+                      ECB-TSO-BATCH-MODE
+           END-IF.
+
        1800-REXX-CALL-VIA-IRXEXEC.
            SET ARGSTRING-PTR (1)           TO ARGUMENT-PTR .
            CALL 'SET-ARGUMENT-POINTER'  USING ARGTABLE-PTR
@@ -524,14 +594,30 @@
        2100-ALLOCATE-REXFILE.
 
            MOVE SPACES TO ALLOC-TEXT .
-           STRING 'ALLOC DD(REXFILE) ',
-                 'DA(SYSDE32.NDVR.ADMIN.ENDEVOR.ADM1.CLSTREXX)'
-                      DELIMITED BY SIZE
-                        ' SHR REUSE'
+           STRING 'ALLOC DD(REXFILE) DA(',
+                 WS-REXX-LIBRARY-DSN
+                      DELIMITED BY SPACE
+                        ') SHR REUSE'
                       DELIMITED BY SIZE
                  INTO ALLOC-TEXT
            END-STRING.
            PERFORM 9000-DYNAMIC-ALLOC-DEALLOC .
+      *    A failed BPXWDYN ALLOC means REXFILE is not what the
+      *    subsequent IRXEXEC call needs - rather than let that call
+      *    run against a missing or stale DD, fail the exit outright
+      *    so the element action stops instead of silently mis-
+      *    registering. A FREE failure in 2200-FREE-REXFILES is
+      *    cleanup after the real work is already done and must not
+      *    retroactively fail the exit, so this check stays local to
+      *    the ALLOC paragraphs.
+           IF RETURN-CODE NOT = ZERO
+               MOVE 8 TO ECB-RETURN-CODE
+               MOVE '0099' TO ECB-MESSAGE-CODE
+               MOVE 132 TO ECB-MESSAGE-LENGTH
+               MOVE 'C1UEXT03: fatal BPXWDYN allocation failure - see S
+      -    'YSOUT for the failing ALLOC text and return code.'
+                     TO ECB-MESSAGE-TEXT
+           END-IF.
 
       *****************************************************************
       **  Allocate DD SYSEXEC for batch processing
@@ -539,14 +625,25 @@
        2101-ALLOCATE-SYSEXEC.
 
            MOVE SPACES TO ALLOC-TEXT .
-           STRING 'ALLOC DD(SYSEXEC) ',
-                 'DA(SYSDE32.NDVR.ADMIN.ENDEVOR.ADM1.CLSTREXX)'
-                      DELIMITED BY SIZE
-                        ' SHR REUSE'
+           STRING 'ALLOC DD(SYSEXEC) DA(',
+                 WS-REXX-LIBRARY-DSN
+                      DELIMITED BY SPACE
+                        ') SHR REUSE'
                       DELIMITED BY SIZE
                  INTO ALLOC-TEXT
            END-STRING.
            PERFORM 9000-DYNAMIC-ALLOC-DEALLOC .
+      *    Same reasoning as 2100-ALLOCATE-REXFILE above - a failed
+      *    SYSEXEC ALLOC must fail the exit, but the FREE in
+      *    2201-FREE-SYSEXEC must not.
+           IF RETURN-CODE NOT = ZERO
+               MOVE 8 TO ECB-RETURN-CODE
+               MOVE '0099' TO ECB-MESSAGE-CODE
+               MOVE 132 TO ECB-MESSAGE-LENGTH
+               MOVE 'C1UEXT03: fatal BPXWDYN allocation failure - see S
+      -    'YSOUT for the failing ALLOC text and return code.'
+                     TO ECB-MESSAGE-TEXT
+           END-IF.
 
       *****************************************************************
       **  DYNAMICALLY DE-ALLOCATE UNNEEDED REXX FILES
