@@ -0,0 +1,49 @@
+       Identification Division.
+         Program-ID. REXXKV.
+         Author. Package Automation Team.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *    Formats one REXX variable assignment segment of the form    *
+      *    NAME="VALUE"; - the same shape the package-exit programs    *
+      *    (C1UEXT02, C1UEXT03, C1UEXT07, C1UEXSHP, C1X2CUST, ...)      *
+      *    already build for themselves by STRINGing pieces into       *
+      *    WS-REXX-STATEMENTS before calling IRXJCL/IRXEXEC.           *
+      *                                                                *
+      *    This program does NOT take the caller's whole REXX          *
+      *    statement buffer - those buffers are different sizes in     *
+      *    different exits (1800 bytes in some, 3000 in others), and    *
+      *    COBOL CALL...USING performs no length checking, so binding   *
+      *    a shared LINKAGE item to one fixed size and handing it a     *
+      *    smaller caller buffer would be unsafe. Instead the caller    *
+      *    passes just a name and a value, gets back one small fixed-   *
+      *    size formatted segment, and STRINGs that segment into its    *
+      *    own buffer with its own pointer exactly as it does today.    *
+      *                                                                *
+      *    Any quote character already present in LS-KV-VALUE is       *
+      *    escaped (replaced with a close-brace, X'7D') before the     *
+      *    surrounding quotes are added, the same escaping the exits    *
+      *    already do inline wherever they build a quoted REXX value.   *
+      *                                                                *
+      *----------------------------------------------------------------*
+       Data Division.
+        Working-Storage Section.
+         01  WS-KV-NAME-LEN               PIC 9(02).
+
+       Linkage Section.
+         01  LS-KV-NAME                   PIC X(32).
+         01  LS-KV-VALUE                  PIC X(132).
+         01  LS-KV-SEGMENT                PIC X(168).
+
+       Procedure Division Using LS-KV-NAME LS-KV-VALUE LS-KV-SEGMENT.
+      *                                                                *
+           MOVE SPACES TO LS-KV-SEGMENT.
+           INSPECT LS-KV-VALUE REPLACING ALL '"' BY X'7D'.
+
+           STRING LS-KV-NAME  DELIMITED BY SPACE
+                  '="'        DELIMITED BY SIZE
+                  LS-KV-VALUE DELIMITED BY SIZE
+                  '";'        DELIMITED BY SIZE
+              INTO LS-KV-SEGMENT
+           END-STRING.
+
+           GOBACK.
