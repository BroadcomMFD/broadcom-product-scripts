@@ -46,7 +46,21 @@
        Linkage Section.
          01 cb1.  05 ptr1 Pointer Occurs 256.
          01 cb2.  05 ptr2 Pointer Occurs 256.
-       Procedure Division.
+      *----------------------------------------------------------------*
+      *    Optional output area for callers that CALL 'GETJOBNM'       *
+      *    instead of running it as its own job step - the fields      *
+      *    gathered above are copied here so an exit can stamp them    *
+      *    into its own messages. A caller that has no use for this    *
+      *    (or the EXEC PGM=GETJOBNM job-step form, which passes       *
+      *    nothing) may omit it; the DISPLAYs above still happen       *
+      *    either way.                                                 *
+      *----------------------------------------------------------------*
+         01 GETJOBNM-OUTPUT.
+            05 GJN-JOB-NAME         Pic x(8).
+            05 GJN-PROGRAM-NAME     Pic x(8).
+            05 GJN-JOB-NUMBER       Pic x(8).
+            05 GJN-PROGRAMMER-NAME  Pic x(20).
+       Procedure Division Using Optional GETJOBNM-OUTPUT.
       *                                                                *
  PSA       SET Address of cb1 to NULL
  TCB       SET Address of cb1 to ptr1(136)
@@ -80,4 +94,11 @@
            MOVE cb2(50:full-word) to acct1
            DISPLAY 'accounting_code=' quote  acct1 quote
       *                                                                *
+           IF GETJOBNM-OUTPUT NOT OMITTED
+              MOVE job-name        TO GJN-JOB-NAME
+              MOVE program-name    TO GJN-PROGRAM-NAME
+              MOVE job-number      TO GJN-JOB-NUMBER
+              MOVE programmer-name TO GJN-PROGRAMMER-NAME
+           END-IF.
+
            GOBACK.
