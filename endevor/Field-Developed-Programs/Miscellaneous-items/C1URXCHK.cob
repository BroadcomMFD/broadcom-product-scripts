@@ -0,0 +1,166 @@
+       PROCESS OUTDD(DISPLAYS) DYNAM
+      *****************************************************************
+      * DESCRIPTION: Consolidated pre-flight health check for the REXX
+      *              library DD allocations the package-automation/
+      *              ServiceNow exits depend on - COPY REXXLIB's
+      *              WS-REXX-LIBRARY-DSN, plus every environment-pair
+      *              override DSN in COPY REXXOVR's table when
+      *              REXXLIB-OVERRIDE-ENABLED is turned on. Each DSN
+      *              is SHR-allocated and freed exactly the way
+      *              C1UEXT02/C1UEXT07 allocate REXFILE2/REXFILE7/
+      *              SYSEXEC, so a typo'd or inaccessible DSN is
+      *              caught by a quick batch step ahead of the exits
+      *              actually running under Endevor, rather than
+      *              failing an element/package action in production.
+      *
+      * SETUP:       Run as an early step in the exit-validation JCL,
+      *              ahead of anything that calls C1UEXT02/C1UEXT07.
+      *              A non-zero RETURN-CODE means at least one DSN in
+      *              DD HLTHRPT failed to allocate - see the report
+      *              for which one and the BPXWDYN return code.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C1URXCHK.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HLTHRPT ASSIGN TO HLTHRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HLTHRPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  HLTHRPT-REC                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  BPXWDYN                          PIC X(08) VALUE 'BPXWDYN'.
+       01  ALLOC-STRING.
+           03 ALLOC-LENGTH                  PIC S9(04) BINARY
+                                                        VALUE 100.
+           03 ALLOC-TEXT                    PIC X(100).
+
+       COPY REXXLIB.
+       COPY REXXOVR.
+
+       01  WS-CHECK-COUNT                   PIC 9(04) VALUE 0.
+       01  WS-FAIL-COUNT                    PIC 9(04) VALUE 0.
+       01  WS-CHECK-RC                      PIC S9(08) COMP.
+
+       01  WS-TITLE-LINE.
+           03  FILLER                       PIC X(80) VALUE
+               'REXX LIBRARY DD ALLOCATION HEALTH CHECK'.
+
+       01  WS-BLANK-LINE                    PIC X(80) VALUE SPACES.
+
+       01  WS-HDR-LINE.
+           03  FILLER                       PIC X(80) VALUE
+               'RESULT   DSN'.
+
+       01  WS-DETAIL-LINE.
+           03  RPT-RESULT                   PIC X(06).
+           03  FILLER                       PIC X(02) VALUE SPACES.
+           03  RPT-DSN                      PIC X(44).
+           03  FILLER                       PIC X(05) VALUE SPACES.
+           03  FILLER                       PIC X(03) VALUE 'RC='.
+           03  RPT-RC                       PIC ----9.
+           03  FILLER                       PIC X(17) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           03  FILLER                       PIC X(14) VALUE
+               'DSNS CHECKED: '.
+           03  RPT-CHECK-COUNT               PIC ZZZ9.
+           03  FILLER                       PIC X(12) VALUE
+               '   FAILED: '.
+           03  RPT-FAIL-COUNT                PIC ZZZ9.
+           03  FILLER                       PIC X(47) VALUE SPACES.
+
+         COPY RUNCTXH.
+
+       PROCEDURE DIVISION.
+       MAIN-LINE.
+
+           OPEN OUTPUT HLTHRPT.
+           PERFORM 0050-WRITE-RUN-CONTEXT-HEADER.
+           WRITE HLTHRPT-REC FROM WS-TITLE-LINE.
+           WRITE HLTHRPT-REC FROM WS-BLANK-LINE.
+           WRITE HLTHRPT-REC FROM WS-HDR-LINE.
+
+           MOVE WS-REXX-LIBRARY-DSN TO WS-RESOLVED-REXX-DSN.
+           PERFORM 0200-ALLOC-AND-REPORT.
+
+           IF REXXLIB-OVERRIDE-ENABLED
+              PERFORM 0300-CHECK-OVERRIDE-ENTRY
+                      VARYING WS-REXXLIB-OVR-INX FROM 1 BY 1
+                      UNTIL WS-REXXLIB-OVR-INX > WS-REXXLIB-OVR-COUNT
+           END-IF.
+
+           WRITE HLTHRPT-REC FROM WS-BLANK-LINE.
+           MOVE WS-CHECK-COUNT TO RPT-CHECK-COUNT.
+           MOVE WS-FAIL-COUNT  TO RPT-FAIL-COUNT.
+           WRITE HLTHRPT-REC FROM WS-SUMMARY-LINE.
+
+           CLOSE HLTHRPT.
+
+           IF WS-FAIL-COUNT > 0
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      *  First line of HLTHRPT - see COPY RUNCTXH.
+      *-----------------------------------------------------------------
+       0050-WRITE-RUN-CONTEXT-HEADER.
+           CALL 'GETJOBNM' USING WS-GETJOBNM-OUTPUT.
+           ACCEPT WS-RUN-CTX-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-CTX-TIME FROM TIME.
+           MOVE SPACES               TO WS-RUN-CONTEXT-LINE.
+           MOVE GJN-JOB-NAME          TO RUNCTX-JOB-NAME.
+           MOVE GJN-PROGRAM-NAME      TO RUNCTX-PROGRAM-NAME.
+           MOVE WS-RUN-CTX-DATE       TO RUNCTX-DATE.
+           MOVE WS-RUN-CTX-TIME(1:6)  TO RUNCTX-TIME.
+           WRITE HLTHRPT-REC FROM WS-RUN-CONTEXT-LINE.
+
+       0300-CHECK-OVERRIDE-ENTRY.
+           MOVE WS-REXXLIB-OVR-DSN(WS-REXXLIB-OVR-INX)
+               TO WS-RESOLVED-REXX-DSN.
+           PERFORM 0200-ALLOC-AND-REPORT.
+
+      *-----------------------------------------------------------------
+      *  Allocate WS-RESOLVED-REXX-DSN SHR, free it again, and write
+      *  one PASS/FAIL detail line - the same ALLOC/FREE BPXWDYN calls
+      *  C1UEXT02/C1UEXT07 make, just without ever calling a REXX.
+      *-----------------------------------------------------------------
+       0200-ALLOC-AND-REPORT.
+           ADD 1 TO WS-CHECK-COUNT.
+
+           MOVE SPACES TO ALLOC-TEXT.
+           STRING 'ALLOC DD(RXCHKDD) DA(',
+                 WS-RESOLVED-REXX-DSN
+                      DELIMITED BY SPACE
+                        ') SHR REUSE'
+                      DELIMITED BY SIZE
+                 INTO ALLOC-TEXT
+           END-STRING.
+           CALL BPXWDYN USING ALLOC-STRING.
+           MOVE RETURN-CODE TO WS-CHECK-RC.
+
+           IF WS-CHECK-RC = 0
+              MOVE 'FREE  DD(RXCHKDD)' TO ALLOC-TEXT
+              CALL BPXWDYN USING ALLOC-STRING
+           END-IF.
+
+           MOVE WS-RESOLVED-REXX-DSN TO RPT-DSN.
+           MOVE WS-CHECK-RC          TO RPT-RC.
+           IF WS-CHECK-RC = 0
+              MOVE 'PASS  ' TO RPT-RESULT
+           ELSE
+              MOVE 'FAIL  ' TO RPT-RESULT
+              ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+           WRITE HLTHRPT-REC FROM WS-DETAIL-LINE.
