@@ -0,0 +1,227 @@
+       PROCESS OUTDD(DISPLAYS) DYNAM
+      *****************************************************************
+      * DESCRIPTION: Reads DD AUDIT7 - the durable approver/notify     *
+      *              audit trail C1UEXT07 appends to out of PHDR/PAPP  *
+      *              exit-block data - and reports the last N events   *
+      *              recorded for one package, most recent first, to   *
+      *              DD PKGLNRP. PARM supplies the package id and how  *
+      *              many events to show (default 10, capped at 25).  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C1UPKGLN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT7 ASSIGN TO AUDIT7
+               FILE STATUS IS WS-AUDIT7-FILE-STATUS.
+           SELECT PKGLNRP ASSIGN TO PKGLNRP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT7
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT7-REC.
+           03  AUD7-PACKAGE-ID              PIC X(16).
+           03  AUD7-DATE                    PIC X(08).
+           03  AUD7-TIME                    PIC X(06).
+           03  AUD7-EVENT                   PIC X(06).
+           03  AUD7-GROUP-NAME              PIC X(12).
+           03  AUD7-APPROVAL-FLAG           PIC X(01).
+           03  AUD7-RECIPIENT               PIC X(09).
+           03  FILLER                       PIC X(22).
+
+       FD  PKGLNRP
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PKGLNRP-REC                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-AUDIT7-FILE-STATUS             PIC X(02).
+           88  AUDIT7-ATEND                          VALUE '10'.
+
+       01  WS-REQUESTED-COUNT                PIC 9(02) VALUE 10.
+       01  WS-LASTN-MAX                      PIC 9(02) VALUE 25.
+       01  WS-LASTN-COUNT                    PIC 9(02) VALUE 0.
+       01  WS-LASTN-NEXT-INX                 PIC 9(02) VALUE 1.
+       01  WS-LASTN-TABLE.
+           03  WS-LASTN-ENTRY OCCURS 25 TIMES
+                              INDEXED BY WS-LASTN-INX.
+               05  WS-LASTN-PACKAGE-ID       PIC X(16).
+               05  WS-LASTN-DATE             PIC X(08).
+               05  WS-LASTN-TIME             PIC X(06).
+               05  WS-LASTN-EVENT            PIC X(06).
+               05  WS-LASTN-GROUP-NAME       PIC X(12).
+               05  WS-LASTN-APPROVAL-FLAG    PIC X(01).
+               05  WS-LASTN-RECIPIENT        PIC X(09).
+
+       01  WS-PRINT-INX                      PIC 9(02).
+       01  WS-PRINT-START                    PIC 9(02).
+       01  WS-PRINT-STEP                     PIC 9(02).
+
+       01  WS-HDR-LINE.
+           03  FILLER                        PIC X(80) VALUE
+               'PACKAGE ID       DATE     TIME   EVENT  GROUP        '.
+
+       01  WS-DETAIL-LINE.
+           03  RPT-PACKAGE-ID                PIC X(16).
+           03  FILLER                        PIC X(01) VALUE SPACES.
+           03  RPT-DATE                      PIC X(08).
+           03  FILLER                        PIC X(01) VALUE SPACES.
+           03  RPT-TIME                      PIC X(06).
+           03  FILLER                        PIC X(01) VALUE SPACES.
+           03  RPT-EVENT                     PIC X(06).
+           03  FILLER                        PIC X(01) VALUE SPACES.
+           03  RPT-GROUP-NAME                PIC X(12).
+           03  FILLER                        PIC X(01) VALUE SPACES.
+           03  RPT-APPROVAL-FLAG             PIC X(01).
+           03  FILLER                        PIC X(01) VALUE SPACES.
+           03  RPT-RECIPIENT                 PIC X(09).
+           03  FILLER                        PIC X(16) VALUE SPACES.
+
+       01  WS-NOTFOUND-LINE.
+           03  FILLER                        PIC X(30) VALUE
+               'NO ACTIONS FOUND FOR PACKAGE '.
+           03  NFL-PACKAGE-ID                PIC X(16).
+           03  FILLER                        PIC X(34) VALUE SPACES.
+
+         COPY RUNCTXH.
+
+       LINKAGE SECTION.
+       01  PARM.
+           05  LINK-PARM-LENGTH              PIC S9(04) COMP.
+           05  PARM-PKGID                    PIC X(16).
+           05  PARM-COUNT                    PIC 9(02).
+
+       PROCEDURE DIVISION USING PARM.
+       MAIN-LINE.
+
+           PERFORM 0050-PARSE-PARM.
+
+           OPEN INPUT  AUDIT7.
+           OPEN OUTPUT PKGLNRP.
+
+           PERFORM 0060-WRITE-RUN-CONTEXT-HEADER.
+
+           MOVE SPACES TO PKGLNRP-REC.
+           WRITE PKGLNRP-REC FROM WS-HDR-LINE.
+
+           PERFORM 0100-READ-AUDIT7.
+           PERFORM 0200-LOAD-LASTN-TABLE UNTIL AUDIT7-ATEND.
+
+           PERFORM 0400-WRITE-RESULTS.
+
+           CLOSE AUDIT7.
+           CLOSE PKGLNRP.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      *  A PARM too short to carry PARM-COUNT, or a non-numeric/zero
+      *  count, leaves WS-REQUESTED-COUNT at its default of 10. A count
+      *  greater than WS-LASTN-MAX is capped there instead of rejected.
+      *-----------------------------------------------------------------
+       0050-PARSE-PARM.
+
+           MOVE 10 TO WS-REQUESTED-COUNT.
+           IF LINK-PARM-LENGTH > 16
+              IF PARM-COUNT IS NUMERIC AND PARM-COUNT > 0
+                 IF PARM-COUNT > WS-LASTN-MAX
+                    MOVE WS-LASTN-MAX TO WS-REQUESTED-COUNT
+                 ELSE
+                    MOVE PARM-COUNT TO WS-REQUESTED-COUNT
+                 END-IF
+              END-IF
+           END-IF.
+           DISPLAY 'C1UPKGLN: LAST ' WS-REQUESTED-COUNT
+                   ' ACTIONS FOR PACKAGE ' PARM-PKGID.
+
+      *-----------------------------------------------------------------
+      *  First line of PKGLNRP - see COPY RUNCTXH.
+      *-----------------------------------------------------------------
+       0060-WRITE-RUN-CONTEXT-HEADER.
+           CALL 'GETJOBNM' USING WS-GETJOBNM-OUTPUT.
+           ACCEPT WS-RUN-CTX-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-CTX-TIME FROM TIME.
+           MOVE SPACES               TO WS-RUN-CONTEXT-LINE.
+           MOVE GJN-JOB-NAME          TO RUNCTX-JOB-NAME.
+           MOVE GJN-PROGRAM-NAME      TO RUNCTX-PROGRAM-NAME.
+           MOVE WS-RUN-CTX-DATE       TO RUNCTX-DATE.
+           MOVE WS-RUN-CTX-TIME(1:6)  TO RUNCTX-TIME.
+           WRITE PKGLNRP-REC FROM WS-RUN-CONTEXT-LINE.
+
+       0100-READ-AUDIT7.
+
+           READ AUDIT7
+               AT END MOVE '10' TO WS-AUDIT7-FILE-STATUS
+           END-READ.
+
+      *-----------------------------------------------------------------
+      *  Keep a circular buffer of the WS-REQUESTED-COUNT most recent
+      *  matching AUDIT7 records - WS-LASTN-NEXT-INX always points at
+      *  the slot the NEXT match will overwrite, which is also where
+      *  the oldest kept record currently sits once the buffer fills.
+      *-----------------------------------------------------------------
+       0200-LOAD-LASTN-TABLE.
+
+           IF AUD7-PACKAGE-ID = PARM-PKGID
+              MOVE AUD7-PACKAGE-ID
+                          TO WS-LASTN-PACKAGE-ID(WS-LASTN-NEXT-INX)
+              MOVE AUD7-DATE
+                          TO WS-LASTN-DATE(WS-LASTN-NEXT-INX)
+              MOVE AUD7-TIME
+                          TO WS-LASTN-TIME(WS-LASTN-NEXT-INX)
+              MOVE AUD7-EVENT
+                          TO WS-LASTN-EVENT(WS-LASTN-NEXT-INX)
+              MOVE AUD7-GROUP-NAME
+                          TO WS-LASTN-GROUP-NAME(WS-LASTN-NEXT-INX)
+              MOVE AUD7-APPROVAL-FLAG
+                          TO WS-LASTN-APPROVAL-FLAG(WS-LASTN-NEXT-INX)
+              MOVE AUD7-RECIPIENT
+                          TO WS-LASTN-RECIPIENT(WS-LASTN-NEXT-INX)
+              IF WS-LASTN-COUNT < WS-REQUESTED-COUNT
+                 ADD 1 TO WS-LASTN-COUNT
+              END-IF
+              ADD 1 TO WS-LASTN-NEXT-INX
+              IF WS-LASTN-NEXT-INX > WS-REQUESTED-COUNT
+                 MOVE 1 TO WS-LASTN-NEXT-INX
+              END-IF
+           END-IF.
+           PERFORM 0100-READ-AUDIT7.
+
+       0400-WRITE-RESULTS.
+
+           IF WS-LASTN-COUNT = 0
+              MOVE PARM-PKGID TO NFL-PACKAGE-ID
+              WRITE PKGLNRP-REC FROM WS-NOTFOUND-LINE
+           ELSE
+              COMPUTE WS-PRINT-START = WS-LASTN-NEXT-INX - 1
+              IF WS-PRINT-START = 0
+                 MOVE WS-REQUESTED-COUNT TO WS-PRINT-START
+              END-IF
+              MOVE WS-PRINT-START TO WS-PRINT-INX
+              PERFORM 0410-WRITE-ONE-LASTN-LINE
+                      VARYING WS-PRINT-STEP FROM 1 BY 1
+                      UNTIL WS-PRINT-STEP > WS-LASTN-COUNT
+           END-IF.
+
+       0410-WRITE-ONE-LASTN-LINE.
+
+           MOVE WS-LASTN-PACKAGE-ID(WS-PRINT-INX)    TO RPT-PACKAGE-ID.
+           MOVE WS-LASTN-DATE(WS-PRINT-INX)          TO RPT-DATE.
+           MOVE WS-LASTN-TIME(WS-PRINT-INX)          TO RPT-TIME.
+           MOVE WS-LASTN-EVENT(WS-PRINT-INX)         TO RPT-EVENT.
+           MOVE WS-LASTN-GROUP-NAME(WS-PRINT-INX)    TO RPT-GROUP-NAME.
+           MOVE WS-LASTN-APPROVAL-FLAG(WS-PRINT-INX)
+                                            TO RPT-APPROVAL-FLAG.
+           MOVE WS-LASTN-RECIPIENT(WS-PRINT-INX)     TO RPT-RECIPIENT.
+           WRITE PKGLNRP-REC FROM WS-DETAIL-LINE.
+
+           IF WS-PRINT-INX = 1
+              MOVE WS-REQUESTED-COUNT TO WS-PRINT-INX
+           ELSE
+              SUBTRACT 1 FROM WS-PRINT-INX
+           END-IF.
