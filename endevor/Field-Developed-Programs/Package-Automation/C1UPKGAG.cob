@@ -0,0 +1,157 @@
+       PROCESS OUTDD(DISPLAYS) DYNAM
+      *****************************************************************
+      * DESCRIPTION: Reads the DD PKGAGE snapshots written by C1UEXT07 *
+      *              (one record per package each time it reaches the *
+      *              Before-CAST exit point) and produces a package-  *
+      *              aging report, oldest package first, to DD        *
+      *              PKGAGERP.                                        *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C1UPKGAG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PKGAGE ASSIGN TO PKGAGE
+               FILE STATUS IS WS-PKGAGE-FILE-STATUS.
+           SELECT PKGAGERP ASSIGN TO PKGAGERP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PKGAGE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PKGAGE-REC.
+           03  PKA-PACKAGE-ID                PIC X(16).
+           03  PKA-ENV                       PIC X(08).
+           03  PKA-STGID                     PIC X(01).
+           03  PKA-CREATE-DATE               PIC 9(08).
+           03  PKA-REPORT-DATE               PIC 9(08).
+           03  PKA-AGE-DAYS                  PIC S9(05).
+           03  FILLER                        PIC X(34).
+
+       FD  PKGAGERP
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PKGAGERP-REC                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-PKGAGE-FILE-STATUS             PIC X(02).
+           88  PKGAGE-ATEND                          VALUE '10'.
+
+       01  WS-SORT-MAX                       PIC 9(04) VALUE 500.
+       01  WS-SORT-COUNT                     PIC 9(04) VALUE 0.
+       01  WS-SORT-TABLE.
+           03  WS-SORT-ENTRY OCCURS 500 TIMES
+                             INDEXED BY WS-SORT-INX
+                                        WS-SORT-INX2.
+               05  WS-SORT-PACKAGE-ID        PIC X(16).
+               05  WS-SORT-ENV               PIC X(08).
+               05  WS-SORT-STGID              PIC X(01).
+               05  WS-SORT-AGE-DAYS          PIC S9(05).
+
+       01  WS-HOLD-ENTRY.
+           03  WS-HOLD-PACKAGE-ID            PIC X(16).
+           03  WS-HOLD-ENV                   PIC X(08).
+           03  WS-HOLD-STGID                  PIC X(01).
+           03  WS-HOLD-AGE-DAYS              PIC S9(05).
+
+       01  WS-HDR-LINE.
+           03  FILLER                        PIC X(80) VALUE
+               'PACKAGE ID       ENVIRONMENT  STG  AGE(DAYS)'.
+
+       01  WS-DETAIL-LINE.
+           03  RPT-PACKAGE-ID                PIC X(16).
+           03  FILLER                        PIC X(02) VALUE SPACES.
+           03  RPT-ENV                       PIC X(08).
+           03  FILLER                        PIC X(05) VALUE SPACES.
+           03  RPT-STGID                     PIC X(01).
+           03  FILLER                        PIC X(04) VALUE SPACES.
+           03  RPT-AGE-DAYS                  PIC ---,--9.
+           03  FILLER                        PIC X(36) VALUE SPACES.
+
+         COPY RUNCTXH.
+
+       PROCEDURE DIVISION.
+       MAIN-LINE.
+
+           OPEN INPUT  PKGAGE.
+           OPEN OUTPUT PKGAGERP.
+
+           PERFORM 0050-WRITE-RUN-CONTEXT-HEADER.
+
+           MOVE SPACES TO PKGAGERP-REC.
+           WRITE PKGAGERP-REC FROM WS-HDR-LINE.
+
+           PERFORM 0100-READ-PKGAGE.
+           PERFORM 0200-LOAD-SORT-TABLE UNTIL PKGAGE-ATEND.
+
+           PERFORM 0300-SORT-BY-AGE-DESCENDING.
+
+           PERFORM 0400-WRITE-DETAIL-LINE VARYING WS-SORT-INX
+                   FROM 1 BY 1 UNTIL WS-SORT-INX > WS-SORT-COUNT.
+
+           CLOSE PKGAGE.
+           CLOSE PKGAGERP.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      *  First line of PKGAGERP - see COPY RUNCTXH.
+      *-----------------------------------------------------------------
+       0050-WRITE-RUN-CONTEXT-HEADER.
+           CALL 'GETJOBNM' USING WS-GETJOBNM-OUTPUT.
+           ACCEPT WS-RUN-CTX-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-CTX-TIME FROM TIME.
+           MOVE SPACES               TO WS-RUN-CONTEXT-LINE.
+           MOVE GJN-JOB-NAME          TO RUNCTX-JOB-NAME.
+           MOVE GJN-PROGRAM-NAME      TO RUNCTX-PROGRAM-NAME.
+           MOVE WS-RUN-CTX-DATE       TO RUNCTX-DATE.
+           MOVE WS-RUN-CTX-TIME(1:6)  TO RUNCTX-TIME.
+           WRITE PKGAGERP-REC FROM WS-RUN-CONTEXT-LINE.
+
+       0100-READ-PKGAGE.
+           READ PKGAGE
+               AT END MOVE '10' TO WS-PKGAGE-FILE-STATUS
+           END-READ.
+
+       0200-LOAD-SORT-TABLE.
+           IF WS-SORT-COUNT < WS-SORT-MAX
+              ADD 1 TO WS-SORT-COUNT
+              MOVE PKA-PACKAGE-ID TO WS-SORT-PACKAGE-ID(WS-SORT-COUNT)
+              MOVE PKA-ENV        TO WS-SORT-ENV(WS-SORT-COUNT)
+              MOVE PKA-STGID      TO WS-SORT-STGID(WS-SORT-COUNT)
+              MOVE PKA-AGE-DAYS   TO WS-SORT-AGE-DAYS(WS-SORT-COUNT)
+           END-IF.
+           PERFORM 0100-READ-PKGAGE.
+
+      *-----------------------------------------------------------------
+      *  Simple in-place bubble sort, oldest (largest age) first - the
+      *  table is small enough (WS-SORT-MAX entries) that a SORT verb
+      *  and its extra work files buy nothing here.
+      *-----------------------------------------------------------------
+       0300-SORT-BY-AGE-DESCENDING.
+           PERFORM VARYING WS-SORT-INX FROM 1 BY 1
+                   UNTIL WS-SORT-INX > WS-SORT-COUNT
+              PERFORM VARYING WS-SORT-INX2 FROM 1 BY 1
+                      UNTIL WS-SORT-INX2 > WS-SORT-COUNT - WS-SORT-INX
+                 IF WS-SORT-AGE-DAYS(WS-SORT-INX2) <
+                    WS-SORT-AGE-DAYS(WS-SORT-INX2 + 1)
+                    MOVE WS-SORT-ENTRY(WS-SORT-INX2)
+                                     TO WS-HOLD-ENTRY
+                    MOVE WS-SORT-ENTRY(WS-SORT-INX2 + 1)
+                                     TO WS-SORT-ENTRY(WS-SORT-INX2)
+                    MOVE WS-HOLD-ENTRY
+                                     TO WS-SORT-ENTRY(WS-SORT-INX2 + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       0400-WRITE-DETAIL-LINE.
+           MOVE WS-SORT-PACKAGE-ID(WS-SORT-INX) TO RPT-PACKAGE-ID.
+           MOVE WS-SORT-ENV(WS-SORT-INX)        TO RPT-ENV.
+           MOVE WS-SORT-STGID(WS-SORT-INX)      TO RPT-STGID.
+           MOVE WS-SORT-AGE-DAYS(WS-SORT-INX)   TO RPT-AGE-DAYS.
+           WRITE PKGAGERP-REC FROM WS-DETAIL-LINE.
