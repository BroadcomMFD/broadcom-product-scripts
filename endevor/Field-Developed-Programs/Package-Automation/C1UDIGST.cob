@@ -0,0 +1,161 @@
+       PROCESS DYNAM OUTDD(DISPLAYS)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C1UDIGST.
+      *****************************************************************
+      * DESCRIPTION: Companion batch step to C1UEXT07's digest-mode
+      *              notifications. Reads DD NOTFYDGQ - the queue
+      *              C1UEXT07 writes to instead of calling BC1PMLIF
+      *              directly when copybook NOTFYDIG's
+      *              NOTIFY-DIGEST-MODE-ENABLED is turned on - and
+      *              sends ONE consolidated BC1PMLIF email per
+      *              recipient, listing every queued package/event for
+      *              that recipient, instead of one small email apiece.
+      *
+      * SETUP:       DD NOTFYDGQ must be SORTed by NDQ-RECIPIENT ahead
+      *              of this step (a control break on NDQ-RECIPIENT is
+      *              how the rollup is built) - a standard SORT step
+      *              ahead of this one in the JCL, keyed on
+      *              NDQ-RECIPIENT, is all that is required.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTFYDGQ ASSIGN TO NOTFYDGQ
+               FILE STATUS IS WS-NOTFYDGQ-FILE-STATUS.
+      **
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTFYDGQ
+           RECORD CONTAINS 180 CHARACTERS.
+       01  NOTFYDGQ-REC.
+           03  NDQ-PACKAGE-ID                PIC X(16).
+           03  NDQ-DATE                      PIC X(08).
+           03  NDQ-TIME                      PIC X(06).
+           03  NDQ-RECIPIENT                 PIC X(08).
+           03  NDQ-SUBJECT                   PIC X(50).
+           03  NDQ-MESSAGE                   PIC X(80).
+           03  FILLER                        PIC X(12).
+
+       WORKING-STORAGE SECTION.
+       01  WS-NOTFYDGQ-FILE-STATUS           PIC X(02).
+           88  NOTFYDGQ-ATEND                        VALUE '10'.
+
+       01  WS-PRIOR-RECIPIENT                PIC X(08) VALUE SPACES.
+       01  WS-DIGEST-COUNT                   PIC 9(04) COMP VALUE 0.
+       01  WS-RECIPIENT-COUNT                PIC 9(04) COMP VALUE 0.
+       01  WS-RECIPIENT-NOTIFY-COUNT         PIC 9(02) VALUE 0.
+
+       01  PGM                               PIC X(08) VALUE 'BC1PMLIF'.
+       01  MYSMTP-MESSAGE                    PIC X(80).
+       01  MYSMTP-USERID                     PIC X(08).
+       01  MYSMTP-FROM                       PIC X(50)
+           VALUE 'ENDEVOR PACKAGE DIGEST'.
+       01  MYSMTP-SUBJECT                    PIC X(50)
+           VALUE 'Endevor package notification digest'.
+       01  MYSMTP-TEXT.
+           03  MYSMTP-COUNTER                PIC 9(02).
+           03  MYSMTP-MSG-TEXT.
+               05  MYSMTP-LINE               PIC X(133) OCCURS 99.
+       01  MYSMTP-URL                        PIC X(01) VALUE SPACE.
+
+       COPY NOTFYFMT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0100-MAIN-LINE.
+
+           IF NOTIFY-HTML-ENABLED
+              MOVE 'H' TO MYSMTP-URL
+           END-IF.
+
+           OPEN INPUT NOTFYDGQ.
+           PERFORM 0200-READ-NOTFYDGQ.
+           PERFORM 0300-PROCESS-ONE-QUEUE-RECORD UNTIL NOTFYDGQ-ATEND.
+           IF WS-PRIOR-RECIPIENT NOT = SPACES
+              PERFORM 0500-SEND-DIGEST
+           END-IF.
+           CLOSE NOTFYDGQ.
+
+           DISPLAY 'C1UDIGST: ' WS-RECIPIENT-COUNT
+                   ' DIGEST EMAIL(S) SENT FOR ' WS-DIGEST-COUNT
+                   ' QUEUED NOTIFICATION(S)'.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       0200-READ-NOTFYDGQ.
+
+           READ NOTFYDGQ
+               AT END MOVE '10' TO WS-NOTFYDGQ-FILE-STATUS
+           END-READ.
+
+      *-----------------------------------------------------------------
+      *  A change in NDQ-RECIPIENT is the control break - everything
+      *  gathered for the prior recipient is sent as one email before
+      *  this record's recipient starts a fresh MYSMTP-TEXT.
+      *-----------------------------------------------------------------
+       0300-PROCESS-ONE-QUEUE-RECORD.
+
+           IF NDQ-RECIPIENT NOT = WS-PRIOR-RECIPIENT
+              IF WS-PRIOR-RECIPIENT NOT = SPACES
+                 PERFORM 0500-SEND-DIGEST
+              END-IF
+              MOVE NDQ-RECIPIENT TO WS-PRIOR-RECIPIENT
+              MOVE 0             TO MYSMTP-COUNTER
+              MOVE 0             TO WS-RECIPIENT-NOTIFY-COUNT
+           END-IF.
+
+           IF MYSMTP-COUNTER < 99
+              ADD 1 TO MYSMTP-COUNTER
+              STRING NDQ-DATE ' ' NDQ-TIME ' '
+                     NDQ-PACKAGE-ID ' - ' NDQ-SUBJECT
+                 DELIMITED BY SIZE
+                 INTO MYSMTP-LINE(MYSMTP-COUNTER)
+              END-STRING
+              ADD 1 TO WS-DIGEST-COUNT
+              ADD 1 TO WS-RECIPIENT-NOTIFY-COUNT
+           END-IF.
+
+      *    Carry NDQ-MESSAGE itself down onto its own indented line
+      *    under the header line above - without it the digest lists
+      *    what happened but never says what the notification text
+      *    actually was.
+           IF MYSMTP-COUNTER < 99
+              ADD 1 TO MYSMTP-COUNTER
+              STRING '     ' NDQ-MESSAGE
+                 DELIMITED BY SIZE
+                 INTO MYSMTP-LINE(MYSMTP-COUNTER)
+              END-STRING
+           END-IF.
+
+           PERFORM 0200-READ-NOTFYDGQ.
+
+       0500-SEND-DIGEST.
+
+           MOVE WS-PRIOR-RECIPIENT TO MYSMTP-USERID.
+           MOVE SPACES              TO MYSMTP-MESSAGE.
+           STRING WS-RECIPIENT-NOTIFY-COUNT
+                  ' ENDEVOR PACKAGE NOTIFICATION(S) - SEE DIGEST BELOW'
+              DELIMITED BY SIZE
+              INTO MYSMTP-MESSAGE
+           END-STRING.
+
+           CALL PGM USING MYSMTP-MESSAGE
+                           MYSMTP-USERID
+                           MYSMTP-FROM
+                           MYSMTP-SUBJECT
+                           MYSMTP-TEXT
+                           MYSMTP-URL.
+
+           IF RETURN-CODE > 0
+              DISPLAY 'C1UDIGST: CALL BC1PMLIF RC = ' RETURN-CODE
+                      ' FOR RECIPIENT ' WS-PRIOR-RECIPIENT
+           ELSE
+              ADD 1 TO WS-RECIPIENT-COUNT
+           END-IF.
+
+           MOVE SPACES TO WS-PRIOR-RECIPIENT.
+           MOVE 0      TO MYSMTP-COUNTER.
+
+       END PROGRAM C1UDIGST.
