@@ -0,0 +1,418 @@
+       PROCESS OUTDD(DISPLAYS) DYNAM
+      *****************************************************************
+      * DESCRIPTION: Daily summary extract over the durable exit audit
+      *              and log files this shop already keeps - DD AUDIT7
+      *              (C1UEXT07's approval/notify audit trail), DD
+      *              PKGAGE (C1UEXT07's package-aging snapshots), DD
+      *              MAILDLQ (C1UEXT07's BC1PMLIF dead-letter queue),
+      *              and DD RSNCLOG (C1UEXT02's reason-code log). Each
+      *              is read once, tallied, and rolled up into one
+      *              consolidated report on DD DAYSMRPT, so a day's
+      *              package-automation activity can be reviewed
+      *              without pulling four separate reports.
+      *
+      *              Any one of the four input DDs may be a DUMMY (or
+      *              an empty dataset) for a shop that does not run
+      *              every exit this program covers - a file status
+      *              of '35'/'30' at OPEN just means that section of
+      *              the report comes back all zeroes.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C1UDAYSM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT7 ASSIGN TO AUDIT7
+               FILE STATUS IS WS-AUDIT7-FILE-STATUS.
+           SELECT PKGAGE ASSIGN TO PKGAGE
+               FILE STATUS IS WS-PKGAGE-FILE-STATUS.
+           SELECT MAILDLQ ASSIGN TO MAILDLQ
+               FILE STATUS IS WS-MAILDLQ-FILE-STATUS.
+           SELECT RSNCLOG ASSIGN TO RSNCLOG
+               FILE STATUS IS WS-RSNCLOG-FILE-STATUS.
+           SELECT DAYSMRPT ASSIGN TO DAYSMRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT7
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT7-REC.
+           03  AUD7-PACKAGE-ID              PIC X(16).
+           03  AUD7-DATE                    PIC X(08).
+           03  AUD7-TIME                    PIC X(06).
+           03  AUD7-EVENT                   PIC X(06).
+           03  FILLER                       PIC X(44).
+
+       FD  PKGAGE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PKGAGE-REC.
+           03  PKA-PACKAGE-ID               PIC X(16).
+           03  PKA-ENV                      PIC X(08).
+           03  PKA-STGID                    PIC X(01).
+           03  PKA-CREATE-DATE              PIC 9(08).
+           03  PKA-REPORT-DATE              PIC 9(08).
+           03  PKA-AGE-DAYS                 PIC S9(05).
+           03  FILLER                       PIC X(34).
+
+       FD  MAILDLQ
+           RECORD CONTAINS 100 CHARACTERS.
+       01  MAILDLQ-REC.
+           03  DLQ-PACKAGE-ID               PIC X(16).
+           03  DLQ-DATE                     PIC X(08).
+           03  DLQ-TIME                     PIC X(06).
+           03  DLQ-RECIPIENT                PIC X(08).
+           03  DLQ-RETURN-CODE              PIC 9(04).
+           03  FILLER                       PIC X(58).
+
+       FD  RSNCLOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RSNCLOG-REC.
+           03  RSNC-LOG-DATE                PIC 9(08).
+           03  FILLER                       PIC X(01).
+           03  RSNC-LOG-TIME                PIC 9(08).
+           03  FILLER                       PIC X(01).
+           03  RSNC-LOG-MESSAGE-CODE        PIC X(04).
+           03  FILLER                       PIC X(01).
+           03  RSNC-LOG-USER-ID             PIC X(08).
+           03  FILLER                       PIC X(01).
+           03  RSNC-LOG-ACTION-NAME         PIC X(10).
+           03  FILLER                       PIC X(01).
+           03  RSNC-LOG-CCID                PIC X(12).
+           03  FILLER                       PIC X(25).
+
+       FD  DAYSMRPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  DAYSMRPT-REC                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-AUDIT7-FILE-STATUS            PIC X(02).
+           88  AUDIT7-ATEND                        VALUE '10'.
+           88  AUDIT7-NOT-AVAILABLE                VALUE '30' '35'.
+       01  WS-PKGAGE-FILE-STATUS            PIC X(02).
+           88  PKGAGE-ATEND                        VALUE '10'.
+           88  PKGAGE-NOT-AVAILABLE                VALUE '30' '35'.
+       01  WS-MAILDLQ-FILE-STATUS           PIC X(02).
+           88  MAILDLQ-ATEND                       VALUE '10'.
+           88  MAILDLQ-NOT-AVAILABLE               VALUE '30' '35'.
+       01  WS-RSNCLOG-FILE-STATUS           PIC X(02).
+           88  RSNCLOG-ATEND                       VALUE '10'.
+           88  RSNCLOG-NOT-AVAILABLE                VALUE '30' '35'.
+
+      *= AUDIT7 event tally ============================================
+       01  WS-AUD7-COUNT                    PIC 9(07) VALUE 0.
+       01  WS-EVT-MAX                       PIC 9(04) VALUE 20.
+       01  WS-EVT-COUNT                     PIC 9(04) VALUE 0.
+       01  WS-EVT-TABLE.
+           03  WS-EVT-ENTRY OCCURS 20 TIMES
+                            INDEXED BY WS-EVT-INX.
+               05  WS-EVT-CODE               PIC X(06).
+               05  WS-EVT-OCCURS             PIC 9(07).
+       01  WS-EVT-FOUND                     PIC X(01) VALUE 'N'.
+           88  EVT-CODE-FOUND                       VALUE 'Y'.
+       01  WS-EVT-HIT-INX                   PIC 9(04).
+
+      *= PKGAGE totals =================================================
+       01  WS-PKA-COUNT                     PIC 9(07) VALUE 0.
+       01  WS-PKA-AGE-TOTAL                 PIC S9(09) VALUE 0.
+       01  WS-PKA-AGE-MAX                   PIC S9(05) VALUE 0.
+       01  WS-PKA-AGE-AVG                   PIC S9(05) VALUE 0.
+
+      *= MAILDLQ totals ================================================
+       01  WS-DLQ-COUNT                     PIC 9(07) VALUE 0.
+
+      *= RSNCLOG tally =================================================
+       01  WS-RSN-COUNT                     PIC 9(07) VALUE 0.
+       01  WS-RSN-MAX                       PIC 9(04) VALUE 50.
+       01  WS-RSN-TALLY-COUNT               PIC 9(04) VALUE 0.
+       01  WS-RSN-TABLE.
+           03  WS-RSN-ENTRY OCCURS 50 TIMES
+                            INDEXED BY WS-RSN-INX.
+               05  WS-RSN-CODE               PIC X(04).
+               05  WS-RSN-OCCURS             PIC 9(07).
+       01  WS-RSN-FOUND                     PIC X(01) VALUE 'N'.
+           88  RSN-CODE-FOUND                       VALUE 'Y'.
+       01  WS-RSN-HIT-INX                   PIC 9(04).
+
+      *= Report lines ==================================================
+       01  WS-RUN-DATE                      PIC 9(08).
+
+       01  WS-TITLE-LINE.
+           03  FILLER                       PIC X(80) VALUE
+               'DAILY PACKAGE-AUTOMATION SUMMARY'.
+
+       01  WS-BLANK-LINE                    PIC X(80) VALUE SPACES.
+
+       01  WS-RUN-DATE-LINE.
+           03  FILLER                      PIC X(10) VALUE 'RUN DATE: '.
+           03  RPT-RUN-DATE                PIC 9999/99/99.
+           03  FILLER                       PIC X(62) VALUE SPACES.
+
+         COPY RUNCTXH.
+
+       01  WS-AUD7-HDR-LINE.
+           03  FILLER                       PIC X(80) VALUE
+               'AUDIT7 - APPROVAL/NOTIFY AUDIT TRAIL'.
+
+       01  WS-AUD7-TOTAL-LINE.
+           03  FILLER                       PIC X(20) VALUE
+               '  TOTAL ENTRIES:    '.
+           03  RPT-AUD7-TOTAL               PIC ZZZ,ZZ9.
+           03  FILLER                       PIC X(53) VALUE SPACES.
+
+       01  WS-EVT-DETAIL-LINE.
+           03  FILLER                       PIC X(04) VALUE SPACES.
+           03  RPT-EVT-CODE                 PIC X(06).
+           03  FILLER                       PIC X(10) VALUE SPACES.
+           03  RPT-EVT-COUNT                PIC ZZZ,ZZ9.
+           03  FILLER                       PIC X(53) VALUE SPACES.
+
+       01  WS-PKA-HDR-LINE.
+           03  FILLER                       PIC X(80) VALUE
+               'PKGAGE - PACKAGE AGING SNAPSHOTS'.
+
+       01  WS-PKA-COUNT-LINE.
+           03  FILLER                       PIC X(20) VALUE
+               '  TOTAL ENTRIES:    '.
+           03  RPT-PKA-TOTAL                PIC ZZZ,ZZ9.
+           03  FILLER                       PIC X(53) VALUE SPACES.
+
+       01  WS-PKA-AGE-LINE.
+           03  FILLER                       PIC X(20) VALUE
+               '  AVG/MAX AGE DAYS: '.
+           03  RPT-PKA-AVG                  PIC ZZZ9.
+           03  FILLER                       PIC X(03) VALUE ' / '.
+           03  RPT-PKA-MAX                  PIC ZZZ9.
+           03  FILLER                       PIC X(50) VALUE SPACES.
+
+       01  WS-DLQ-HDR-LINE.
+           03  FILLER                       PIC X(80) VALUE
+               'MAILDLQ - FAILED NOTIFICATION DEAD-LETTERS'.
+
+       01  WS-DLQ-TOTAL-LINE.
+           03  FILLER                       PIC X(20) VALUE
+               '  TOTAL ENTRIES:    '.
+           03  RPT-DLQ-TOTAL                PIC ZZZ,ZZ9.
+           03  FILLER                       PIC X(53) VALUE SPACES.
+
+       01  WS-RSN-HDR-LINE.
+           03  FILLER                       PIC X(80) VALUE
+               'RSNCLOG - ELEMENT REASON CODES'.
+
+       01  WS-RSN-TOTAL-LINE.
+           03  FILLER                       PIC X(20) VALUE
+               '  TOTAL ENTRIES:    '.
+           03  RPT-RSN-TOTAL                PIC ZZZ,ZZ9.
+           03  FILLER                       PIC X(53) VALUE SPACES.
+
+       01  WS-RSN-DETAIL-LINE.
+           03  FILLER                       PIC X(04) VALUE SPACES.
+           03  RPT-RSN-CODE                 PIC X(04).
+           03  FILLER                       PIC X(12) VALUE SPACES.
+           03  RPT-RSN-COUNT                PIC ZZZ,ZZ9.
+           03  FILLER                       PIC X(53) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LINE.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT DAYSMRPT.
+           PERFORM 1000-WRITE-TITLE.
+
+           OPEN INPUT AUDIT7.
+           IF NOT AUDIT7-NOT-AVAILABLE
+              PERFORM 2000-SUMMARIZE-AUDIT7
+              CLOSE AUDIT7
+           END-IF.
+
+           OPEN INPUT PKGAGE.
+           IF NOT PKGAGE-NOT-AVAILABLE
+              PERFORM 3000-SUMMARIZE-PKGAGE
+              CLOSE PKGAGE
+           END-IF.
+
+           OPEN INPUT MAILDLQ.
+           IF NOT MAILDLQ-NOT-AVAILABLE
+              PERFORM 4000-SUMMARIZE-MAILDLQ
+              CLOSE MAILDLQ
+           END-IF.
+
+           OPEN INPUT RSNCLOG.
+           IF NOT RSNCLOG-NOT-AVAILABLE
+              PERFORM 5000-SUMMARIZE-RSNCLOG
+              CLOSE RSNCLOG
+           END-IF.
+
+           CLOSE DAYSMRPT.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       1000-WRITE-TITLE.
+           CALL 'GETJOBNM' USING WS-GETJOBNM-OUTPUT.
+           ACCEPT WS-RUN-CTX-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-CTX-TIME FROM TIME.
+           MOVE SPACES               TO WS-RUN-CONTEXT-LINE.
+           MOVE GJN-JOB-NAME          TO RUNCTX-JOB-NAME.
+           MOVE GJN-PROGRAM-NAME      TO RUNCTX-PROGRAM-NAME.
+           MOVE WS-RUN-CTX-DATE       TO RUNCTX-DATE.
+           MOVE WS-RUN-CTX-TIME(1:6)  TO RUNCTX-TIME.
+           WRITE DAYSMRPT-REC FROM WS-RUN-CONTEXT-LINE.
+           WRITE DAYSMRPT-REC FROM WS-TITLE-LINE.
+           MOVE WS-RUN-DATE TO RPT-RUN-DATE.
+           WRITE DAYSMRPT-REC FROM WS-RUN-DATE-LINE.
+           WRITE DAYSMRPT-REC FROM WS-BLANK-LINE.
+
+      *-----------------------------------------------------------------
+      *  AUDIT7
+      *-----------------------------------------------------------------
+       2000-SUMMARIZE-AUDIT7.
+           PERFORM 2100-READ-AUDIT7.
+           PERFORM 2200-TALLY-AUDIT7-ENTRY UNTIL AUDIT7-ATEND.
+
+           WRITE DAYSMRPT-REC FROM WS-AUD7-HDR-LINE.
+           MOVE WS-AUD7-COUNT TO RPT-AUD7-TOTAL.
+           WRITE DAYSMRPT-REC FROM WS-AUD7-TOTAL-LINE.
+           PERFORM 2300-WRITE-EVT-LINE VARYING WS-EVT-INX
+                   FROM 1 BY 1 UNTIL WS-EVT-INX > WS-EVT-COUNT.
+           WRITE DAYSMRPT-REC FROM WS-BLANK-LINE.
+
+       2100-READ-AUDIT7.
+           READ AUDIT7
+               AT END MOVE '10' TO WS-AUDIT7-FILE-STATUS
+           END-READ.
+
+       2200-TALLY-AUDIT7-ENTRY.
+           ADD 1 TO WS-AUD7-COUNT.
+           PERFORM 2210-FIND-EVT-ENTRY.
+           IF EVT-CODE-FOUND
+              ADD 1 TO WS-EVT-OCCURS(WS-EVT-HIT-INX)
+           ELSE
+              IF WS-EVT-COUNT < WS-EVT-MAX
+                 ADD 1 TO WS-EVT-COUNT
+                 MOVE AUD7-EVENT TO WS-EVT-CODE(WS-EVT-COUNT)
+                 MOVE 1          TO WS-EVT-OCCURS(WS-EVT-COUNT)
+              END-IF
+           END-IF.
+           PERFORM 2100-READ-AUDIT7.
+
+       2210-FIND-EVT-ENTRY.
+           MOVE 'N' TO WS-EVT-FOUND.
+           PERFORM VARYING WS-EVT-INX FROM 1 BY 1
+                   UNTIL WS-EVT-INX > WS-EVT-COUNT
+              IF AUD7-EVENT = WS-EVT-CODE(WS-EVT-INX)
+                 MOVE 'Y' TO WS-EVT-FOUND
+                 MOVE WS-EVT-INX TO WS-EVT-HIT-INX
+              END-IF
+           END-PERFORM.
+
+       2300-WRITE-EVT-LINE.
+           MOVE WS-EVT-CODE(WS-EVT-INX)   TO RPT-EVT-CODE.
+           MOVE WS-EVT-OCCURS(WS-EVT-INX) TO RPT-EVT-COUNT.
+           WRITE DAYSMRPT-REC FROM WS-EVT-DETAIL-LINE.
+
+      *-----------------------------------------------------------------
+      *  PKGAGE
+      *-----------------------------------------------------------------
+       3000-SUMMARIZE-PKGAGE.
+           PERFORM 3100-READ-PKGAGE.
+           PERFORM 3200-TALLY-PKGAGE-ENTRY UNTIL PKGAGE-ATEND.
+
+           IF WS-PKA-COUNT > 0
+              DIVIDE WS-PKA-AGE-TOTAL BY WS-PKA-COUNT
+                 GIVING WS-PKA-AGE-AVG
+           END-IF.
+
+           WRITE DAYSMRPT-REC FROM WS-PKA-HDR-LINE.
+           MOVE WS-PKA-COUNT TO RPT-PKA-TOTAL.
+           WRITE DAYSMRPT-REC FROM WS-PKA-COUNT-LINE.
+           MOVE WS-PKA-AGE-AVG TO RPT-PKA-AVG.
+           MOVE WS-PKA-AGE-MAX TO RPT-PKA-MAX.
+           WRITE DAYSMRPT-REC FROM WS-PKA-AGE-LINE.
+           WRITE DAYSMRPT-REC FROM WS-BLANK-LINE.
+
+       3100-READ-PKGAGE.
+           READ PKGAGE
+               AT END MOVE '10' TO WS-PKGAGE-FILE-STATUS
+           END-READ.
+
+       3200-TALLY-PKGAGE-ENTRY.
+           ADD 1 TO WS-PKA-COUNT.
+           ADD PKA-AGE-DAYS TO WS-PKA-AGE-TOTAL.
+           IF PKA-AGE-DAYS > WS-PKA-AGE-MAX
+              MOVE PKA-AGE-DAYS TO WS-PKA-AGE-MAX
+           END-IF.
+           PERFORM 3100-READ-PKGAGE.
+
+      *-----------------------------------------------------------------
+      *  MAILDLQ
+      *-----------------------------------------------------------------
+       4000-SUMMARIZE-MAILDLQ.
+           PERFORM 4100-READ-MAILDLQ.
+           PERFORM 4200-TALLY-MAILDLQ-ENTRY UNTIL MAILDLQ-ATEND.
+
+           WRITE DAYSMRPT-REC FROM WS-DLQ-HDR-LINE.
+           MOVE WS-DLQ-COUNT TO RPT-DLQ-TOTAL.
+           WRITE DAYSMRPT-REC FROM WS-DLQ-TOTAL-LINE.
+           WRITE DAYSMRPT-REC FROM WS-BLANK-LINE.
+
+       4100-READ-MAILDLQ.
+           READ MAILDLQ
+               AT END MOVE '10' TO WS-MAILDLQ-FILE-STATUS
+           END-READ.
+
+       4200-TALLY-MAILDLQ-ENTRY.
+           ADD 1 TO WS-DLQ-COUNT.
+           PERFORM 4100-READ-MAILDLQ.
+
+      *-----------------------------------------------------------------
+      *  RSNCLOG
+      *-----------------------------------------------------------------
+       5000-SUMMARIZE-RSNCLOG.
+           PERFORM 5100-READ-RSNCLOG.
+           PERFORM 5200-TALLY-RSNCLOG-ENTRY UNTIL RSNCLOG-ATEND.
+
+           WRITE DAYSMRPT-REC FROM WS-RSN-HDR-LINE.
+           MOVE WS-RSN-COUNT TO RPT-RSN-TOTAL.
+           WRITE DAYSMRPT-REC FROM WS-RSN-TOTAL-LINE.
+           PERFORM 5300-WRITE-RSN-LINE VARYING WS-RSN-INX
+                   FROM 1 BY 1 UNTIL WS-RSN-INX > WS-RSN-TALLY-COUNT.
+
+       5100-READ-RSNCLOG.
+           READ RSNCLOG
+               AT END MOVE '10' TO WS-RSNCLOG-FILE-STATUS
+           END-READ.
+
+       5200-TALLY-RSNCLOG-ENTRY.
+           ADD 1 TO WS-RSN-COUNT.
+           PERFORM 5210-FIND-RSN-ENTRY.
+           IF RSN-CODE-FOUND
+              ADD 1 TO WS-RSN-OCCURS(WS-RSN-HIT-INX)
+           ELSE
+              IF WS-RSN-TALLY-COUNT < WS-RSN-MAX
+                 ADD 1 TO WS-RSN-TALLY-COUNT
+                 MOVE RSNC-LOG-MESSAGE-CODE
+                    TO WS-RSN-CODE(WS-RSN-TALLY-COUNT)
+                 MOVE 1 TO WS-RSN-OCCURS(WS-RSN-TALLY-COUNT)
+              END-IF
+           END-IF.
+           PERFORM 5100-READ-RSNCLOG.
+
+       5210-FIND-RSN-ENTRY.
+           MOVE 'N' TO WS-RSN-FOUND.
+           PERFORM VARYING WS-RSN-INX FROM 1 BY 1
+                   UNTIL WS-RSN-INX > WS-RSN-TALLY-COUNT
+              IF RSNC-LOG-MESSAGE-CODE = WS-RSN-CODE(WS-RSN-INX)
+                 MOVE 'Y' TO WS-RSN-FOUND
+                 MOVE WS-RSN-INX TO WS-RSN-HIT-INX
+              END-IF
+           END-PERFORM.
+
+       5300-WRITE-RSN-LINE.
+           MOVE WS-RSN-CODE(WS-RSN-INX)   TO RPT-RSN-CODE.
+           MOVE WS-RSN-OCCURS(WS-RSN-INX) TO RPT-RSN-COUNT.
+           WRITE DAYSMRPT-REC FROM WS-RSN-DETAIL-LINE.
