@@ -0,0 +1,93 @@
+       PROCESS OUTDD(DISPLAYS) DYNAM
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C1UEXQ07.
+
+      ************************************************************
+      * DESCRIPTION:  Dry-run inquiry driver for C1UEXT07.        *
+      * C1UEXT07 only gets control from Endevor's package exit    *
+      * dispatcher at actual cast time. This driver builds the    *
+      * same PACKAGE-EXIT-BLOCK/PACKAGE-REQUEST-BLOCK/etc. that    *
+      * Endevor would pass for a PECB-BEFORE-CAST event on a      *
+      * given package and CALLs C1UEXT07 directly, so a package   *
+      * owner can see what C1UEXT07 (and REXX C1UEXTR7) would     *
+      * decide - approve, hold, and the message text - without    *
+      * the package actually being cast. The package's current    *
+      * environment/stage/backout/share attributes have to be     *
+      * supplied on the PARM since this runs outside of Endevor's *
+      * own package-header lookup.                                *
+      ************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-VERDICT                   PIC X(20).
+
+       COPY PKGXBLKS.
+
+       LINKAGE SECTION.
+       01  PARM.
+           05  LINK-PARM-LENGTH         PIC S9(04)  COMP.
+           05  PARM-PKGID               PIC  X(16).
+           05  PARM-PKG-ENV             PIC  X(08).
+           05  PARM-PKG-STGID           PIC  X(01).
+           05  PARM-PKG-SHR-OPTION      PIC  X(01).
+           05  PARM-BACKOUT-ENABLED     PIC  X(01).
+           05  PARM-SHARE-ENABLED       PIC  X(01).
+           05  PARM-AUTOCAST            PIC  X(01).
+
+       PROCEDURE DIVISION USING PARM.
+       MAIN-LINE.
+           INITIALIZE PACKAGE-EXIT-BLOCK
+                      PACKAGE-REQUEST-BLOCK
+                      PACKAGE-EXIT-HEADER-BLOCK
+                      PACKAGE-EXIT-FILE-BLOCK
+                      PACKAGE-EXIT-ACTION-BLOCK
+                      PACKAGE-EXIT-APPROVER-MAP
+                      PACKAGE-EXIT-BACKOUT-BLOCK
+                      PACKAGE-EXIT-SHIPMENT-BLOCK
+                      PACKAGE-EXIT-SCL-BLOCK.
+
+           MOVE 'PKGXCB  '         TO PECB-EYE-CATCHER.
+           MOVE PARM-PKGID         TO PECB-PACKAGE-ID.
+           MOVE 'B'                TO PECB-BEF-AFTER-LITERAL.
+           MOVE 'B'                TO PECB-MODE.
+           MOVE '02'                TO PACT-ACTION-TYPE.
+           MOVE PARM-PKG-ENV       TO PHDR-PKG-ENV.
+           MOVE PARM-PKG-STGID     TO PHDR-PKG-STGID.
+           MOVE PARM-PKG-SHR-OPTION TO PHDR-PKG-SHR-OPTION.
+           MOVE PARM-BACKOUT-ENABLED TO PREQ-BACKOUT-ENABLED.
+           MOVE PARM-SHARE-ENABLED TO PREQ-SHARE-ENABLED.
+           MOVE PARM-AUTOCAST      TO PECB-AUTOCAST.
+
+           DISPLAY 'C1UEXQ07: dry-run cast inquiry for package '
+                   PARM-PKGID.
+
+           CALL 'C1UEXT07' USING PACKAGE-EXIT-BLOCK
+                                  PACKAGE-REQUEST-BLOCK
+                                  PACKAGE-EXIT-HEADER-BLOCK
+                                  PACKAGE-EXIT-FILE-BLOCK
+                                  PACKAGE-EXIT-ACTION-BLOCK
+                                  PACKAGE-EXIT-APPROVER-MAP
+                                  PACKAGE-EXIT-BACKOUT-BLOCK
+                                  PACKAGE-EXIT-SHIPMENT-BLOCK
+                                  PACKAGE-EXIT-SCL-BLOCK.
+
+           IF PECB-NDVR-EXIT-RC = 0
+               MOVE 'WOULD APPROVE/PROCEED' TO WS-VERDICT
+           ELSE
+               MOVE 'WOULD HOLD/FAIL'       TO WS-VERDICT
+           END-IF.
+
+           DISPLAY 'C1UEXQ07: PACKAGE      = ' PARM-PKGID.
+           DISPLAY 'C1UEXQ07: VERDICT      = ' WS-VERDICT.
+           DISPLAY 'C1UEXQ07: PECB-NDVR-EXIT-RC = ' PECB-NDVR-EXIT-RC.
+           DISPLAY 'C1UEXQ07: PECB-MESSAGE = ' PECB-MESSAGE.
+
+           MOVE PECB-NDVR-EXIT-RC TO RETURN-CODE.
+           STOP RUN.
