@@ -8,18 +8,104 @@
       ************************************************************              
       *   https://github.com/BroadcomMFD/broadcom-product-scripts               
       ************************************************************              
-      * Change the Dataset references within this program:       *              
-      * 1) Find all "DA("                                        *              
-      * 2) Change each dataset name to your REXX library         *              
-      ************************************************************              
-       ENVIRONMENT DIVISION.                                                    
-       INPUT-OUTPUT SECTION.                                                    
-       FILE-CONTROL.                                                            
-      **                                                                        
-       DATA DIVISION.                                                           
-       FILE SECTION.                                                            
-       WORKING-STORAGE SECTION.                                                 
-       COPY NOTIFYDS.                                                           
+      * The REXX library DSN comes from WS-REXX-LIBRARY-DSN in COPY   *
+      * member REXXLIB - change it there, not here.               *
+      ************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT7 ASSIGN TO AUDIT7
+               FILE STATUS IS WS-AUDIT7-FILE-STATUS.
+           SELECT PKGAGE ASSIGN TO PKGAGE
+               FILE STATUS IS WS-PKGAGE-FILE-STATUS.
+           SELECT MAILDLQ ASSIGN TO MAILDLQ
+               FILE STATUS IS WS-MAILDLQ-FILE-STATUS.
+           SELECT NOTFYDGQ ASSIGN TO NOTFYDGQ
+               FILE STATUS IS WS-NOTFYDGQ-FILE-STATUS.
+      **
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT7
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT7-REC.
+           03  AUD7-PACKAGE-ID              PIC X(16).
+           03  AUD7-DATE                    PIC X(08).
+           03  AUD7-TIME                    PIC X(06).
+           03  AUD7-EVENT                   PIC X(06).
+           03  AUD7-GROUP-NAME              PIC X(12).
+           03  AUD7-APPROVAL-FLAG           PIC X(01).
+           03  AUD7-RECIPIENT               PIC X(09).
+           03  FILLER                       PIC X(22).
+
+      *-----------------------------------------------------------------
+      *  DD PKGAGE - one record per package each time it reaches the
+      *  Before-CAST exit point, carrying how many days old the package
+      *  was at that point. Feeds a package-aging report off of these
+      *  PHDR-PKG-CREATE-DATE snapshots without needing a live Endevor
+      *  inquiry.
+      *-----------------------------------------------------------------
+       FD  PKGAGE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PKGAGE-REC.
+           03  PKA-PACKAGE-ID                PIC X(16).
+           03  PKA-ENV                       PIC X(08).
+           03  PKA-STGID                     PIC X(01).
+           03  PKA-CREATE-DATE               PIC 9(08).
+           03  PKA-REPORT-DATE               PIC 9(08).
+           03  PKA-AGE-DAYS                  PIC S9(05).
+           03  FILLER                        PIC X(34).
+
+      *-----------------------------------------------------------------
+      *  DD MAILDLQ - dead-letter record for each BC1PMLIF notification
+      *  call that comes back with a non-zero RETURN-CODE, so a failed
+      *  approver/notify email is captured for re-drive instead of only
+      *  being DISPLAYed to the job log.
+      *-----------------------------------------------------------------
+       FD  MAILDLQ
+           RECORD CONTAINS 100 CHARACTERS.
+       01  MAILDLQ-REC.
+           03  DLQ-PACKAGE-ID                PIC X(16).
+           03  DLQ-DATE                      PIC X(08).
+           03  DLQ-TIME                      PIC X(06).
+           03  DLQ-RECIPIENT                 PIC X(08).
+           03  DLQ-RETURN-CODE               PIC 9(04).
+           03  DLQ-SUBJECT                   PIC X(50).
+           03  FILLER                        PIC X(08).
+
+      *-----------------------------------------------------------------
+      *  DD NOTFYDGQ - queued notifications awaiting a digest rollup;
+      *  see 0980-QUEUE-DIGEST-NOTICE.
+      *-----------------------------------------------------------------
+       FD  NOTFYDGQ
+           RECORD CONTAINS 180 CHARACTERS.
+       01  NOTFYDGQ-REC.
+           03  NDQ-PACKAGE-ID                PIC X(16).
+           03  NDQ-DATE                      PIC X(08).
+           03  NDQ-TIME                      PIC X(06).
+           03  NDQ-RECIPIENT                 PIC X(08).
+           03  NDQ-SUBJECT                   PIC X(50).
+           03  NDQ-MESSAGE                   PIC X(80).
+           03  FILLER                        PIC X(12).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT7-FILE-STATUS            PIC X(02).
+       01  WS-AUD7-DATE                     PIC 9(08).
+       01  WS-AUD7-TIME                     PIC 9(08).
+       01  WS-PKGAGE-FILE-STATUS            PIC X(02).
+       01  WS-MAILDLQ-FILE-STATUS           PIC X(02).
+       01  WS-NOTFYDGQ-FILE-STATUS          PIC X(02).
+       01  WS-AGE-CURRENT-DATE              PIC 9(08).
+       01  WS-AGE-CREATE-DATE               PIC 9(08).
+       01  WS-AGE-DAYS                      PIC S9(05).
+       COPY NOTIFYDS.
+       COPY ENVNOTFY.
+       COPY NOTFYFMT.
+       COPY NOTFYDIG.
+       01  WS-NOTIFY-ENV-INX                 PIC 9(02).
+       01  WS-NOTIFY-ENV-FOUND               PIC X(01) VALUE 'N'.
+           88  NOTIFY-ENV-FOUND                        VALUE 'Y'.
+       COPY QUORUMCF.
+       01  WS-QUORUM-INX                     PIC 9(02).
        01  WS-VGET     PIC X(8)  VALUE 'VGET    '.                              
        01  WS-PROFILE  PIC X(8)  VALUE 'PROFILE '.                              
        01  WS-ISPLINK  PIC X(8)  VALUE 'ISPLINK ' .                             
@@ -35,8 +121,10 @@
                                            USAGE IS POINTER .                   
           03  WS-PECB-REQUEST-RETURNCODE     PIC 9999 .                         
           03  WS-PECB-NDVR-HIGH-RC           PIC 9999 .                         
-          03  WS-DISPLAY-NUMBER-FOR4         PIC 9(04) .                        
-          03  WS-DISPLAY-NUMBER-FOR9         PIC 9(09) .                        
+          03  WS-DISPLAY-NUMBER-FOR4         PIC 9(04) .
+          03  WS-DISPLAY-NUMBER-FOR9         PIC 9(09) .
+          03  WS-REXX-OVERFLOW-FLAG          PIC X(01) VALUE 'N'.
+              88  WS-REXX-STATEMENTS-OVERFLOWED         VALUE 'Y'.
                                                                         00490200
        01  PGM                                   PIC X(8).                      
        01  MYSMTP-MESSAGE                        PIC X(80).                     
@@ -72,7 +160,11 @@
        01 BPXWDYN PIC X(8) VALUE 'BPXWDYN'.                                     
        01 ALLOC-STRING.                                                         
           05 ALLOC-LENGTH PIC S9(4) BINARY VALUE 100.                           
-          05 ALLOC-TEXT   PIC X(100).                                           
+          05 ALLOC-TEXT   PIC X(100).
+
+       COPY REXXLIB.
+       COPY REXXOVR.
+
        01  IRXJCL                            PIC X(6)  VALUE 'IRXJCL'.          
        01  IRXEXEC-PGM                       PIC X(08) VALUE 'IRXEXEC'.         
       *                                                                         
@@ -192,48 +284,166 @@
            ELSE                                                                 
 *********  If we just received an Appprover Group block,                        
 *********     pass it to the REXX and ask for more...                           
-           IF PECB-SUCCESSFUL-RECORD-SENT                                       
-              MOVE PAPP-SEQUENCE-NUMBER TO WS-DISPLAY-NUMBER-FOR4               
-              MOVE SPACES TO WS-CALLING-REASON                                  
-              STRING 'Approver Group #'                                         
-                WS-DISPLAY-NUMBER-FOR4                                          
-                     DELIMITED BY SIZE                                          
-                INTO WS-CALLING-REASON                                          
-              END-STRING                                                        
-              PERFORM 0500-CALL-C1UEXTR7-REXX                                   
-              MOVE 'Y'  TO  PECB-REQ-APPROVER-REC                               
-              GOBACK                                                            
+           IF PECB-SUCCESSFUL-RECORD-SENT
+              MOVE PAPP-SEQUENCE-NUMBER TO WS-DISPLAY-NUMBER-FOR4
+              MOVE SPACES TO WS-CALLING-REASON
+              STRING 'Approver Group #'
+                WS-DISPLAY-NUMBER-FOR4
+                     DELIMITED BY SIZE
+                INTO WS-CALLING-REASON
+              END-STRING
+              PERFORM 0950-WRITE-GROUP-AUDIT-RECORDS
+              PERFORM 0500-CALL-C1UEXTR7-REXX
+              MOVE 'Y'  TO  PECB-REQ-APPROVER-REC
+              GOBACK
            ELSE                                                                 
 *********  Endevor says 'no more Appprover Group blocks'                        
 *********     tell REXX and let it decide on email                              
            IF PECB-END-OF-FILE-FOR-REC-TYP OR                                   
               PECB-NO-RECORDS-FOUND                                             
               MOVE 'NO MORE Approver Grps ' TO WS-CALLING-REASON                
-              PERFORM 0500-CALL-C1UEXTR7-REXX                                   
-              IF MYSMTP-COUNTER NUMERIC AND                                     
-                 MYSMTP-COUNTER GREATER THAN '00' AND                           
-                 MYSMTP-EMAIL-IDS(1:1) GREATER THAN SPACE                       
-                 MOVE 'BC1PMLIF'    TO    PGM                                   
-                 PERFORM 0900-SEND-EMAILS                                       
-              END-IF                                                            
-              PERFORM 2000-FREE-REXFILES                                        
-              GOBACK                                                            
-           ELSE                                                                 
-*********  If Before the CAST, just pass Package info to the REXX               
-           IF (PECB-BEFORE    OR PECB-MID)     AND                              
+              PERFORM 0500-CALL-C1UEXTR7-REXX
+              IF MYSMTP-COUNTER NUMERIC AND
+                 MYSMTP-COUNTER GREATER THAN '00' AND
+                 MYSMTP-EMAIL-IDS(1:1) GREATER THAN SPACE
+                 PERFORM 0110-CHECK-NOTIFY-ENV-ALLOWED
+                 IF NOTIFY-ENV-FOUND
+                    MOVE 'BC1PMLIF'    TO    PGM
+                    PERFORM 0900-SEND-EMAILS
+                 ELSE
+                    DISPLAY 'C1UEXT07: NOTIFICATION SKIPPED - '
+                            'ENVIRONMENT ' PHDR-PKG-ENV
+                            ' NOT IN THE NOTIFY LIST'
+                 END-IF
+              END-IF
+              PERFORM 2000-FREE-REXFILES
+              GOBACK
+           ELSE
+*********  After a backout/back-in, let REXX decide on a notification,
+*********     mirroring the approval notification above
+           IF PECB-AFTER AND
+              (BACK-OUT-PACKAGE OR BACK-IN-PACKAGE)
+              PERFORM 1000-ALLOCATE-REXFILE
+              IF BACK-OUT-PACKAGE
+                 MOVE 'After BACKOUT' TO WS-CALLING-REASON
+              ELSE
+                 MOVE 'After BACKIN' TO WS-CALLING-REASON
+              END-IF
+              PERFORM 0500-CALL-C1UEXTR7-REXX
+              IF MYSMTP-COUNTER NUMERIC AND
+                 MYSMTP-COUNTER GREATER THAN '00' AND
+                 MYSMTP-EMAIL-IDS(1:1) GREATER THAN SPACE
+                 PERFORM 0110-CHECK-NOTIFY-ENV-ALLOWED
+                 IF NOTIFY-ENV-FOUND
+                    MOVE 'BC1PMLIF'    TO    PGM
+                    PERFORM 0900-SEND-EMAILS
+                 ELSE
+                    DISPLAY 'C1UEXT07: NOTIFICATION SKIPPED - '
+                            'ENVIRONMENT ' PHDR-PKG-ENV
+                            ' NOT IN THE NOTIFY LIST'
+                 END-IF
+              END-IF
+              PERFORM 2000-FREE-REXFILES
+              GOBACK
+           ELSE
+*********  If Before the CAST, just pass Package info to the REXX
+           IF (PECB-BEFORE    OR PECB-MID)     AND
               (CREATE-PACKAGE OR CAST-PACKAGE)                                  
-              IF CREATE-PACKAGE                                                 
-                 MOVE 'Before CREATE' TO WS-CALLING-REASON                      
-              ELSE                                                              
-                 MOVE 'Before CAST' TO WS-CALLING-REASON                        
-              END-IF.                                                           
+              IF CREATE-PACKAGE
+                 MOVE 'Before CREATE' TO WS-CALLING-REASON
+              ELSE
+                 MOVE 'Before CAST' TO WS-CALLING-REASON
+                 PERFORM 0120-WRITE-AGING-RECORD
+              END-IF.
 *********  For many conditions, call REXX and let it decide what to do          
            PERFORM 1000-ALLOCATE-REXFILE.                                       
            PERFORM 0500-CALL-C1UEXTR7-REXX.                                     
            PERFORM 2000-FREE-REXFILES.                                          
-       0100-MAIN-EXIT.                                                          
-           GOBACK.                                                              
-       0500-CALL-C1UEXTR7-REXX.                                                 
+       0100-MAIN-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *  Decide whether PHDR-PKG-ENV is allowed to send approver-group
+      *  email notifications, per the site's ENVNOTFY table. When the
+      *  filter is disabled every environment is allowed, matching the
+      *  behavior before this filter existed.
+      *-----------------------------------------------------------------
+       0110-CHECK-NOTIFY-ENV-ALLOWED.
+
+           IF NOT NOTIFY-ENV-FILTER-ENABLED
+              MOVE 'Y' TO WS-NOTIFY-ENV-FOUND
+           ELSE
+              MOVE 'N' TO WS-NOTIFY-ENV-FOUND
+              PERFORM VARYING WS-NOTIFY-ENV-INX FROM 1 BY 1 UNTIL
+                  WS-NOTIFY-ENV-INX GREATER THAN WS-NOTIFY-ENV-COUNT
+                  OR NOTIFY-ENV-FOUND
+                  IF PHDR-PKG-ENV =
+                      WS-NOTIFY-ENV-ENTRY(WS-NOTIFY-ENV-INX)
+                     MOVE 'Y' TO WS-NOTIFY-ENV-FOUND
+                  END-IF
+              END-PERFORM
+           END-IF.
+      *-----------------------------------------------------------------
+      *  Append one DD PKGAGE record giving this package's age in days
+      *  as of right now, computed off PHDR-PKG-CREATE-DATE (assumed
+      *  CCYYMMDD, as supplied in the exit header block). Skipped if
+      *  the create date isn't a valid number - some package types do
+      *  not populate it.
+      *-----------------------------------------------------------------
+       0120-WRITE-AGING-RECORD.
+
+           ACCEPT WS-AGE-CURRENT-DATE FROM DATE YYYYMMDD.
+           IF PHDR-PKG-CREATE-DATE IS NUMERIC
+              MOVE PHDR-PKG-CREATE-DATE TO WS-AGE-CREATE-DATE
+              COMPUTE WS-AGE-DAYS =
+                  FUNCTION INTEGER-OF-DATE(WS-AGE-CURRENT-DATE)
+                - FUNCTION INTEGER-OF-DATE(WS-AGE-CREATE-DATE)
+              MOVE SPACES          TO PKGAGE-REC
+              MOVE PECB-PACKAGE-ID TO PKA-PACKAGE-ID
+              MOVE PHDR-PKG-ENV    TO PKA-ENV
+              MOVE PHDR-PKG-STGID  TO PKA-STGID
+              MOVE WS-AGE-CREATE-DATE TO PKA-CREATE-DATE
+              MOVE WS-AGE-CURRENT-DATE TO PKA-REPORT-DATE
+              MOVE WS-AGE-DAYS     TO PKA-AGE-DAYS
+              OPEN EXTEND PKGAGE
+              WRITE PKGAGE-REC
+              CLOSE PKGAGE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *  Load WS-DISPLAY-NUMBER-FOR4 with the quorum count to pass to
+      *  the REXX as PAPP_QUORUM_COUNT - normally PAPP-QUORUM-COUNT as
+      *  defined on the Endevor approver group, unless the QUORUMCF
+      *  table overrides it for PHDR-PKG-ENV.
+      *-----------------------------------------------------------------
+       0130-APPLY-QUORUM-OVERRIDE.
+
+           MOVE PAPP-QUORUM-COUNT TO WS-DISPLAY-NUMBER-FOR4.
+           IF QUORUM-OVERRIDE-ENABLED
+              PERFORM VARYING WS-QUORUM-INX FROM 1 BY 1 UNTIL
+                  WS-QUORUM-INX GREATER THAN
+                      WS-QUORUM-OVERRIDE-ENV-COUNT
+                  IF PHDR-PKG-ENV =
+                      WS-QUORUM-OVERRIDE-ENV(WS-QUORUM-INX)
+                     MOVE WS-QUORUM-OVERRIDE-COUNT(WS-QUORUM-INX)
+                                         TO WS-DISPLAY-NUMBER-FOR4
+                  END-IF
+              END-PERFORM
+      *-----------------------------------------------------------------
+      *  Clamp the override into [1, PAPP-APPROVER-NUMBER] - an
+      *  override below 1 or above the group's actual approver count
+      *  would demand more approvals than the group can ever supply
+      *  (or let a package pass with no approver consulted at all).
+      *-----------------------------------------------------------------
+              IF WS-DISPLAY-NUMBER-FOR4 < 1
+                 MOVE 1 TO WS-DISPLAY-NUMBER-FOR4
+              END-IF
+              IF WS-DISPLAY-NUMBER-FOR4 > PAPP-APPROVER-NUMBER
+                 MOVE PAPP-APPROVER-NUMBER TO WS-DISPLAY-NUMBER-FOR4
+              END-IF
+           END-IF.
+
+       0500-CALL-C1UEXTR7-REXX.
       *    Give addresses of updatable fields to the REXX.                      
       *    MAKES A CALL TO THE REXX ROUTINE C1UEXTR7.                           
            SET  WS-WORK-ADDRESS-PTR TO                                          
@@ -348,14 +558,17 @@
                    ADDRESS-MYSMTP-EMAIL-IDS ';'                                 
               'MYSMTP_EMAIL_ID_SIZE='                                           
                      MYSMTP-EMAIL-ID-SIZE ';'                                   
-                     DELIMITED BY SIZE                                          
-              INTO   WS-REXX-STATEMENTS                                         
-              WITH POINTER WS-POINTER .                                         
+                     DELIMITED BY SIZE
+              INTO   WS-REXX-STATEMENTS
+              WITH POINTER WS-POINTER
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-REXX-OVERFLOW-FLAG
+           END-STRING.
 *********  For these text fields, make sure none use a double quote             
 *********  character. This ensures the integrity of the REXX                    
            IF REVIEW-PACKAGE OR                                                 
               (CAST-PACKAGE AND PECB-AFTER)                                     
-              MOVE PAPP-QUORUM-COUNT TO WS-DISPLAY-NUMBER-FOR4                  
+              PERFORM 0130-APPLY-QUORUM-OVERRIDE
               STRING                                                            
                 'CALL_REASON="' WS-CALLING-REASON '";'                          
                 'PAPP_GROUP_NAME ="' PAPP-GROUP-NAME '";'                       
@@ -370,6 +583,8 @@
                    DELIMITED BY SIZE                                            
                 INTO   WS-REXX-STATEMENTS                                       
                 WITH POINTER WS-POINTER                                         
+                 ON OVERFLOW
+                    MOVE 'Y' TO WS-REXX-OVERFLOW-FLAG
               END-STRING                                                        
               PERFORM VARYING WS-INX  FROM 1 BY 1 UNTIL                         
                 WS-INX GREATER THAN PAPP-APPROVER-NUMBER                        
@@ -377,6 +592,8 @@
                    DELIMITED BY SIZE                                            
                    INTO   WS-REXX-STATEMENTS                                    
                    WITH POINTER WS-POINTER                                      
+                 ON OVERFLOW
+                    MOVE 'Y' TO WS-REXX-OVERFLOW-FLAG
                 END-STRING                                                      
               END-PERFORM                                                       
               STRING   '";'                                                     
@@ -384,6 +601,8 @@
                    DELIMITED BY SIZE                                            
                    INTO   WS-REXX-STATEMENTS                                    
                    WITH POINTER WS-POINTER                                      
+                 ON OVERFLOW
+                    MOVE 'Y' TO WS-REXX-OVERFLOW-FLAG
               END-STRING                                                        
               PERFORM VARYING WS-INX  FROM 1 BY 1 UNTIL                         
                 WS-INX GREATER THAN PAPP-APPROVER-NUMBER                        
@@ -391,12 +610,16 @@
                    DELIMITED BY SIZE                                            
                 INTO   WS-REXX-STATEMENTS                                       
                 WITH POINTER WS-POINTER                                         
+                 ON OVERFLOW
+                    MOVE 'Y' TO WS-REXX-OVERFLOW-FLAG
                 END-STRING                                                      
               END-PERFORM                                                       
               STRING   '";'                                                     
                    DELIMITED BY SIZE                                            
                    INTO   WS-REXX-STATEMENTS                                    
                    WITH POINTER WS-POINTER                                      
+                 ON OVERFLOW
+                    MOVE 'Y' TO WS-REXX-OVERFLOW-FLAG
               END-STRING                                                        
            END-IF.                                                              
 *******    Replace any double quote characters in data to be passed             
@@ -428,28 +651,44 @@
                 'PHDR_PKG_NOTE8 = "' PHDR-PKG-NOTE8 '";'                        
                 'PHDR_PKG_CAST_COMPVAL = "' PHDR-PKG-CAST-COMPVAL '";'          
                        DELIMITED BY SIZE                                        
-                INTO   WS-REXX-STATEMENTS                                       
-                WITH POINTER WS-POINTER                                         
-              END-STRING                                                        
-           END-IF.                                                              
-      ***** \ Convert COBOL exit block Datanames into Rexx /                    
+                INTO   WS-REXX-STATEMENTS
+                WITH POINTER WS-POINTER
+                ON OVERFLOW
+                   MOVE 'Y' TO WS-REXX-OVERFLOW-FLAG
+              END-STRING
+           END-IF.
+      ***** \ Convert COBOL exit block Datanames into Rexx /
       *****                                                                     
-           MOVE 'C1UEXTR7'           TO EXECBLK-MEMBER .                        
-           MOVE  3000                TO ARGSTRING-LENGTH(1)                     
-           IF PECB-TSO-MODE                                                     
-              CALL 'SET-ARG1-POINTER'  USING ARGUMENT-PTR                       
-                                             PKG-C1UEXTR7-PARMS-IRXEXEC         
-              PERFORM 0800-REXX-CALL-VIA-IRXEXEC                                
-              MOVE 0 TO PECB-NDVR-HIGH-RC                                       
-           ELSE                                                                 
-*********     DISPLAY 'C1UEXT07: Running in Batch       '                       
-              CALL IRXJCL  USING PKG-C1UEXTR7-PARMS-IRXJCL .                    
-           IF RETURN-CODE NOT = 0                                               
-               DISPLAY 'C1UEXT07: BAD CALL TO IRXJCL - RC = '                   
-                        RETURN-CODE                                             
-           END-IF                                                               
-           MOVE 0           TO RETURN-CODE                                      
-           .                                                                    
+           MOVE 'C1UEXTR7'           TO EXECBLK-MEMBER .
+           MOVE  3000                TO ARGSTRING-LENGTH(1)
+           IF WS-REXX-STATEMENTS-OVERFLOWED
+              DISPLAY 'C1UEXT07: SKIPPING REXX CALL - REXX '
+                      'STATEMENT STRING OVERFLOWED WS-REXX-STATEMENTS'
+              MOVE 8 TO PECB-NDVR-EXIT-RC
+              MOVE 'C1UEXT07: REXX STATEMENT STRING OVERFLOW - QUORUM/
+      -            'APPROVAL DECISION NOT MADE' TO PECB-MESSAGE
+           ELSE
+           IF PECB-NDVR-EXIT-RC NOT = 8
+              IF PECB-TSO-MODE
+                 CALL 'SET-ARG1-POINTER'  USING ARGUMENT-PTR
+                                             PKG-C1UEXTR7-PARMS-IRXEXEC
+                 PERFORM 0800-REXX-CALL-VIA-IRXEXEC
+                 MOVE 0 TO PECB-NDVR-HIGH-RC
+              ELSE
+*********        DISPLAY 'C1UEXT07: Running in Batch       '
+                 CALL IRXJCL  USING PKG-C1UEXTR7-PARMS-IRXJCL
+                 IF RETURN-CODE NOT = 0
+                     DISPLAY 'C1UEXT07: BAD CALL TO IRXJCL - RC = '
+                              RETURN-CODE
+                 END-IF
+                 MOVE 0           TO RETURN-CODE
+              END-IF
+           ELSE
+              DISPLAY 'C1UEXT07: SKIPPING REXX CALL - PRIOR '
+                      'ALLOCATION FAILURE'
+           END-IF
+           END-IF
+           .
        0800-REXX-CALL-VIA-IRXEXEC.                                              
       *--- GET THE ADDRESS OF THE ARGUMENT(S) TO BE PASSED TO IXREXEC           
       *--- AND LOAD INTO THE ARGUMENT TABLES                                    
@@ -486,12 +725,17 @@
            END-IF                                                               
            CANCEL IRXEXEC-PGM                                                   
            .                                                                    
-       0900-SEND-EMAILS.                                                        
-********** DISPLAY 'C1UEXTT7: MYSMTP-MESSAGE=' MYSMTP-MESSAGE .                 
-********** DISPLAY 'C1UEXTT7: MYSMTP-FROM   =' MYSMTP-FROM    .                 
-********** DISPLAY 'C1UEXTT7: MYSMTP-SUBJECT=' MYSMTP-SUBJECT .                 
-********** DISPLAY 'C1UEXTT7: MYSMTP-TEXT    ' MYSMTP-TEXT(1:80).               
-           MOVE 1 TO WS-POINTER.                                                
+       0900-SEND-EMAILS.
+********** DISPLAY 'C1UEXTT7: MYSMTP-MESSAGE=' MYSMTP-MESSAGE .
+********** DISPLAY 'C1UEXTT7: MYSMTP-FROM   =' MYSMTP-FROM    .
+********** DISPLAY 'C1UEXTT7: MYSMTP-SUBJECT=' MYSMTP-SUBJECT .
+********** DISPLAY 'C1UEXTT7: MYSMTP-TEXT    ' MYSMTP-TEXT(1:80).
+           IF NOTIFY-HTML-ENABLED
+              MOVE 'H' TO MYSMTP-URL
+           ELSE
+              MOVE SPACE TO MYSMTP-URL
+           END-IF.
+           MOVE 1 TO WS-POINTER.
            PERFORM UNTIL                                                        
                  MYSMTP-EMAIL-IDS(WS-POINTER:1) = LOW-VALUES OR                 
                  MYSMTP-EMAIL-IDS(WS-POINTER:8)                                 
@@ -504,44 +748,159 @@
               INTO   MYSMTP-USERID                                              
               WITH POINTER WS-POINTER                                           
              END-UNSTRING                                                       
-             IF MYSMTP-USERID NOT = SPACES                                      
-**********      DISPLAY 'C1UEXTT7: Emailing ' MYSMTP-USERID                     
-**********              ' WS-POINTER=' WS-POINTER ' '                           
-**********              MYSMTP-EMAIL-IDS(WS-POINTER:60)                         
-                CALL PGM        USING MYSMTP-MESSAGE                            
-                                      MYSMTP-USERID                             
-                                      MYSMTP-FROM                               
-                                      MYSMTP-SUBJECT                            
-                                      MYSMTP-TEXT                               
-                                      MYSMTP-URL                                
-             END-IF                                                             
-             IF RETURN-CODE > 0                                                 
-                 DISPLAY 'CALL BC1PMLIF RC = ' RETURN-CODE                      
-                 DISPLAY MYSMTP-MESSAGE                                         
-             END-IF                                                             
-**********   ADD 1 TO WS-POINTER                                                
-           END-PERFORM.                                                         
-      *-----------------------------------------------------------------        
-       1000-ALLOCATE-REXFILE.                                                   
-           MOVE SPACES TO ALLOC-TEXT.                                           
-           IF PECB-BATCH-MODE                                                   
-              STRING 'ALLOC DD(SYSEXEC) ',                                      
-                'DA(YOURSITE.NDVR.REXX)'                                        
-                     DELIMITED BY SIZE                                          
-                        ' SHR REUSE'                                            
-                     DELIMITED BY SIZE                                          
-                INTO ALLOC-TEXT                                                 
-              END-STRING                                                        
-           ELSE                                                                 
-              STRING 'ALLOC DD(REXFILE7) ',                                     
-                'DA(YOURSITE.NDVR.REXX)'                                        
-                     DELIMITED BY SIZE                                          
-                        ' SHR REUSE'                                            
-                     DELIMITED BY SIZE                                          
-                INTO ALLOC-TEXT                                                 
-              END-STRING                                                        
-           END-IF.                                                              
-           PERFORM 9000-DYNAMIC-ALLOC-DEALLOC .                                 
+             IF MYSMTP-USERID NOT = SPACES
+**********      DISPLAY 'C1UEXTT7: Emailing ' MYSMTP-USERID
+**********              ' WS-POINTER=' WS-POINTER ' '
+**********              MYSMTP-EMAIL-IDS(WS-POINTER:60)
+                IF NOTIFY-DIGEST-MODE-ENABLED
+                   PERFORM 0980-QUEUE-DIGEST-NOTICE
+                ELSE
+                   CALL PGM        USING MYSMTP-MESSAGE
+                                         MYSMTP-USERID
+                                         MYSMTP-FROM
+                                         MYSMTP-SUBJECT
+                                         MYSMTP-TEXT
+                                         MYSMTP-URL
+                   IF RETURN-CODE > 0
+                      DISPLAY 'CALL BC1PMLIF RC = ' RETURN-CODE
+                      DISPLAY MYSMTP-MESSAGE
+                      PERFORM 0970-WRITE-MAIL-DEADLETTER
+                   END-IF
+                END-IF
+                PERFORM 0960-WRITE-NOTIFY-AUDIT-RECORD
+             END-IF
+**********   ADD 1 TO WS-POINTER
+           END-PERFORM.
+      *-----------------------------------------------------------------
+      *  Append one audit record per approver for this approver-group
+      *  pass, and one per notified recipient, to DD AUDIT7 - durable
+      *  record of who was queried/notified about a package and when.
+      *-----------------------------------------------------------------
+       0950-WRITE-GROUP-AUDIT-RECORDS.
+           ACCEPT WS-AUD7-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD7-TIME FROM TIME.
+           OPEN EXTEND AUDIT7.
+           PERFORM VARYING WS-INX FROM 1 BY 1 UNTIL
+               WS-INX GREATER THAN PAPP-APPROVER-NUMBER
+               MOVE SPACES             TO AUDIT7-REC
+               MOVE PECB-PACKAGE-ID    TO AUD7-PACKAGE-ID
+               MOVE WS-AUD7-DATE       TO AUD7-DATE
+               MOVE WS-AUD7-TIME       TO AUD7-TIME
+               MOVE 'GROUP'            TO AUD7-EVENT
+               MOVE PAPP-GROUP-NAME    TO AUD7-GROUP-NAME
+               MOVE PAPP-APPROVAL-FLAG(WS-INX) TO AUD7-APPROVAL-FLAG
+               MOVE PAPP-APPROVAL-ID(WS-INX)   TO AUD7-RECIPIENT
+               WRITE AUDIT7-REC
+           END-PERFORM.
+           CLOSE AUDIT7
+           .
+       0960-WRITE-NOTIFY-AUDIT-RECORD.
+           ACCEPT WS-AUD7-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD7-TIME FROM TIME.
+           OPEN EXTEND AUDIT7.
+           MOVE SPACES             TO AUDIT7-REC
+           MOVE PECB-PACKAGE-ID    TO AUD7-PACKAGE-ID
+           MOVE WS-AUD7-DATE       TO AUD7-DATE
+           MOVE WS-AUD7-TIME       TO AUD7-TIME
+           MOVE 'NOTIFY'           TO AUD7-EVENT
+           MOVE MYSMTP-USERID      TO AUD7-RECIPIENT
+           WRITE AUDIT7-REC
+           CLOSE AUDIT7
+           .
+      *-----------------------------------------------------------------
+      *  A failed BC1PMLIF call (non-zero RETURN-CODE) gets one record
+      *  on DD MAILDLQ so the failed notification can be found and
+      *  re-driven instead of only being DISPLAYed to the job log.
+      *-----------------------------------------------------------------
+       0970-WRITE-MAIL-DEADLETTER.
+           ACCEPT WS-AUD7-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD7-TIME FROM TIME.
+           OPEN EXTEND MAILDLQ.
+           MOVE SPACES             TO MAILDLQ-REC
+           MOVE PECB-PACKAGE-ID    TO DLQ-PACKAGE-ID
+           MOVE WS-AUD7-DATE       TO DLQ-DATE
+           MOVE WS-AUD7-TIME       TO DLQ-TIME
+           MOVE MYSMTP-USERID      TO DLQ-RECIPIENT
+           MOVE RETURN-CODE        TO DLQ-RETURN-CODE
+           MOVE MYSMTP-SUBJECT     TO DLQ-SUBJECT
+           WRITE MAILDLQ-REC
+           CLOSE MAILDLQ
+           .
+      *-----------------------------------------------------------------
+      *  DD NOTFYDGQ - one record per recipient this event would
+      *  otherwise have emailed immediately. Written instead of calling
+      *  BC1PMLIF when NOTIFY-DIGEST-MODE-ENABLED, so a companion batch
+      *  step (C1UDIGST) can roll up this run's notifications into one
+      *  consolidated email per recipient rather than many small ones.
+      *-----------------------------------------------------------------
+       0980-QUEUE-DIGEST-NOTICE.
+           ACCEPT WS-AUD7-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD7-TIME FROM TIME.
+           OPEN EXTEND NOTFYDGQ.
+           MOVE SPACES             TO NOTFYDGQ-REC
+           MOVE PECB-PACKAGE-ID    TO NDQ-PACKAGE-ID
+           MOVE WS-AUD7-DATE       TO NDQ-DATE
+           MOVE WS-AUD7-TIME       TO NDQ-TIME
+           MOVE MYSMTP-USERID      TO NDQ-RECIPIENT
+           MOVE MYSMTP-SUBJECT     TO NDQ-SUBJECT
+           MOVE MYSMTP-MESSAGE     TO NDQ-MESSAGE
+           WRITE NOTFYDGQ-REC
+           CLOSE NOTFYDGQ
+           .
+      *-----------------------------------------------------------------
+       1000-ALLOCATE-REXFILE.
+           PERFORM 0160-RESOLVE-REXX-LIBRARY-DSN.
+           MOVE SPACES TO ALLOC-TEXT.
+           IF PECB-BATCH-MODE
+              STRING 'ALLOC DD(SYSEXEC) DA(',
+                WS-RESOLVED-REXX-DSN
+                     DELIMITED BY SPACE
+                        ') SHR REUSE'
+                     DELIMITED BY SIZE
+                INTO ALLOC-TEXT
+              END-STRING
+           ELSE
+              STRING 'ALLOC DD(REXFILE7) DA(',
+                WS-RESOLVED-REXX-DSN
+                     DELIMITED BY SPACE
+                        ') SHR REUSE'
+                     DELIMITED BY SIZE
+                INTO ALLOC-TEXT
+              END-STRING
+           END-IF.
+           PERFORM 9000-DYNAMIC-ALLOC-DEALLOC .
+      *    A failed BPXWDYN ALLOC means SYSEXEC/REXFILE7 is not what
+      *    the subsequent REXX call needs - rather than let that call
+      *    run against a missing or stale DD, fail the exit outright
+      *    so the element action stops instead of silently mis-
+      *    registering. A FREE failure in 2000-FREE-REXFILES is
+      *    cleanup after the real work is already done and must not
+      *    retroactively fail the exit, so this check stays local to
+      *    the ALLOC path.
+           IF RETURN-CODE NOT = ZERO
+               MOVE 8 TO PECB-NDVR-EXIT-RC
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *  COPY REXXOVR's environment-pair override - see its banner
+      *  comment. C1UEXT07 has no separate src/tgt environment block
+      *  (it is a package-level exit), so it treats the package's own
+      *  PHDR-PKG-ENV/PHDR-PKG-STGID as the pair.
+      *-----------------------------------------------------------------
+       0160-RESOLVE-REXX-LIBRARY-DSN.
+           MOVE WS-REXX-LIBRARY-DSN TO WS-RESOLVED-REXX-DSN.
+           IF REXXLIB-OVERRIDE-ENABLED
+              PERFORM VARYING WS-REXXLIB-OVR-INX FROM 1 BY 1 UNTIL
+                  WS-REXXLIB-OVR-INX GREATER THAN WS-REXXLIB-OVR-COUNT
+                  IF PHDR-PKG-ENV =
+                        WS-REXXLIB-OVR-ENV1(WS-REXXLIB-OVR-INX)
+                     AND PHDR-PKG-STGID =
+                        WS-REXXLIB-OVR-ENV2(WS-REXXLIB-OVR-INX)(1:1)
+                     MOVE WS-REXXLIB-OVR-DSN(WS-REXXLIB-OVR-INX)
+                                         TO WS-RESOLVED-REXX-DSN
+                  END-IF
+              END-PERFORM
+           END-IF.
 ********** MOVE 'CONCAT DDLIST(REXFILE,REXFILE2)'                               
 **********   TO ALLOC-TEXT .                                                    
 **********                                                                      
@@ -561,16 +920,16 @@
       *****************************************************************         
       **  CALL BPXWDYN TO PREFORM REQUIRED REXX FUNCTIONS                       
       *****************************************************************         
-       9000-DYNAMIC-ALLOC-DEALLOC.                                              
-           CALL BPXWDYN USING ALLOC-STRING                                      
-           IF RETURN-CODE NOT = ZERO                                            
-               DISPLAY 'C1UEXT07: ALLOCATION FAILED: RETURN CODE = '            
-                       RETURN-CODE                                              
-               DISPLAY ALLOC-TEXT                                               
-           END-IF                                                               
-*********  DISPLAY ALLOC-TEXT .                                                 
-           MOVE SPACES TO ALLOC-TEXT                                            
-           .                                                                    
+       9000-DYNAMIC-ALLOC-DEALLOC.
+           CALL BPXWDYN USING ALLOC-STRING
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY 'C1UEXT07: ALLOCATION FAILED: RETURN CODE = '
+                       RETURN-CODE
+               DISPLAY ALLOC-TEXT
+           END-IF
+*********  DISPLAY ALLOC-TEXT .
+           MOVE SPACES TO ALLOC-TEXT
+           .
       ******************************************************************        
       *  BEGIN NESTED PROGRAMS USED TO SET THE POINTERS OF DATA AREAS           
       *  THAT ARE BEING PASSED TO IRXEXEC SO THAT A REXX ROUTINE CAN            
