@@ -12,20 +12,106 @@
       * COMPUTER ASSOCIATES CANNOT GUARANTEE THAT THE ROUTINES ARE
       * ERROR FREE, OR THAT IF ERRORS ARE FOUND, THEY WILL BE CORRECTED.
       ************************************************************
-      * Change the Dataset references within this program:       *
-      * 1) Find all "DA("                                        *
-      * 2) Change each dataset name to your REXX library         *
+      * The REXX library DSN comes from WS-REXX-LIBRARY-DSN in COPY   *
+      * member REXXLIB - change it there, not here.               *
+      ************************************************************
+      * A small set of package IDs are exempt from the backout-   *
+      * enabled requirement below (recurring DR test and standing *
+      * infrastructure packages that never carry backout data).   *
+      * The exempt prefixes are listed in WS-BACKOUT-EXCEPT-TABLE -*
+      * add a prefix there, not a code change, to exempt another  *
+      * package.                                                   *
       ************************************************************
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT SHPSTAT ASSIGN TO SHPSTAT
+               FILE STATUS IS WS-SHPSTAT-FILE-STATUS.
+           SELECT BCKIMPRT ASSIGN TO BCKIMPRT
+               FILE STATUS IS WS-BCKIMPRT-FILE-STATUS.
       **
        DATA DIVISION.
        FILE SECTION.
 
+      *-----------------------------------------------------------------
+      *  DD SHPSTAT - one record per PKGESHIP attempt (success or
+      *  final failure after retries), appended to by 810-WRITE-
+      *  SHIPMENT-STATUS. Gives operations a durable record of what
+      *  shipped, when, and with what final return code, without
+      *  having to mine SYSOUT for the DISPLAYs above.
+      *-----------------------------------------------------------------
+       FD  SHPSTAT
+           RECORDING MODE IS F
+                 BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS  81 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS SHPSTAT-REC.
+       01  SHPSTAT-REC.
+           03  SHP-DATE                 PIC 9(08).
+           03  FILLER                   PIC X(01).
+           03  SHP-TIME                 PIC 9(06).
+           03  FILLER                   PIC X(01).
+           03  SHP-PACKAGE-ID           PIC X(16).
+           03  FILLER                   PIC X(01).
+           03  SHP-ENV                  PIC X(08).
+           03  FILLER                   PIC X(01).
+           03  SHP-STGID                PIC X(01).
+           03  FILLER                   PIC X(01).
+           03  SHP-DIRECTION            PIC X(03).
+           03  FILLER                   PIC X(01).
+           03  SHP-RETRIES              PIC 9(02).
+           03  FILLER                   PIC X(01).
+           03  SHP-RC                   PIC -9(08).
+           03  FILLER                   PIC X(01).
+           03  SHP-STATUS               PIC X(07).
+           03  FILLER                   PIC X(13).
+
+      *-----------------------------------------------------------------
+      *  DD BCKIMPRT - one record per package backout completed, giving
+      *  operations a durable record of what was backed out and when,
+      *  independent of the shipment-status record 810-WRITE-SHIPMENT-
+      *  STATUS already writes for the resulting re-ship. Written by
+      *  830-WRITE-BACKOUT-IMPACT-REPORT.
+      *-----------------------------------------------------------------
+       FD  BCKIMPRT
+           RECORDING MODE IS F
+                 BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS  88 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS BCKIMPRT-REC.
+       01  BCKIMPRT-REC.
+           03  BKI-DATE                 PIC 9(08).
+           03  FILLER                   PIC X(01).
+           03  BKI-TIME                 PIC 9(06).
+           03  FILLER                   PIC X(01).
+           03  BKI-PACKAGE-ID           PIC X(16).
+           03  FILLER                   PIC X(01).
+           03  BKI-ENV                  PIC X(08).
+           03  FILLER                   PIC X(01).
+           03  BKI-STGID                PIC X(01).
+           03  FILLER                   PIC X(01).
+           03  BKI-BACKOUT-STATUS       PIC X(12).
+           03  FILLER                   PIC X(01).
+           03  BKI-CAST-USER            PIC X(08).
+           03  FILLER                   PIC X(01).
+           03  BKI-UPDATE-USER          PIC X(08).
+           03  FILLER                   PIC X(14).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-SHPSTAT-FILE-STATUS       PIC X(02).
+       01  WS-SHPSTAT-DATE              PIC 9(08).
+       01  WS-SHPSTAT-TIME              PIC 9(08).
+
+       01  WS-BCKIMPRT-FILE-STATUS      PIC X(02).
+
+       COPY SHPDEST.
+       01  WS-SHIP-DEST-INX             PIC 9(02).
+       01  WS-SHIP-SAVE-ENV             PIC X(08).
+       01  WS-SHIP-SAVE-STGID           PIC X(01).
+       01  WS-SHIP-STGID-OVERRIDE       PIC X(01) VALUE SPACE.
+
        01  WS-VARIABLES.
            03  ME                      PIC X(07) VALUE 'XALJO11'.
 
@@ -34,6 +120,36 @@
           05 ALLOC-LENGTH PIC S9(4) BINARY VALUE 120.
           05 ALLOC-TEXT   PIC X(120).
 
+       COPY REXXLIB.
+
+      * Package-ID prefixes exempt from the PREQ-BACKOUT-ENABLED
+      * check in MAIN-LINE. Each entry is compared against the
+      * leading, non-space portion of PECB-PACKAGE-ID only - a
+      * shorter entry like 'DRTEST' matches any package ID that
+      * starts with those characters.
+       01  WS-BACKOUT-EXCEPT-TABLE.
+           03 FILLER                          PIC X(16)
+              VALUE 'DRTEST          '.
+           03 FILLER                          PIC X(16)
+              VALUE 'INFRA01         '.
+           03 FILLER                          PIC X(16)
+              VALUE 'INFRA02         '.
+       01  WS-BACKOUT-EXCEPT-TABLE-RE REDEFINES WS-BACKOUT-EXCEPT-TABLE.
+           03 WS-BACKOUT-EXCEPT-ENTRY         PIC X(16)
+                                               OCCURS 3 TIMES.
+       01  WS-BACKOUT-EXCEPT-COUNT            PIC 9(02) VALUE 3.
+       01  WS-BACKOUT-EXCEPT-LEN              PIC 9(02).
+       01  WS-BACKOUT-EXCEPT-FOUND            PIC X(01) VALUE 'N'.
+           88  BACKOUT-EXCEPT-FOUND                    VALUE 'Y'.
+       01  WS-INX                             PIC 9(04).
+
+      * PKGESHIP retry controls - a transient JES/job-class failure
+      * on the submit should not be allowed to silently drop a
+      * shipment; retry a bounded number of times before giving up.
+       01  WS-PKGESHIP-MAX-RETRIES            PIC 9(02) VALUE 3.
+       01  WS-PKGESHIP-RETRY-CNT              PIC 9(02) VALUE 0.
+       01  WS-PKGESHIP-RC                     PIC S9(08) COMP.
+
        01  IRXJCL                            PIC X(6)  VALUE 'IRXJCL'.
 
       * The block of data below can be used for submitting pkg shipments
@@ -116,10 +232,17 @@
                  PERFORM 800-SUBMIT-PACKAGE-SHIPMENTS
            ELSE
            IF PREQ-BACKOUT-ENABLED NOT = 'Y'
-              MOVE 'Y' TO PREQ-BACKOUT-ENABLED
-              MOVE 4 TO PECB-NDVR-EXIT-RC
-              MOVE 'Y' TO PECB-MODS-MADE-TO-PREQ
-              DISPLAY 'C1UEXSHP: Package Backout is Enforced'
+              PERFORM 0100-CHECK-BACKOUT-EXCEPTION
+              IF BACKOUT-EXCEPT-FOUND
+                 DISPLAY 'C1UEXSHP: Backout requirement waived - '
+                         'exception list match for package '
+                         PECB-PACKAGE-ID
+              ELSE
+                 MOVE 'Y' TO PREQ-BACKOUT-ENABLED
+                 MOVE 4 TO PECB-NDVR-EXIT-RC
+                 MOVE 'Y' TO PECB-MODS-MADE-TO-PREQ
+                 DISPLAY 'C1UEXSHP: Package Backout is Enforced'
+              END-IF
            END-IF.
 **   ******.......................  <<<<
 
@@ -127,6 +250,28 @@
 
            GOBACK.
 
+       0100-CHECK-BACKOUT-EXCEPTION.
+
+           MOVE 'N' TO WS-BACKOUT-EXCEPT-FOUND.
+           PERFORM VARYING WS-INX FROM 1 BY 1 UNTIL
+               WS-INX GREATER THAN WS-BACKOUT-EXCEPT-COUNT
+               OR BACKOUT-EXCEPT-FOUND
+               MOVE 0 TO WS-BACKOUT-EXCEPT-LEN
+               PERFORM UNTIL
+                   WS-BACKOUT-EXCEPT-LEN = 16 OR
+                   WS-BACKOUT-EXCEPT-ENTRY(WS-INX)
+                       (WS-BACKOUT-EXCEPT-LEN + 1:1) = SPACE
+                   ADD 1 TO WS-BACKOUT-EXCEPT-LEN
+               END-PERFORM
+               IF WS-BACKOUT-EXCEPT-LEN > 0
+                  AND PECB-PACKAGE-ID
+                      (1:WS-BACKOUT-EXCEPT-LEN) =
+                      WS-BACKOUT-EXCEPT-ENTRY(WS-INX)
+                      (1:WS-BACKOUT-EXCEPT-LEN)
+                  MOVE 'Y' TO WS-BACKOUT-EXCEPT-FOUND
+               END-IF
+           END-PERFORM.
+
        800-SUBMIT-PACKAGE-SHIPMENTS.
 
       *    MAKES A CALL TO THE REXX ROUTINE PKGESHIP
@@ -142,6 +287,10 @@
 ******         DISPLAY 'C1UEXSHP: PHDR-PKG-STGID' PHDR-PKG-STGID
 ******     END-IF
 
+           IF BACK-OUT-PACKAGE
+              PERFORM 830-WRITE-BACKOUT-IMPACT-REPORT
+           END-IF.
+
            PERFORM 2100-ALLOCATE-REXFILE.
 
            MOVE PECB-PACKAGE-ID      TO REXX-SHIP-PACKAGE
@@ -164,20 +313,163 @@
            ELSE
            MOVE 'OUT'                TO REXX-SHIP-OUT  .
 
-           CALL IRXJCL  USING PKG-SHIPMENT-PARMS-IRXJCL.
+           IF PECB-NDVR-EXIT-RC NOT = 8
+              MOVE 0 TO WS-PKGESHIP-RETRY-CNT
+              MOVE 4 TO WS-PKGESHIP-RC
+              PERFORM UNTIL WS-PKGESHIP-RC = 0
+                  OR WS-PKGESHIP-RETRY-CNT > WS-PKGESHIP-MAX-RETRIES
+                  IF WS-PKGESHIP-RETRY-CNT > 0
+                     DISPLAY 'C1UEXSHP: PKGESHIP retry '
+                             WS-PKGESHIP-RETRY-CNT ' for package '
+                             PECB-PACKAGE-ID
+                  END-IF
+                  CALL IRXJCL USING PKG-SHIPMENT-PARMS-IRXJCL
+                  MOVE RETURN-CODE TO WS-PKGESHIP-RC
+                  ADD 1 TO WS-PKGESHIP-RETRY-CNT
+              END-PERFORM
+
+              IF WS-PKGESHIP-RC NOT = 0
+                 DISPLAY 'C1UEXSHP: PKGESHIP FAILED AFTER '
+                         WS-PKGESHIP-MAX-RETRIES
+                         ' RETRIES FOR PACKAGE ' PECB-PACKAGE-ID
+                         ' - LAST RETURN CODE = ' WS-PKGESHIP-RC
+                 MOVE 4 TO PECB-NDVR-EXIT-RC
+              END-IF
+              PERFORM 810-WRITE-SHIPMENT-STATUS
+              IF SHIP-EXTRA-DEST-ENABLED
+                 PERFORM 820-SHIP-EXTRA-DESTINATIONS
+                    VARYING WS-SHIP-DEST-INX FROM 1 BY 1
+                    UNTIL WS-SHIP-DEST-INX > WS-SHIP-EXTRA-DEST-COUNT
+              END-IF
+           END-IF.
 
            MOVE 0           TO RETURN-CODE
            .
 
+      *-----------------------------------------------------------------
+      *  One record to DD BCKIMPRT for this completed package backout -
+      *  the package, its environment/stage, who cast/updated it last,
+      *  and the resulting PHDR-PKG-BACKOUT-STATUS, so operations can
+      *  see the impact of a backout without having to correlate the
+      *  package-status inquiry against the shipment re-ship that
+      *  follows it.
+      *-----------------------------------------------------------------
+       830-WRITE-BACKOUT-IMPACT-REPORT.
+
+           ACCEPT WS-SHPSTAT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SHPSTAT-TIME FROM TIME.
+           MOVE SPACES                  TO BCKIMPRT-REC.
+           MOVE WS-SHPSTAT-DATE         TO BKI-DATE.
+           MOVE WS-SHPSTAT-TIME(1:6)    TO BKI-TIME.
+           MOVE PECB-PACKAGE-ID         TO BKI-PACKAGE-ID.
+           MOVE PHDR-PKG-ENV            TO BKI-ENV.
+           MOVE PHDR-PKG-STGID          TO BKI-STGID.
+           MOVE PHDR-PKG-BACKOUT-STATUS TO BKI-BACKOUT-STATUS.
+           MOVE PHDR-PKG-CAST-USER      TO BKI-CAST-USER.
+           MOVE PHDR-PKG-UPDATE-USER    TO BKI-UPDATE-USER.
+           OPEN EXTEND BCKIMPRT.
+           WRITE BCKIMPRT-REC.
+           CLOSE BCKIMPRT.
+
+       810-WRITE-SHIPMENT-STATUS.
+
+           ACCEPT WS-SHPSTAT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SHPSTAT-TIME FROM TIME.
+           MOVE SPACES               TO SHPSTAT-REC.
+           MOVE WS-SHPSTAT-DATE      TO SHP-DATE.
+           MOVE WS-SHPSTAT-TIME(1:6) TO SHP-TIME.
+           MOVE PECB-PACKAGE-ID      TO SHP-PACKAGE-ID.
+           MOVE REXX-SHIP-ENV        TO SHP-ENV.
+           MOVE PHDR-PKG-STGID       TO SHP-STGID.
+           IF WS-SHIP-STGID-OVERRIDE NOT = SPACE
+              MOVE WS-SHIP-STGID-OVERRIDE TO SHP-STGID
+           END-IF.
+           MOVE REXX-SHIP-OUT        TO SHP-DIRECTION.
+           MOVE WS-PKGESHIP-RETRY-CNT TO SHP-RETRIES.
+           MOVE WS-PKGESHIP-RC       TO SHP-RC.
+           IF WS-PKGESHIP-RC = 0
+              MOVE 'SUCCESS' TO SHP-STATUS
+           ELSE
+              MOVE 'FAILED'  TO SHP-STATUS
+           END-IF.
+           OPEN EXTEND SHPSTAT.
+           WRITE SHPSTAT-REC.
+           CLOSE SHPSTAT.
+
+      *-----------------------------------------------------------------
+      *  Re-submit the same package shipment once per extra destination
+      *  in WS-SHIP-EXTRA-DEST-ENTRY, by substituting that destination
+      *  into REXX-SHIP-ENV for the duration of the call. The normal
+      *  Endevor environment/stage shipment above is unaffected - this
+      *  is purely additional mirror shipments.
+      *-----------------------------------------------------------------
+       820-SHIP-EXTRA-DESTINATIONS.
+
+           MOVE REXX-SHIP-ENV TO WS-SHIP-SAVE-ENV.
+           MOVE REXX-SHIP-STGID TO WS-SHIP-SAVE-STGID.
+           MOVE WS-SHIP-EXTRA-DEST-ENV(WS-SHIP-DEST-INX)
+                                     TO REXX-SHIP-ENV.
+           MOVE WS-SHIP-EXTRA-DEST-STGID(WS-SHIP-DEST-INX)
+                                     TO REXX-SHIP-STGID.
+           MOVE WS-SHIP-EXTRA-DEST-STGID(WS-SHIP-DEST-INX)
+                                     TO WS-SHIP-STGID-OVERRIDE.
+           MOVE 0 TO WS-PKGESHIP-RETRY-CNT.
+           MOVE 4 TO WS-PKGESHIP-RC.
+           PERFORM UNTIL WS-PKGESHIP-RC = 0
+               OR WS-PKGESHIP-RETRY-CNT > WS-PKGESHIP-MAX-RETRIES
+               IF WS-PKGESHIP-RETRY-CNT > 0
+                  DISPLAY 'C1UEXSHP: PKGESHIP retry '
+                          WS-PKGESHIP-RETRY-CNT ' for package '
+                          PECB-PACKAGE-ID ' destination '
+                          WS-SHIP-EXTRA-DEST-ENV(WS-SHIP-DEST-INX)
+               END-IF
+               CALL IRXJCL USING PKG-SHIPMENT-PARMS-IRXJCL
+               MOVE RETURN-CODE TO WS-PKGESHIP-RC
+               ADD 1 TO WS-PKGESHIP-RETRY-CNT
+           END-PERFORM.
+
+           IF WS-PKGESHIP-RC NOT = 0
+              DISPLAY 'C1UEXSHP: PKGESHIP FAILED AFTER '
+                      WS-PKGESHIP-MAX-RETRIES
+                      ' RETRIES FOR PACKAGE ' PECB-PACKAGE-ID
+                      ' DESTINATION '
+                      WS-SHIP-EXTRA-DEST-ENV(WS-SHIP-DEST-INX)
+                      ' - LAST RETURN CODE = ' WS-PKGESHIP-RC
+           END-IF.
+           PERFORM 810-WRITE-SHIPMENT-STATUS.
+           MOVE WS-SHIP-SAVE-ENV TO REXX-SHIP-ENV.
+           MOVE WS-SHIP-SAVE-STGID TO REXX-SHIP-STGID.
+           MOVE SPACE TO WS-SHIP-STGID-OVERRIDE.
+           MOVE 0 TO RETURN-CODE.
+      *    Propagate a failed extra-destination shipment to the exit's
+      *    return code the same way the primary shipment in 800 does -
+      *    a mirror-ship failure is not merely cosmetic, it means a DR
+      *    or secondary target is now out of sync with this package.
+           IF WS-PKGESHIP-RC NOT = 0
+              MOVE 4 TO PECB-NDVR-EXIT-RC
+           END-IF.
+
        2100-ALLOCATE-REXFILE.
 
            MOVE SPACES TO ALLOC-TEXT .
-           STRING 'ALLOC DD(SYSEXEC) ',
-              'DA(SYSMD32.NDVR.TEAM.REXX)  SHR REUSE'
+           STRING 'ALLOC DD(SYSEXEC) DA(',
+              WS-REXX-LIBRARY-DSN
+                  DELIMITED BY SPACE
+                    ')  SHR REUSE'
                   DELIMITED BY SIZE
              INTO ALLOC-TEXT
            END-STRING.
            PERFORM 9000-DYNAMIC-ALLOC-DEALLOC .
+      *    A failed BPXWDYN ALLOC means SYSEXEC is not what the
+      *    subsequent PKGESHIP call needs - rather than let that call
+      *    run against a missing or stale DD, fail the exit outright
+      *    instead of silently skipping the shipment. A FREE failure
+      *    in 2200-FREE-REXFILES is cleanup after the shipment work is
+      *    already done and must not retroactively fail the exit, so
+      *    this check stays local to the ALLOC path.
+           IF RETURN-CODE NOT = ZERO
+               MOVE 8 TO PECB-NDVR-EXIT-RC
+           END-IF.
 
 ********** MOVE 'CONCAT DDLIST(REXFILE,REXFILE2)'
 **********   TO ALLOC-TEXT .
