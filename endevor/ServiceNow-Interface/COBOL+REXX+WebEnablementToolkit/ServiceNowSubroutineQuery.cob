@@ -88,15 +88,31 @@
       *  05 parm-string.                                                        
       *    10 parm-char Pic X occurs 0 to 100 times                             
       *               depending on parm-len.                                    
-       01 INC-NUMBER    PIC X(11).                                              
-       01 INC-IS-ACTIVE PIC x(5).                                               
-       01 INC-STATE     PIC x(1).                                               
-                                                                                
-       PROCEDURE DIVISION using INC-NUMBER                                      
-                                INC-IS-ACTIVE                                   
-                                INC-STATE.                                      
-       Begin.                                                                   
-           MOVE 'NO' to Debug                                                   
+      * SN-TABLE-NAME generalizes this from an incident-only query to
+      * any ServiceNow table (incident, change_request, problem, ...).
+      * CALL binds this LINKAGE list by position, so the new parameter
+      * is appended after INC-STATE rather than put ahead of the
+      * original three - putting it anywhere else would shift every
+      * existing 3-argument caller's arguments into the wrong slots.
+      * Callers written before this parameter existed still pass only
+      * 3 arguments; SN-TABLE-NAME then comes in as whatever was left
+      * in storage, so it is defaulted to 'incident' below when blank.
+       01 INC-NUMBER    PIC X(11).
+       01 INC-IS-ACTIVE PIC x(5).
+       01 INC-STATE     PIC x(1).
+       01 SN-TABLE-NAME PIC X(20).
+
+       PROCEDURE DIVISION using INC-NUMBER
+                                INC-IS-ACTIVE
+                                INC-STATE
+                                SN-TABLE-NAME.
+       Begin.
+           MOVE 'NO' to Debug
+
+           If SN-TABLE-NAME = SPACES
+              MOVE 'incident' TO SN-TABLE-NAME
+           End-if
+
                                                                                 
            If Debug = 'YES'                                                     
                                                                                 
@@ -541,13 +557,14 @@
              *> |   Set the URI that identifies a resource by name     |        
              *> |   that is the target of our request.                 |        
              *> |______________________________________________________|        
-             Set HWTH-OPT-URI to true                                           
-             Move 1 to option-val-len                                           
-             STRING "/api/now/table/incident?sysparm_query=number="             
-                    DELIMITED BY SIZE                                           
-                    INC-NUMBER DELIMITED BY SIZE                                
-                    INTO                                                        
-                    option-val-char WITH POINTER option-val-len                 
+             Set HWTH-OPT-URI to true
+             Move 1 to option-val-len
+             STRING "/api/now/table/" DELIMITED BY SIZE
+                    SN-TABLE-NAME DELIMITED BY SPACE
+                    "?sysparm_query=number=" DELIMITED BY SIZE
+                    INC-NUMBER DELIMITED BY SIZE
+                    INTO
+                    option-val-char WITH POINTER option-val-len
                                                                                 
              Set option-val-addr to address of option-val-char                  
              SUBTRACT 1 FROM option-val-len                                     
