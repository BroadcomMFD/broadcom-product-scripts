@@ -19,20 +19,43 @@
        OBJECT-COMPUTER. IBM-S390.                                               
                                                                         00260000
        SPECIAL-NAMES.                                                   00270000
-           DECIMAL-POINT IS COMMA                                               
-           CLASS VALID-NAME 'A' THRU 'I'                                        
-                            'J' THRU 'R'                                        
-                            'S' THRU 'Z'                                        
-                            '0' THRU '9'.                                       
+           DECIMAL-POINT IS COMMA
+           CLASS VALID-NAME 'A' THRU 'I'
+                            'J' THRU 'R'
+                            'S' THRU 'Z'
+                            '0' THRU '9'.
                                                                         00290000
-                                                                                
-      ******************************************************************        
-       DATA DIVISION.                                                           
-      ******************************************************************        
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SNOWLG7 ASSIGN TO SNOWLG7
+               FILE STATUS IS WS-SNOWLG7-FILE-STATUS.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
                                                                         00390000
+       FILE SECTION.
+      *= Durable SNOWTRC trace log ======================================
+      *  Every trace event that today only goes to a DISPLAY (and scrolls
+      *  off with the job's SYSOUT) is also appended here so a trace can
+      *  still be reviewed once the job log is gone. DD SNOWLG7 should be
+      *  a GDG or dated dataset retained for the site's standard number
+      *  of trace-retention days - that retention is a JCL/SMS concern,
+      *  not something this program enforces.
+       FD  SNOWLG7
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SNOWLG7-REC                     PIC X(132).
+
       *-----------------------------------------------------------------00400000
-       WORKING-STORAGE SECTION.                                                 
+       WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------00400000
+
+       01 WS-SNOWLG7-FILE-STATUS                 PIC X(02).
+       01 WS-TRACE-DATE                          PIC 9(08).
+       01 WS-TRACE-TIME                          PIC 9(08).
+       01 WS-TRACE-LINE                          PIC X(112).
+       01 WS-TRACE-NUM                           PIC -9999.
                                                                                 
        01 RACF_GROUP                             PIC X(8).                      
                                                                                 
@@ -76,11 +99,20 @@
          77 AUTHTYPE                        PIC X(8)   VALUE SPACES.            
          77 ACTION                          PIC X(8)   VALUE SPACES.            
       * Ouput Parameter                                                         
-         77 OBJSTATE                        PIC X(15)  VALUE SPACES.            
-      *================================================================         
-      *-----------------------------------------------------------------        
-      *                                                                         
-      * Dynalloc Areas for INFO Request - SNOWTRC DD allocation                 
+         77 OBJSTATE                        PIC X(15)  VALUE SPACES.
+      *================================================================
+
+         COPY SNOWTRNS.
+         COPY PKGBLKO.
+         COPY SNOWFOPN.
+
+       01 WS-CURRENT-TIME-FULL                    PIC 9(08).
+       01 WS-CURRENT-HHMM                         PIC 9(04).
+       01 WS-IN-BLACKOUT                          PIC X(01) VALUE 'N'.
+          88 IN-BLACKOUT-WINDOW                           VALUE 'Y'.
+      *-----------------------------------------------------------------
+      *
+      * Dynalloc Areas for INFO Request - SNOWTRC DD allocation
       *                                                                         
       *-----------------------------------------------------------------        
         01  WS-WORK-AREA.                                                       
@@ -92,9 +124,26 @@
                'INFO DD(SNOWTRC) '.                                             
             05 WDYN-NULL               PIC  X(01) VALUE LOW-VALUES.             
                                                                                 
-        01 TRACEAPI                               PIC X(1).                     
-            88 TRACE-DISABLE                      VALUE '0'.                    
-            88 TRACE-ENABLE                       VALUE '1'.                    
+        01 TRACEAPI                               PIC X(1).
+            88 TRACE-DISABLE                      VALUE '0'.
+            88 TRACE-ENABLE                       VALUE '1'.
+
+      *= Local SNOWCUST lookup cache ===================================
+      *  Avoids re-doing the IRXJCL round trip to REXX SNOWCUST for a
+      *  ServiceNow object number we've already looked up earlier in
+      *  this run. Lasts only for the life of this program's load -
+      *  it is not a durable cache across job steps.
+       01 WS-SNOW-CACHE-MAX            PIC 9(04) VALUE 20.
+       01 WS-SNOW-CACHE-COUNT          PIC 9(04) VALUE 0.
+       01 WS-SNOW-CACHE-FOUND          PIC X(01) VALUE 'N'.
+          88 SNOW-CACHE-FOUND                    VALUE 'Y'.
+       01 WS-SNOW-CACHE-HIT-INX        PIC 9(04).
+       01 WS-SNOW-CACHE-TABLE.
+          03 WS-SNOW-CACHE-ENTRY OCCURS 20 TIMES
+                                  INDEXED BY WS-SNOW-CACHE-INX.
+             05 WS-SNOW-CACHE-OBJ      PIC X(10).
+             05 WS-SNOW-CACHE-STATE    PIC X(15).
+             05 WS-SNOW-CACHE-RC       PIC S9(4) COMP.
                                                                                 
       *-----------------------------------------------------------------        
        LINKAGE SECTION.                                                         
@@ -135,11 +184,19 @@
               DISPLAY 'EX07'                                                    
               DISPLAY 'EX07 - STOP'                                             
                                                                                 
-              DISPLAY '---------------------------------------------'           
-                                                                                
-           END-IF                                                               
-                                                                                
-           MOVE +100                TO PARM-LENGTH                              
+              DISPLAY '---------------------------------------------'
+
+              STRING 'EX07 START PKGID=' PECB-PACKAGE-ID
+                     ' FUNC=' PECB-FUNCTION-LITERAL
+                     ' SUBFUNC=' PECB-SUBFUNC-LITERAL
+                     ' BEFAFTER=' PECB-BEF-AFTER-LITERAL
+                  DELIMITED BY SIZE INTO WS-TRACE-LINE
+              END-STRING
+              PERFORM WRITE-SNOW-TRACE-LOG
+
+           END-IF
+
+           MOVE +100                TO PARM-LENGTH
            MOVE "SNOWCUST"          TO REXX-NAME                                
                                                                                 
            SET PARM1-A              TO ADDRESS OF SNOWOBJ                       
@@ -241,20 +298,70 @@
                                                                                 
                                                                                 
       *-----------------------------------------------------------------00400000
-       PROCESS-GENPKGID-GEN.                                                    
+       PROCESS-GENPKGID-GEN.
       *-----------------------------------------------------------------00400000
-           IF PECB-PACKAGE-ID(1:3) ='INC' OR                                    
-              PECB-PACKAGE-ID(1:3) ='CHG'                                       
-                                                                                
-               MOVE PECB-PACKAGE-ID TO WK-PKG-SNOW                              
-               PERFORM CHECK-PKGID-SN                                           
-                                                                                
-           END-IF                                                               
-                                                                                
-           EXIT.                                                                
-                                                                                
+           IF PECB-PACKAGE-ID(1:3) ='INC' OR
+              PECB-PACKAGE-ID(1:3) ='CHG'
+
+               PERFORM CHECK-BLACKOUT-WINDOW
+
+               IF IN-BLACKOUT-WINDOW
+
+                  MOVE 8 TO PECB-NDVR-EXIT-RC
+                  MOVE '0730' TO PECB-MESSAGE-ID
+                  MOVE 'Package creation for this CCID is blocked durin
+      -    'g the same-day SNOW blackout window.'
+                        TO PECB-MESSAGE
+
+               ELSE
+
+                  MOVE PECB-PACKAGE-ID TO WK-PKG-SNOW
+                  PERFORM CHECK-PKGID-SN
+
+               END-IF
+
+           END-IF
+
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  Same-day cutoff: once WS-CURRENT-HHMM falls inside the
+      *  configured blackout window, SNOW-gated (INC/CHG) package IDs
+      *  are refused for the rest of the window rather than generated
+      *  and left to cast/ship after the approved change window closes.
+      *  The window may wrap midnight (start > end), e.g. 2200-0600.
+      *-----------------------------------------------------------------
+       CHECK-BLACKOUT-WINDOW.
+
+           MOVE 'N' TO WS-IN-BLACKOUT
+
+           IF PACKAGE-BLACKOUT-ENABLED
+
+              ACCEPT WS-CURRENT-TIME-FULL FROM TIME
+              MOVE WS-CURRENT-TIME-FULL(1:4) TO WS-CURRENT-HHMM
+
+              IF WS-BLACKOUT-START-HHMM <= WS-BLACKOUT-END-HHMM
+
+                 IF WS-CURRENT-HHMM >= WS-BLACKOUT-START-HHMM AND
+                    WS-CURRENT-HHMM <  WS-BLACKOUT-END-HHMM
+                    MOVE 'Y' TO WS-IN-BLACKOUT
+                 END-IF
+
+              ELSE
+
+                 IF WS-CURRENT-HHMM >= WS-BLACKOUT-START-HHMM OR
+                    WS-CURRENT-HHMM <  WS-BLACKOUT-END-HHMM
+                    MOVE 'Y' TO WS-IN-BLACKOUT
+                 END-IF
+
+              END-IF
+
+           END-IF
+
+           EXIT.
+
       *-----------------------------------------------------------------00400000
-       CHECK-PKGID-SN.                                                          
+       CHECK-PKGID-SN.
       *-----------------------------------------------------------------        
                                                                                 
            MOVE ZERO TO WK-TALLY                                                
@@ -314,49 +421,157 @@
       *    CALL PGM USING BY REFERENCE RACF_GROUP                               
       *                                                                         
       ***************************************************************           
-           MOVE SN-OBJECT-NUMBER    TO SNOWOBJ                                  
-           MOVE 'BASIC'             TO AUTHTYPE                                 
-                                                                                
-           IF PECB-PACKAGE-ID(1:3) = 'CHG'                                      
-             MOVE 'VALCHG'          TO ACTION                                   
-           ELSE                                                                 
-             MOVE 'VALINC'          TO ACTION                                   
-           END-IF                                                               
-                                                                                
-           MOVE SPACES              TO OBJSTATE                                 
-                                                                                
-           CALL PGM-NAME USING BY REFERENCE IRXPARM                             
-                                                                                
-           IF RETURN-CODE NOT = 0                                               
-                                                                                
-              IF TRACE-ENABLE                                                   
-                                                                                
-               DISPLAY "------------------------------------------"             
-               DISPLAY "REXX Return Code              : " RETURN-CODE           
-               DISPLAY "------------------------------------------"             
-                                                                                
-              END-IF                                                            
-                                                                                
-              MOVE 8 TO PECB-NDVR-EXIT-RC                                       
-              MOVE '0717' TO PECB-MESSAGE-ID                                    
-              MOVE 'ServiceNow Obj could not be validated in the service        
-      -    'now instance.'                                                      
-                    TO PECB-MESSAGE                                             
-                                                                                
-           ELSE                                                                 
-             IF TRACE-ENABLE                                                    
-               DISPLAY "------------------------------------------"             
-               DISPLAY "REXX Return Code              : " RETURN-CODE           
-               DISPLAY "Servicenow CR STATE           : " OBJSTATE              
-               DISPLAY "------------------------------------------"             
-             END-IF                                                             
-           END-IF                                                               
-                                                                                
-                                                                                
-           EXIT.                                                                
-                                                                                
-      *-----------------------------------------------------------------        
-       CHECK-TRACE-DDNAME-ALLOC.                                                
+           MOVE SN-OBJECT-NUMBER    TO SNOWOBJ
+           MOVE 'BASIC'             TO AUTHTYPE
+
+           IF PECB-PACKAGE-ID(1:3) = 'CHG'
+             MOVE 'VALCHG'          TO ACTION
+           ELSE
+             MOVE 'VALINC'          TO ACTION
+           END-IF
+
+           MOVE SPACES              TO OBJSTATE
+
+           PERFORM CHECK-SNOW-CACHE
+
+           IF SNOW-CACHE-FOUND
+
+              MOVE WS-SNOW-CACHE-STATE(WS-SNOW-CACHE-HIT-INX)
+                                       TO OBJSTATE
+              MOVE WS-SNOW-CACHE-RC(WS-SNOW-CACHE-HIT-INX)
+                                       TO RETURN-CODE
+
+              IF TRACE-ENABLE
+               DISPLAY "------------------------------------------"
+               DISPLAY "SNOWCUST cache hit for            : " SNOWOBJ
+               DISPLAY "------------------------------------------"
+               STRING 'EX07 CACHE-HIT OBJ=' SNOWOBJ
+                      ' STATE=' OBJSTATE
+                   DELIMITED BY SIZE INTO WS-TRACE-LINE
+               END-STRING
+               PERFORM WRITE-SNOW-TRACE-LOG
+              END-IF
+
+      *-----------------------------------------------------------------
+      *  A cached outcome still has to go through the same RC-to-PECB
+      *  translation (and the same fail-open check) as a live call -
+      *  otherwise a cached failure/connectivity-RC is never reflected
+      *  in PECB-NDVR-EXIT-RC and the object is treated as validated.
+      *-----------------------------------------------------------------
+              IF RETURN-CODE NOT = 0
+                IF RETURN-CODE = WS-SNOW-CONN-RC AND SNOW-FAIL-OPEN
+                  DISPLAY "SNOWCUST UNREACHABLE - FAIL-OPEN POLICY "
+                     "ALLOWS OBJ " SNOWOBJ " THROUGH UNVALIDATED"
+                ELSE
+                  MOVE 8 TO PECB-NDVR-EXIT-RC
+                  MOVE '0717' TO PECB-MESSAGE-ID
+                  MOVE 'ServiceNow Obj could not be validated in
+      -              ' the service now instance.'
+                        TO PECB-MESSAGE
+                END-IF
+              END-IF
+
+           ELSE
+
+           IF SNOW-TRANSPORT-HWTH
+              CALL 'SNOWHWTH' USING SNOWOBJ ACTION OBJSTATE
+           ELSE
+              CALL PGM-NAME USING BY REFERENCE IRXPARM
+           END-IF
+
+           IF RETURN-CODE NOT = 0
+
+              IF TRACE-ENABLE
+
+               DISPLAY "------------------------------------------"
+               DISPLAY "REXX Return Code              : " RETURN-CODE
+               DISPLAY "------------------------------------------"
+               MOVE RETURN-CODE TO WS-TRACE-NUM
+               STRING 'EX07 VALIDATE-FAIL OBJ=' SNOWOBJ
+                      ' RC=' WS-TRACE-NUM
+                   DELIMITED BY SIZE INTO WS-TRACE-LINE
+               END-STRING
+               PERFORM WRITE-SNOW-TRACE-LOG
+
+              END-IF
+
+              IF RETURN-CODE = WS-SNOW-CONN-RC AND SNOW-FAIL-OPEN
+                 DISPLAY "SNOWCUST UNREACHABLE - FAIL-OPEN POLICY "
+                         "ALLOWS OBJ " SNOWOBJ " THROUGH UNVALIDATED"
+              ELSE
+                 MOVE 8 TO PECB-NDVR-EXIT-RC
+                 MOVE '0717' TO PECB-MESSAGE-ID
+                 MOVE 'ServiceNow Obj could not be validated in
+      -              ' the service now instance.'
+                       TO PECB-MESSAGE
+              END-IF
+
+           ELSE
+             IF TRACE-ENABLE
+               DISPLAY "------------------------------------------"
+               DISPLAY "REXX Return Code              : " RETURN-CODE
+               DISPLAY "Servicenow CR STATE           : " OBJSTATE
+               DISPLAY "------------------------------------------"
+               STRING 'EX07 VALIDATE-OK OBJ=' SNOWOBJ
+                      ' STATE=' OBJSTATE
+                   DELIMITED BY SIZE INTO WS-TRACE-LINE
+               END-STRING
+               PERFORM WRITE-SNOW-TRACE-LOG
+             END-IF
+           END-IF
+
+           PERFORM ADD-SNOW-CACHE-ENTRY
+
+           END-IF
+
+           EXIT.
+
+      *-----------------------------------------------------------------
+       CHECK-SNOW-CACHE.
+      *-----------------------------------------------------------------
+           MOVE 'N' TO WS-SNOW-CACHE-FOUND.
+           PERFORM VARYING WS-SNOW-CACHE-INX FROM 1 BY 1 UNTIL
+               WS-SNOW-CACHE-INX > WS-SNOW-CACHE-COUNT
+               OR SNOW-CACHE-FOUND
+               IF SNOWOBJ = WS-SNOW-CACHE-OBJ(WS-SNOW-CACHE-INX)
+                  MOVE 'Y' TO WS-SNOW-CACHE-FOUND
+                  MOVE WS-SNOW-CACHE-INX TO WS-SNOW-CACHE-HIT-INX
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       ADD-SNOW-CACHE-ENTRY.
+      *-----------------------------------------------------------------
+           IF WS-SNOW-CACHE-COUNT < WS-SNOW-CACHE-MAX
+              ADD 1 TO WS-SNOW-CACHE-COUNT
+              MOVE SNOWOBJ TO
+                   WS-SNOW-CACHE-OBJ(WS-SNOW-CACHE-COUNT)
+              MOVE OBJSTATE TO
+                   WS-SNOW-CACHE-STATE(WS-SNOW-CACHE-COUNT)
+              MOVE RETURN-CODE TO
+                   WS-SNOW-CACHE-RC(WS-SNOW-CACHE-COUNT)
+           END-IF.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  Append one line to the durable SNOWTRC trace log (DD SNOWLG7),
+      *  alongside the existing DISPLAY of the same trace event.
+      *-----------------------------------------------------------------
+       WRITE-SNOW-TRACE-LOG.
+           ACCEPT WS-TRACE-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TRACE-TIME FROM TIME.
+           MOVE SPACES TO SNOWLG7-REC.
+           STRING WS-TRACE-DATE ' ' WS-TRACE-TIME ' ' WS-TRACE-LINE
+              DELIMITED BY SIZE INTO SNOWLG7-REC
+           END-STRING.
+           OPEN EXTEND SNOWLG7.
+           WRITE SNOWLG7-REC.
+           CLOSE SNOWLG7.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       CHECK-TRACE-DDNAME-ALLOC.
       *-----------------------------------------------------------------        
       * validate if DDNAME SNOWTRACE esta activaE                               
                                                                                 
