@@ -6,35 +6,69 @@
        AUTHOR.     (C) 2025 Broadcom                                            
                    Jose Benigno Gonzalez for CUST.                              
                                                                                 
-      ******************************************************************        
-       ENVIRONMENT DIVISION.                                                    
-      ******************************************************************        
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
                                                                         00220000
       *-----------------------------------------------------------------00230000
        CONFIGURATION SECTION.                                           00240000
       *-----------------------------------------------------------------00250000
-                                                                                
-       SOURCE-COMPUTER. IBM-S390 WITH DEBUGGING MODE.                           
-                                                                                
-       OBJECT-COMPUTER. IBM-S390.                                               
+
+       SOURCE-COMPUTER. IBM-S390 WITH DEBUGGING MODE.
+
+       OBJECT-COMPUTER. IBM-S390.
                                                                         00260000
        SPECIAL-NAMES.                                                   00270000
-           DECIMAL-POINT IS COMMA                                               
-           CLASS VALID-NAME 'A' THRU 'I'                                        
-                            'J' THRU 'R'                                        
-                            'S' THRU 'Z'                                        
-                            '0' THRU '9'.                                       
+           DECIMAL-POINT IS COMMA
+           CLASS VALID-NAME 'A' THRU 'I'
+                            'J' THRU 'R'
+                            'S' THRU 'Z'
+                            '0' THRU '9'.
                                                                         00290000
-                                                                                
-      ******************************************************************        
-       DATA DIVISION.                                                           
-      ******************************************************************        
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SNOWLG2 ASSIGN TO SNOWLG2
+               FILE STATUS IS WS-SNOWLG2-FILE-STATUS.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
                                                                         00390000
+       FILE SECTION.
+      *= Durable SNOWTRC trace log ======================================
+      *  Every trace event that today only goes to a DISPLAY (and scrolls
+      *  off with the job's SYSOUT) is also appended here so a trace can
+      *  still be reviewed once the job log is gone. DD SNOWLG2 should be
+      *  a GDG or dated dataset retained for the site's standard number
+      *  of trace-retention days - that retention is a JCL/SMS concern,
+      *  not something this program enforces.
+       FD  SNOWLG2
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SNOWLG2-REC                     PIC X(132).
+
       *-----------------------------------------------------------------00400000
-       WORKING-STORAGE SECTION.                                                 
+       WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------00400000
-                                                                                
-       01 RACF_GROUP                             PIC X(8).                      
+
+       01 WS-SNOWLG2-FILE-STATUS                 PIC X(02).
+       01 WS-TRACE-DATE                          PIC 9(08).
+       01 WS-TRACE-TIME                          PIC 9(08).
+       01 WS-TRACE-LINE                          PIC X(112).
+       01 WS-TRACE-NUM                           PIC -9999.
+
+      *= Job/user context stamp (GETJOBNM) =============================
+      *  Populated once per call so any error message this exit sets
+      *  can be stamped with the job name/step that raised it - useful
+      *  once messages are scraped out of a shared job's SYSOUT.
+       01 WS-GETJOBNM-OUTPUT.
+          03  GJN-JOB-NAME                       PIC X(08).
+          03  GJN-PROGRAM-NAME                   PIC X(08).
+          03  GJN-JOB-NUMBER                     PIC X(08).
+          03  GJN-PROGRAMMER-NAME                PIC X(20).
+       01 WS-GETJOBNM-MSG-SAVE                    PIC X(132).
+
+       01 RACF_GROUP                             PIC X(8).
        01 WK-REQ-CCID.                                                          
           03  WK-REQ-CCID-MOD                    PIC X(3).                      
           03  WK-REQ-CCID-SUFIX.                                                
@@ -44,12 +78,67 @@
        01 SN-OBJECT-NUMBER                       PIC X(10).                     
        01 PGM                                    PIC X(8).                      
                                                                                 
-       77 WK-TALLY                               PIC 9(2).                      
-       77 TRIMMED-LEN                            PIC 9(2).                      
-                                                                                
-      *COPY WSCOMMON.                                                           
-      *COPY WSEX02.                                                             
-                                                                                
+       77 WK-TALLY                               PIC 9(2).
+       77 TRIMMED-LEN                            PIC 9(2).
+
+      *= Configurable CCID-prefix lookup table ========================
+      *  Each entry pairs the leading 3 characters of REQ-CCID with the
+      *  SNOWCUST validation ACTION to use for it. Add a new CCID type
+      *  by adding a FILLER entry here - no other code change needed.
+       01 WS-CCID-PREFIX-TABLE.
+          03 FILLER                    PIC X(9) VALUE 'INCVALINC'.
+          03 FILLER                    PIC X(9) VALUE 'CHGVALCHG'.
+       01 WS-CCID-PREFIX-TABLE-RE REDEFINES WS-CCID-PREFIX-TABLE.
+          03 WS-CCID-PREFIX-ENTRY OCCURS 2 TIMES
+                                  INDEXED BY WS-CCID-INX.
+             05 WS-CCID-PREFIX         PIC X(3).
+             05 WS-CCID-ACTION         PIC X(6).
+       01 WS-CCID-PREFIX-COUNT         PIC 9(02) VALUE 2.
+       01 WS-CCID-PREFIX-FOUND         PIC X(01) VALUE 'N'.
+          88 CCID-PREFIX-FOUND                   VALUE 'Y'.
+       01 WS-CCID-MATCHED-ACTION       PIC X(06).
+
+         COPY CCIDOVR.
+
+      *= Local SNOWCUST lookup cache ===================================
+      *  Avoids re-doing the IRXJCL round trip to REXX SNOWCUST for a
+      *  ServiceNow object number we've already looked up earlier in
+      *  this run, as long as that lookup is still within the throttle
+      *  window (COPY SNOWTHRO) - after that it is stale and is
+      *  re-validated rather than reused. Lasts only for the life of
+      *  this program's load - it is not a durable cache across job
+      *  steps.
+       01 WS-SNOW-CACHE-MAX            PIC 9(04) VALUE 20.
+       01 WS-SNOW-CACHE-COUNT          PIC 9(04) VALUE 0.
+       01 WS-SNOW-CACHE-FOUND          PIC X(01) VALUE 'N'.
+          88 SNOW-CACHE-FOUND                    VALUE 'Y'.
+       01 WS-SNOW-CACHE-HIT-INX        PIC 9(04).
+       01 WS-SNOW-CACHE-TABLE.
+          03 WS-SNOW-CACHE-ENTRY OCCURS 20 TIMES
+                                  INDEXED BY WS-SNOW-CACHE-INX.
+             05 WS-SNOW-CACHE-OBJ      PIC X(10).
+             05 WS-SNOW-CACHE-STATE    PIC X(15).
+             05 WS-SNOW-CACHE-RC       PIC S9(4) COMP.
+             05 WS-SNOW-CACHE-TIME     PIC 9(06).
+
+         COPY SNOWTHRO.
+
+       01 WS-SNOW-CACHE-NOW-SECS       PIC 9(05).
+       01 WS-SNOW-CACHE-ENTRY-SECS     PIC 9(05).
+       01 WS-SNOW-CACHE-AGE-SECS       PIC S9(05).
+       01 WS-SNOW-CACHE-HHMMSS         PIC 9(06).
+       01 WS-SNOW-CACHE-HHMMSS-RE REDEFINES WS-SNOW-CACHE-HHMMSS.
+          03 WS-SNOW-CACHE-HH          PIC 99.
+          03 WS-SNOW-CACHE-MM          PIC 99.
+          03 WS-SNOW-CACHE-SS          PIC 99.
+       01 WS-SNOW-CACHE-SECS-OUT       PIC 9(05).
+
+      *COPY WSCOMMON.
+      *COPY WSEX02.
+
+         COPY SNOWTRNS.
+         COPY SNOWFOPN.
+
                                                                                 
       *================================================================         
       *================================================================         
@@ -149,10 +238,17 @@
              SET PARM4-A              TO ADDRESS OF OBJSTATE                    
              MOVE +15                 TO PARM4-L                                
                                                                                 
-             MOVE 0 TO TRACEAPI                                                 
-             PERFORM CHECK-TRACE-DDNAME-ALLOC                                   
-                                                                                
-             IF TRACE-ENABLE                                                    
+             MOVE 0 TO TRACEAPI
+             PERFORM CHECK-TRACE-DDNAME-ALLOC
+
+             CALL 'GETJOBNM' USING WS-GETJOBNM-OUTPUT
+             MOVE GJN-JOB-NAME TO ECB-JOB-NAME
+             STRING 'JOB=' GJN-JOB-NAME ' PGM=' GJN-PROGRAM-NAME
+                    ' USER=' ECB-USER-ID
+                 DELIMITED BY SIZE INTO ECB-GETJOBNM-STAMP
+             END-STRING
+
+             IF TRACE-ENABLE
                                                                                 
                DISPLAY '------------------------------------------'             
                                                                                 
@@ -175,12 +271,23 @@
                DISPLAY 'EX02'                                                   
                DISPLAY 'EX02 - STOP'                                            
                                                                                 
-               DISPLAY '------------------------------------------'             
-                                                                                
-             END-IF                                                             
-                                                                                
-             EVALUATE TRUE                                                      
-               WHEN MOVE-ACTION                                                 
+               DISPLAY '------------------------------------------'
+
+               MOVE ECB-RETURN-CODE TO WS-TRACE-NUM
+               STRING 'EX02 START RC=' WS-TRACE-NUM
+                      ' USER=' ECB-USER-ID
+                      ' ACTION=' ECB-ACTION-NAME
+                      ' CCID=' REQ-CCID
+                      ' SRCENV=' SRC-ENV-ENVIRONMENT-NAME
+                      ' TGTENV=' TGT-ENV-ENVIRONMENT-NAME
+                   DELIMITED BY SIZE INTO WS-TRACE-LINE
+               END-STRING
+               PERFORM WRITE-SNOW-TRACE-LOG
+
+             END-IF
+
+             EVALUATE TRUE
+               WHEN MOVE-ACTION                                               
                   MOVE SRC-ENV-ENVIRONMENT-NAME TO WK-ENV                       
                   PERFORM CHECK-CCID-VALUE                                      
                WHEN RETRIEVE-ACTION                                             
@@ -200,22 +307,106 @@
                   PERFORM CHECK-CCID-VALUE                                      
                WHEN OTHER                                                       
                   EXIT                                                          
-             END-EVALUATE                                                       
-                                                                                
-           GOBACK.                                                              
-                                                                                
+             END-EVALUATE
+
+           PERFORM STAMP-JOB-CONTEXT-ON-MSG.
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *  Prefix the job/user stamp gathered via GETJOBNM onto this
+      *  exit's own error message text, so the message identifies which
+      *  job/user raised it once it is out of context in a report or a
+      *  shared job's SYSOUT.
+      *-----------------------------------------------------------------
+       STAMP-JOB-CONTEXT-ON-MSG.
+           IF ECB-RETURN-CODE NOT = 0 AND ECB-MESSAGE-TEXT NOT = SPACES
+              MOVE ECB-MESSAGE-TEXT TO WS-GETJOBNM-MSG-SAVE
+              MOVE SPACES TO ECB-MESSAGE-TEXT
+              STRING '[' ECB-GETJOBNM-STAMP '] '
+                         DELIMITED BY SIZE
+                     WS-GETJOBNM-MSG-SAVE
+                         DELIMITED BY SIZE
+                 INTO ECB-MESSAGE-TEXT
+              END-STRING
+           END-IF.
+           EXIT.
+
       *-----------------------------------------------------------------00400000
-       CHECK-CCID-VALUE.                                                        
+       CHECK-CCID-VALUE.
       *-----------------------------------------------------------------00400000
-           IF WK-ENV(1:3) = 'DEV'                                               
-             IF REQ-CCID(1:3) = 'INC' OR                                        
-                REQ-CCID(1:3) = 'CHG'                                           
-               MOVE REQ-CCID TO WK-REQ-CCID                                     
-               PERFORM CHECK-CCID-SN                                            
-             END-IF                                                             
-           END-IF                                                               
-                                                                                
-           EXIT.                                                                
+           IF WK-ENV(1:3) = 'DEV'
+             IF CCID-EMERGENCY-ENABLED AND
+                REQ-CCID(1:3) = WS-CCID-EMERGENCY-PREFIX
+               MOVE REQ-CCID TO WK-REQ-CCID
+               PERFORM BYPASS-CCID-SN-CHECK
+             ELSE
+               PERFORM CHECK-CCID-PREFIX-TABLE
+               IF CCID-PREFIX-FOUND
+                 MOVE REQ-CCID TO WK-REQ-CCID
+                 PERFORM CHECK-CCID-SN
+               END-IF
+             END-IF
+           END-IF
+
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  Accept a CCID in the emergency-override format without ever
+      *  calling REXX SNOWCUST - same length/numeric-suffix format
+      *  check as CHECK-CCID-SN, but OBJSTATE is forced rather than
+      *  looked up. Always logged to SNOWLG2 regardless of TRACEAPI.
+      *-----------------------------------------------------------------
+       BYPASS-CCID-SN-CHECK.
+
+           MOVE ZERO TO WK-TALLY
+           INSPECT FUNCTION REVERSE(WK-REQ-CCID)
+                   TALLYING WK-TALLY FOR LEADING SPACES
+           COMPUTE TRIMMED-LEN = 12 - WK-TALLY
+
+           IF TRIMMED-LEN = 10 AND WK-REQ-CCID-SUFIX-NUM IS NUMERIC
+
+             MOVE WK-REQ-CCID(1:10) TO SN-OBJECT-NUMBER
+             MOVE 'EMERG OVERRIDE' TO OBJSTATE
+             MOVE 0 TO ECB-RETURN-CODE
+             MOVE 0 TO RETURN-CODE
+
+             DISPLAY "------------------------------------------"
+             DISPLAY "SNOWCUST BYPASSED - EMERGENCY OVERRIDE CCID: "
+                     SN-OBJECT-NUMBER
+             DISPLAY "------------------------------------------"
+
+             STRING 'EX02 EMERGENCY OVERRIDE OBJ=' SN-OBJECT-NUMBER
+                    ' USER=' ECB-USER-ID
+                 DELIMITED BY SIZE INTO WS-TRACE-LINE
+             END-STRING
+             PERFORM WRITE-SNOW-TRACE-LOG
+
+           ELSE
+
+             MOVE 8 TO ECB-RETURN-CODE
+             MOVE 'CCID For ServiceNOW Must Have 10 CHARACTERS'
+                  TO ECB-MESSAGE-TEXT
+             MOVE '0230' TO ECB-MESSAGE-CODE
+
+           END-IF
+
+           EXIT.
+
+      *-----------------------------------------------------------------00400000
+       CHECK-CCID-PREFIX-TABLE.
+      *-----------------------------------------------------------------00400000
+           MOVE 'N' TO WS-CCID-PREFIX-FOUND.
+           PERFORM VARYING WS-CCID-INX FROM 1 BY 1 UNTIL
+               WS-CCID-INX > WS-CCID-PREFIX-COUNT OR CCID-PREFIX-FOUND
+               IF REQ-CCID(1:3) = WS-CCID-PREFIX(WS-CCID-INX)
+                  MOVE 'Y' TO WS-CCID-PREFIX-FOUND
+                  MOVE WS-CCID-ACTION(WS-CCID-INX)
+                                         TO WS-CCID-MATCHED-ACTION
+               END-IF
+           END-PERFORM.
+
+           EXIT.
                                                                                 
       *-----------------------------------------------------------------00400000
        CHECK-CCID-SN.                                                           
@@ -275,49 +466,186 @@
       *    CALL PGM USING BY REFERENCE RACF_GROUP                               
       *                                                                         
       ***************************************************************           
-           MOVE SN-OBJECT-NUMBER    TO SNOWOBJ                                  
-           MOVE 'BASIC'             TO AUTHTYPE                                 
-                                                                                
-           IF REQ-CCID(1:3) = 'CHG'                                             
-             MOVE 'VALCHG'          TO ACTION                                   
-           ELSE                                                                 
-             MOVE 'VALINC'          TO ACTION                                   
-           END-IF                                                               
-                                                                                
-           MOVE SPACES              TO OBJSTATE                                 
-                                                                                
-           CALL PGM-NAME USING BY REFERENCE IRXPARM                             
-                                                                                
-           IF RETURN-CODE NOT = 0                                               
-                                                                                
-              IF TRACE-ENABLE                                                   
-                                                                                
-               DISPLAY "------------------------------------------"             
-               DISPLAY "REXX Return Code              : " RETURN-CODE           
-               DISPLAY "------------------------------------------"             
-                                                                                
-              END-IF                                                            
-                                                                                
-              MOVE 8 TO ECB-RETURN-CODE                                         
-              MOVE '0236' TO ECB-MESSAGE-CODE                                   
-              MOVE 'ServiceNow Obj could not be validated in the service        
-      -    'now instance.'                                                      
-                    TO ECB-MESSAGE-TEXT                                         
-                                                                                
-           ELSE                                                                 
-             IF TRACE-ENABLE                                                    
-               DISPLAY "------------------------------------------"             
-               DISPLAY "REXX Return Code              : " RETURN-CODE           
-               DISPLAY "Servicenow CR STATE           : " OBJSTATE              
-               DISPLAY "------------------------------------------"             
-             END-IF                                                             
-           END-IF                                                               
-                                                                                
-                                                                                
-           EXIT.                                                                
-                                                                                
-      *-----------------------------------------------------------------        
-       CHECK-TRACE-DDNAME-ALLOC.                                                
+           MOVE SN-OBJECT-NUMBER    TO SNOWOBJ
+           MOVE 'BASIC'             TO AUTHTYPE
+
+           MOVE WS-CCID-MATCHED-ACTION TO ACTION
+
+           MOVE SPACES              TO OBJSTATE
+
+           PERFORM CHECK-SNOW-CACHE
+
+           IF SNOW-CACHE-FOUND
+
+              MOVE WS-SNOW-CACHE-STATE(WS-SNOW-CACHE-HIT-INX)
+                                       TO OBJSTATE
+              MOVE WS-SNOW-CACHE-RC(WS-SNOW-CACHE-HIT-INX)
+                                       TO RETURN-CODE
+
+              IF TRACE-ENABLE
+               DISPLAY "------------------------------------------"
+               DISPLAY "SNOWCUST cache hit for            : " SNOWOBJ
+               DISPLAY "------------------------------------------"
+               STRING 'EX02 CACHE-HIT OBJ=' SNOWOBJ
+                      ' STATE=' OBJSTATE
+                   DELIMITED BY SIZE INTO WS-TRACE-LINE
+               END-STRING
+               PERFORM WRITE-SNOW-TRACE-LOG
+              END-IF
+
+      *-----------------------------------------------------------------
+      *  A cached outcome still has to go through the same RC-to-ECB
+      *  translation (and the same fail-open check) as a live call -
+      *  otherwise a cached failure/connectivity-RC is never reflected
+      *  in ECB-RETURN-CODE and the object is treated as validated.
+      *-----------------------------------------------------------------
+              IF RETURN-CODE NOT = 0
+                IF RETURN-CODE = WS-SNOW-CONN-RC AND SNOW-FAIL-OPEN
+                  DISPLAY "SNOWCUST UNREACHABLE - FAIL-OPEN POLICY "
+                     "ALLOWS OBJ " SNOWOBJ " THROUGH UNVALIDATED"
+                  MOVE 0 TO ECB-RETURN-CODE
+                ELSE
+                  MOVE 8 TO ECB-RETURN-CODE
+                  MOVE '0236' TO ECB-MESSAGE-CODE
+                  MOVE 'ServiceNow Obj could not be validated in
+      -              ' the servicenow instance.'
+                        TO ECB-MESSAGE-TEXT
+                END-IF
+              END-IF
+
+           ELSE
+
+           IF SNOW-TRANSPORT-HWTH
+              CALL 'SNOWHWTH' USING SNOWOBJ ACTION OBJSTATE
+           ELSE
+              CALL PGM-NAME USING BY REFERENCE IRXPARM
+           END-IF
+
+           IF RETURN-CODE NOT = 0
+
+              IF TRACE-ENABLE
+
+               DISPLAY "------------------------------------------"
+               DISPLAY "REXX Return Code              : " RETURN-CODE
+               DISPLAY "------------------------------------------"
+               MOVE RETURN-CODE TO WS-TRACE-NUM
+               STRING 'EX02 VALIDATE-FAIL OBJ=' SNOWOBJ
+                      ' RC=' WS-TRACE-NUM
+                   DELIMITED BY SIZE INTO WS-TRACE-LINE
+               END-STRING
+               PERFORM WRITE-SNOW-TRACE-LOG
+
+              END-IF
+
+              IF RETURN-CODE = WS-SNOW-CONN-RC AND SNOW-FAIL-OPEN
+                 DISPLAY "SNOWCUST UNREACHABLE - FAIL-OPEN POLICY "
+                         "ALLOWS OBJ " SNOWOBJ " THROUGH UNVALIDATED"
+                 MOVE 0 TO ECB-RETURN-CODE
+              ELSE
+                 MOVE 8 TO ECB-RETURN-CODE
+                 MOVE '0236' TO ECB-MESSAGE-CODE
+                 MOVE 'ServiceNow Obj could not be validated in the se
+      -    'rvicenow instance.'
+                       TO ECB-MESSAGE-TEXT
+              END-IF
+
+           ELSE
+             IF TRACE-ENABLE
+               DISPLAY "------------------------------------------"
+               DISPLAY "REXX Return Code              : " RETURN-CODE
+               DISPLAY "Servicenow CR STATE           : " OBJSTATE
+               DISPLAY "------------------------------------------"
+               STRING 'EX02 VALIDATE-OK OBJ=' SNOWOBJ
+                      ' STATE=' OBJSTATE
+                   DELIMITED BY SIZE INTO WS-TRACE-LINE
+               END-STRING
+               PERFORM WRITE-SNOW-TRACE-LOG
+             END-IF
+           END-IF
+
+           PERFORM ADD-SNOW-CACHE-ENTRY
+
+           END-IF
+
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  A cache entry only counts as found if it is still within the
+      *  SNOWTHRO throttle window - an entry older than that is left
+      *  in the table (it may still be overwritten later) but is
+      *  treated as a miss so CHECK-CCID-SN re-validates it.
+      *-----------------------------------------------------------------
+       CHECK-SNOW-CACHE.
+      *-----------------------------------------------------------------
+           MOVE 'N' TO WS-SNOW-CACHE-FOUND.
+           ACCEPT WS-SNOW-CACHE-HHMMSS FROM TIME.
+           PERFORM CONVERT-HHMMSS-TO-SECONDS.
+           MOVE WS-SNOW-CACHE-SECS-OUT TO WS-SNOW-CACHE-NOW-SECS.
+           PERFORM VARYING WS-SNOW-CACHE-INX FROM 1 BY 1 UNTIL
+               WS-SNOW-CACHE-INX > WS-SNOW-CACHE-COUNT
+               OR SNOW-CACHE-FOUND
+               IF SNOWOBJ = WS-SNOW-CACHE-OBJ(WS-SNOW-CACHE-INX)
+                  MOVE WS-SNOW-CACHE-TIME(WS-SNOW-CACHE-INX)
+                                         TO WS-SNOW-CACHE-HHMMSS
+                  PERFORM CONVERT-HHMMSS-TO-SECONDS
+                  MOVE WS-SNOW-CACHE-SECS-OUT
+                                         TO WS-SNOW-CACHE-ENTRY-SECS
+                  COMPUTE WS-SNOW-CACHE-AGE-SECS =
+                     WS-SNOW-CACHE-NOW-SECS - WS-SNOW-CACHE-ENTRY-SECS
+                  IF WS-SNOW-CACHE-AGE-SECS >= 0 AND
+                     WS-SNOW-CACHE-AGE-SECS <= WS-SNOW-THROTTLE-SECS
+                     MOVE 'Y' TO WS-SNOW-CACHE-FOUND
+                     MOVE WS-SNOW-CACHE-INX TO WS-SNOW-CACHE-HIT-INX
+                  END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  Split a HHMMSS time into total seconds-since-midnight, used to
+      *  age a SNOWCUST cache entry against WS-SNOW-THROTTLE-SECS.
+      *-----------------------------------------------------------------
+       CONVERT-HHMMSS-TO-SECONDS.
+           COMPUTE WS-SNOW-CACHE-SECS-OUT =
+              (WS-SNOW-CACHE-HH * 3600) + (WS-SNOW-CACHE-MM * 60)
+              + WS-SNOW-CACHE-SS.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       ADD-SNOW-CACHE-ENTRY.
+      *-----------------------------------------------------------------
+           IF WS-SNOW-CACHE-COUNT < WS-SNOW-CACHE-MAX
+              ADD 1 TO WS-SNOW-CACHE-COUNT
+              MOVE SNOWOBJ TO
+                   WS-SNOW-CACHE-OBJ(WS-SNOW-CACHE-COUNT)
+              MOVE OBJSTATE TO
+                   WS-SNOW-CACHE-STATE(WS-SNOW-CACHE-COUNT)
+              MOVE RETURN-CODE TO
+                   WS-SNOW-CACHE-RC(WS-SNOW-CACHE-COUNT)
+              ACCEPT WS-SNOW-CACHE-HHMMSS FROM TIME
+              MOVE WS-SNOW-CACHE-HHMMSS TO
+                   WS-SNOW-CACHE-TIME(WS-SNOW-CACHE-COUNT)
+           END-IF.
+           EXIT.
+                                                                                
+      *-----------------------------------------------------------------
+      *  Append one line to the durable SNOWTRC trace log (DD SNOWLG2),
+      *  alongside the existing DISPLAY of the same trace event.
+      *-----------------------------------------------------------------
+       WRITE-SNOW-TRACE-LOG.
+           ACCEPT WS-TRACE-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TRACE-TIME FROM TIME.
+           MOVE SPACES TO SNOWLG2-REC.
+           STRING WS-TRACE-DATE ' ' WS-TRACE-TIME ' ' WS-TRACE-LINE
+              DELIMITED BY SIZE INTO SNOWLG2-REC
+           END-STRING.
+           OPEN EXTEND SNOWLG2.
+           WRITE SNOWLG2-REC.
+           CLOSE SNOWLG2.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       CHECK-TRACE-DDNAME-ALLOC.
       *-----------------------------------------------------------------        
       * validate if DDNAME SNOWTRACE esta activaE                               
                                                                                 
