@@ -0,0 +1,167 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. SNOWPOLL.
+      *
+      * There is no way for a z/OS batch job to be pushed an inbound
+      * ServiceNow webhook - this program is the batch substitute:
+      * run it on a short interval (every few minutes, via JCL
+      * scheduled through the site's job scheduler) against DD
+      * SNOWHOLD, the durable queue of packages a package exit put on
+      * hold pending their tied SNOW incident/change clearing, and it
+      * will notice a clearance about as soon as polling that often
+      * can - proactively, instead of waiting for the next time someone
+      * happens to touch the package.
+      *
+      * For every entry still on the queue, SNOWHWTH is called exactly
+      * as C1X2CUST/C1X7CUST already call it to re-check the object's
+      * current state. An entry whose state now matches one of the
+      * cleared values in copybook SNOWCLRD is written to DD SNOWCLR
+      * (for a following step to act on - e.g. release the package's
+      * approval hold) and dropped from the rewritten DD SNOWHOLD;
+      * anything not yet cleared, or not reachable this poll, stays on
+      * the queue for the next run.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+      ******************************************************************
+
+       SOURCE-COMPUTER. IBM-S390 WITH DEBUGGING MODE.
+
+       OBJECT-COMPUTER. IBM-S390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SNOWHOLD ASSIGN TO SNOWHOLD
+               FILE STATUS IS WS-SNOWHOLD-FILE-STATUS.
+           SELECT SNOWHLDO ASSIGN TO SNOWHLDO
+               FILE STATUS IS WS-SNOWHLDO-FILE-STATUS.
+           SELECT SNOWCLR  ASSIGN TO SNOWCLR.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+      *-----------------------------------------------------------------
+      *  DD SNOWHOLD - the current hold queue, one package per record.
+      *-----------------------------------------------------------------
+       FD  SNOWHOLD
+           RECORD CONTAINS 080 CHARACTERS.
+       01  SNOWHOLD-REC.
+           03  SNOWHOLD-PACKAGE-ID            PIC X(16).
+           03  SNOWHOLD-SNOWOBJ               PIC X(10).
+           03  SNOWHOLD-ACTION                 PIC X(08).
+           03  SNOWHOLD-HOLD-DATE              PIC X(08).
+           03  FILLER                         PIC X(38).
+
+      *-----------------------------------------------------------------
+      *  DD SNOWHLDO - the rewritten hold queue (still-pending entries
+      *  only); copied back over DD SNOWHOLD by the JCL step that runs
+      *  this program, the same rewrite-the-queue pattern APIDRIVE uses
+      *  for DD CHKPOINT.
+      *-----------------------------------------------------------------
+       FD  SNOWHLDO
+           RECORD CONTAINS 080 CHARACTERS.
+       01  SNOWHLDO-REC                       PIC X(080).
+
+      *-----------------------------------------------------------------
+      *  DD SNOWCLR - one line per package cleared this poll.
+      *-----------------------------------------------------------------
+       FD  SNOWCLR
+           RECORD CONTAINS 080 CHARACTERS.
+       01  SNOWCLR-REC.
+           03  CLR-PACKAGE-ID                 PIC X(16).
+           03  FILLER                         PIC X(01) VALUE SPACES.
+           03  CLR-SNOWOBJ                    PIC X(10).
+           03  FILLER                         PIC X(01) VALUE SPACES.
+           03  CLR-STATE                      PIC X(15).
+           03  FILLER                         PIC X(37) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+
+       01  WS-SNOWHOLD-FILE-STATUS            PIC X(02).
+           88  SNOWHOLD-ATEND                        VALUE '10'.
+       01  WS-SNOWHLDO-FILE-STATUS            PIC X(02).
+
+       01  WS-OBJSTATE                        PIC X(15).
+       01  WS-CLEARED-FLAG                    PIC X(01) VALUE 'N'.
+           88  STATE-IS-CLEARED                       VALUE 'Y'.
+
+       01  WS-CLEARED-COUNT                   PIC 9(04) COMP VALUE 0.
+       01  WS-STILL-HELD-COUNT                PIC 9(04) COMP VALUE 0.
+       01  WS-CLRD-INX                        PIC 9(02).
+
+         COPY SNOWCLRD.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN-LINE.
+
+           OPEN INPUT  SNOWHOLD.
+           OPEN OUTPUT SNOWHLDO.
+           OPEN OUTPUT SNOWCLR.
+
+           PERFORM 0100-READ-SNOWHOLD.
+           PERFORM 0200-PROCESS-ONE-HOLD UNTIL SNOWHOLD-ATEND.
+
+           CLOSE SNOWHOLD.
+           CLOSE SNOWHLDO.
+           CLOSE SNOWCLR.
+
+           DISPLAY 'SNOWPOLL: ' WS-CLEARED-COUNT ' CLEARED, '
+                   WS-STILL-HELD-COUNT ' STILL HELD'.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       0100-READ-SNOWHOLD.
+
+           READ SNOWHOLD
+               AT END MOVE '10' TO WS-SNOWHOLD-FILE-STATUS
+           END-READ.
+
+       0200-PROCESS-ONE-HOLD.
+
+           MOVE SPACES TO WS-OBJSTATE.
+           CALL 'SNOWHWTH' USING SNOWHOLD-SNOWOBJ
+                                  SNOWHOLD-ACTION
+                                  WS-OBJSTATE.
+
+           IF RETURN-CODE = 0
+              PERFORM 0300-CHECK-STATE-CLEARED
+           ELSE
+              MOVE 'N' TO WS-CLEARED-FLAG
+           END-IF.
+
+           IF STATE-IS-CLEARED
+              ADD 1 TO WS-CLEARED-COUNT
+              MOVE SNOWHOLD-PACKAGE-ID TO CLR-PACKAGE-ID
+              MOVE SNOWHOLD-SNOWOBJ    TO CLR-SNOWOBJ
+              MOVE WS-OBJSTATE         TO CLR-STATE
+              WRITE SNOWCLR-REC
+           ELSE
+              ADD 1 TO WS-STILL-HELD-COUNT
+              WRITE SNOWHLDO-REC FROM SNOWHOLD-REC
+           END-IF.
+
+           PERFORM 0100-READ-SNOWHOLD.
+
+      *-----------------------------------------------------------------
+      *  WS-OBJSTATE is matched against copybook SNOWCLRD's cleared-
+      *  state table, trailing spaces and all, so a site adding a new
+      *  cleared state there only has to match SNOWHWTH's returned
+      *  text exactly once.
+      *-----------------------------------------------------------------
+       0300-CHECK-STATE-CLEARED.
+
+           MOVE 'N' TO WS-CLEARED-FLAG.
+           PERFORM VARYING WS-CLRD-INX FROM 1 BY 1 UNTIL
+               WS-CLRD-INX > WS-SNOWCLRD-COUNT OR STATE-IS-CLEARED
+               IF WS-OBJSTATE = WS-SNOWCLRD-ENTRY(WS-CLRD-INX)
+                  MOVE 'Y' TO WS-CLEARED-FLAG
+               END-IF
+           END-PERFORM.
