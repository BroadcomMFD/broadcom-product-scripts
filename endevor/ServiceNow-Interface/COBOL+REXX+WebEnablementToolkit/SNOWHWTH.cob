@@ -0,0 +1,735 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. SNOWHWTH.
+      *
+      * Direct HTTP replacement for the SNOWCUST REXX round trip.
+      * Looks up a ServiceNow incident/change object by number through
+      * the z/OS HTTP Web Enablement Toolkit (HWTH) instead of CALLing
+      * IRXJCL to run the SNOWCUST exec, following the connect/setup/
+      * request pattern shown in ServiceNowSubroutineQuery.cob.
+      *
+      * Called as:
+      *   CALL 'SNOWHWTH' USING LS-SNOWOBJ LS-ACTION LS-OBJSTATE
+      * with RETURN-CODE 0 on success and the object's current state
+      * moved into LS-OBJSTATE; a non-zero RETURN-CODE on any HWTH or
+      * HTTP failure, matching how C1X2CUST/C1X7CUST already treat the
+      * IRXJCL RETURN-CODE from the REXX path.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-S390 WITH DEBUGGING MODE.
+       OBJECT-COMPUTER. IBM-S390.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Global vars required for majority of HTTP services
+       01 Conn-Handle   Pic X(12) Value Zeros.
+       01 Rqst-Handle   Pic X(12) Value Zeros.
+
+      * Slist is used to pass custom HTTP headers on request
+       01 Slist-Handle  Pic 9(9) Binary Value 0.
+
+      * Dummy vars used by HWTHSET service
+       01 option-val-char    Pic X(999) Value Spaces.
+       01 option-val-numeric Pic 9(9) Binary Value 0.
+       01 option-val-addr    Pointer Value Null.
+       01 option-val-len     Pic 9(9) Binary Value 0.
+
+      * Function pointer used to set up the response body exit
+       01 rspbdy-cb-ptr Function-Pointer Value Null.
+
+      * Function pointer used to set up the response header exit -
+      * this is how the actual HTTP status line is recovered, since
+      * HWTH-OK only reports whether the toolkit itself could carry
+      * out the request, not what ServiceNow's response said.
+       01 hdr-cb-ptr    Function-Pointer Value Null.
+
+      * Data passed to the response body exit routine - the body
+      * exit stores each chunk of response text into WS-RESP-BODY
+      * through this address.
+       01 body-udata.
+         05 body-udata-eye     Pic X(8) Value 'BDYUDATA'.
+         05 resp-body-data-ptr Pointer Value Null.
+
+      * Data passed to the response header exit routine - the exit
+      * stores the HTTP status code it parsed off the status line
+      * into WS-HTTP-STATUS through this address.
+       01 hdr-udata.
+         05 hdr-udata-eye       Pic X(8) Value 'HDRUDATA'.
+         05 status-data-ptr     Pointer Value Null.
+
+       01 WS-RESP-BODY               PIC X(2000) VALUE SPACES.
+       01 WS-HTTP-STATUS             PIC 9(03) VALUE 0.
+
+       77 WK-TALLY                   PIC 9(2).
+       77 UserName                   PIC X(32) Value Spaces.
+       77 UserName-LEN               PIC 9(9) USAGE BINARY VALUE 0.
+       77 UserPassword               PIC X(32) Value Spaces.
+       77 UserPassword-LEN           PIC 9(9) USAGE BINARY VALUE 0.
+       77 TRACE-DD                   PIC X(8) Value Spaces.
+
+       01 WS-URI-LEN                 PIC 9(4) VALUE 0.
+       01 WS-TABLE-NAME              PIC X(15) VALUE SPACES.
+       01 WS-STATE-POS               PIC 9(4) VALUE 0.
+       01 WS-STATE-LEN               PIC 9(4) VALUE 0.
+
+       01 WS-HTTP-RC                 PIC X(01) VALUE 'N'.
+           88  HTTP-CALL-OK                      VALUE 'Y'.
+
+      * Set when ServiceNow actually answered the request (the HTTP
+      * status came back) but the answer was not a usable found-object
+      * result - a real "not found", as opposed to HWTH/connectivity
+      * never getting a response at all.
+       01 WS-HTTP-NOTFOUND           PIC X(01) VALUE 'N'.
+           88  HTTP-OBJECT-NOT-FOUND             VALUE 'Y'.
+
+         COPY HWTHICOB.
+         COPY SNOWHCFG.
+         COPY SNOWFOPN.
+
+       LINKAGE SECTION.
+       01 LS-SNOWOBJ    PIC X(10).
+       01 LS-ACTION     PIC X(08).
+       01 LS-OBJSTATE   PIC X(15).
+
+       PROCEDURE DIVISION USING LS-SNOWOBJ
+                                 LS-ACTION
+                                 LS-OBJSTATE.
+       Begin.
+
+           MOVE SPACES TO LS-OBJSTATE
+           MOVE 'N'    TO WS-HTTP-RC
+           MOVE 'N'    TO WS-HTTP-NOTFOUND
+           MOVE 0      TO WS-HTTP-STATUS
+
+           IF LS-ACTION = 'VALCHG'
+              MOVE 'change_request' TO WS-TABLE-NAME
+           ELSE
+              MOVE 'incident'       TO WS-TABLE-NAME
+           END-IF
+
+           Perform HTTP-Init-Connection
+
+           If (HWTH-OK)
+             Perform HTTP-Setup-Connection
+
+             If (HWTH-OK)
+               Perform HTTP-Connect
+
+               If (HWTH-OK)
+                 Perform HTTP-Init-Request
+
+                 If (HWTH-OK)
+                   Perform HTTP-Setup-Request
+
+                   If (HWTH-OK)
+                     Perform HTTP-Issue-Request
+
+                     If (HWTH-OK)
+      *-----------------------------------------------------------------
+      *  WS-HTTP-STATUS is the actual HTTP status ServiceNow returned,
+      *  captured off the status line by the response header exit -
+      *  HWTH-OK only means the toolkit completed the round trip, not
+      *  that ServiceNow found the object. A non-2xx status, or a 2xx
+      *  with no state in the body, is a real answer and must not be
+      *  reported the same way as never reaching ServiceNow at all.
+      *-----------------------------------------------------------------
+                       IF WS-HTTP-STATUS >= 200 AND WS-HTTP-STATUS < 300
+                          Perform EXTRACT-STATE-FROM-BODY
+                          IF LS-OBJSTATE NOT = SPACES
+                             MOVE 'Y' TO WS-HTTP-RC
+                          ELSE
+                             MOVE 'Y' TO WS-HTTP-NOTFOUND
+                          END-IF
+                       ELSE
+                          MOVE 'Y' TO WS-HTTP-NOTFOUND
+                       END-IF
+                     End-If
+                   End-If
+
+                   Perform HTTP-Terminate-Request
+                 End-If
+
+                 Perform HTTP-Disconnect
+               End-If
+             End-If
+
+             Perform HTTP-Terminate-Connection
+           End-If
+
+           IF HTTP-CALL-OK
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              IF HTTP-OBJECT-NOT-FOUND
+                 MOVE WS-SNOW-NOTFOUND-RC TO RETURN-CODE
+              ELSE
+                 MOVE WS-SNOW-CONN-RC TO RETURN-CODE
+              END-IF
+           END-IF
+
+           GOBACK.
+
+      ****************************************************************
+      * HTTP-Init-Connection - same HWTHINIT pattern as SNINCQRY
+      ****************************************************************
+       HTTP-Init-Connection.
+
+           Set HWTH-HANDLETYPE-CONNECTION to true.
+
+           Call "HWTHINIT" using
+             HWTH-RETURN-CODE
+             HWTH-HANDLETYPE
+             Conn-Handle
+             HWTH-DIAG-AREA
+
+           If NOT HWTH-OK
+             Display "SNOWHWTH: HWTHINIT (connection) FAILED"
+             Call "DSPHDIAG" using
+                             HWTH-RETURN-CODE
+                             HWTH-DIAG-AREA
+           End-If
+           .
+
+      ****************************************************************
+      * HTTP-Init-Request - same HWTHINIT pattern as SNINCQRY
+      ****************************************************************
+       HTTP-Init-Request.
+
+           Set HWTH-HANDLETYPE-HTTPREQUEST to true.
+
+           Call "HWTHINIT" using
+             HWTH-RETURN-CODE
+             HWTH-HANDLETYPE
+             Rqst-Handle
+             HWTH-DIAG-AREA
+
+           If NOT HWTH-OK
+             Display "SNOWHWTH: HWTHINIT (request) FAILED"
+             Call "DSPHDIAG" using
+                             HWTH-RETURN-CODE
+                             HWTH-DIAG-AREA
+           End-If
+           .
+
+      ****************************************************************
+      * HTTP-Setup-Connection - TLS + keyring + ServiceNow base URI
+      ****************************************************************
+       HTTP-Setup-Connection.
+
+           Set HWTH-OPT-USE-SSL to true.
+           Set HWTH-SSL-USE to true.
+           Set option-val-addr to address of HWTH-USESSL.
+           Compute option-val-len = function length (HWTH-USESSL).
+           Call "HWTHSET" using
+                          HWTH-RETURN-CODE
+                          Conn-Handle
+                          HWTH-Set-OPTION
+                          option-val-addr
+                          option-val-len
+                          HWTH-DIAG-AREA.
+
+           If HWTH-OK
+             Set HWTH-OPT-SSLKEYTYPE to true
+             Set HWTH-SSLKEYTYPE-KEYRINGNAME to true
+             Set option-val-addr to address of HWTH-SSLKEYTYPE
+             Compute option-val-len =
+                 function length (HWTH-SSLKEYTYPE)
+             Call "HWTHSET" using
+                            HWTH-RETURN-CODE
+                            Conn-Handle
+                            HWTH-Set-OPTION
+                            option-val-addr
+                            option-val-len
+                            HWTH-DIAG-AREA
+           End-If
+
+           If HWTH-OK
+             Set HWTH-OPT-SSLKEY to true
+             Move SN-HTTP-KEYRING to option-val-char
+             Move 32 to option-val-len
+             Set option-val-addr to address of option-val-char
+             Call "HWTHSET" using
+                            HWTH-RETURN-CODE
+                            Conn-Handle
+                            HWTH-Set-OPTION
+                            option-val-addr
+                            option-val-len
+                            HWTH-DIAG-AREA
+           End-If
+
+           If HWTH-OK
+             Set HWTH-OPT-URI to true
+             Move SN-HTTP-BASE-URI to option-val-char
+             Move 40 to option-val-len
+             Set option-val-addr to address of option-val-char
+             Call "HWTHSET" using
+                            HWTH-RETURN-CODE
+                            Conn-Handle
+                            HWTH-Set-OPTION
+                            option-val-addr
+                            option-val-len
+                            HWTH-DIAG-AREA
+           Else
+             Display "SNOWHWTH: HWTHSET (connection) FAILED"
+             Call "DSPHDIAG" using
+                             HWTH-RETURN-CODE
+                             HWTH-DIAG-AREA
+           End-If
+           .
+
+      ****************************************************************
+      * HTTP-Connect - HWTHCONN
+      ****************************************************************
+       HTTP-Connect.
+
+           Call "HWTHCONN" using
+             HWTH-RETURN-CODE
+             Conn-Handle
+             HWTH-DIAG-AREA
+
+           If NOT HWTH-OK
+             Display "SNOWHWTH: HWTHCONN FAILED"
+             Call "DSPHDIAG" using
+                             HWTH-RETURN-CODE
+                             HWTH-DIAG-AREA
+           End-If
+           .
+
+      ****************************************************************
+      * HTTP-Setup-Request - GET .../api/now/table/<table>?number=obj
+      ****************************************************************
+       HTTP-Setup-Request.
+
+           Set HWTH-OPT-REQUESTMETHOD to true.
+           Set HWTH-HTTP-REQUEST-GET to true.
+           Set option-val-addr to address of HWTH-REQUESTMETHOD.
+           Compute option-val-len =
+               function length (HWTH-REQUESTMETHOD).
+           Call "HWTHSET" using
+                          HWTH-RETURN-CODE
+                          rqst-handle
+                          HWTH-Set-OPTION
+                          option-val-addr
+                          option-val-len
+                          HWTH-DIAG-AREA.
+
+           If HWTH-OK
+             Set HWTH-OPT-URI to true
+             Move 1 to WS-URI-LEN
+             STRING "/api/now/table/" DELIMITED BY SIZE
+                    WS-TABLE-NAME DELIMITED BY SPACE
+                    "?sysparm_query=number=" DELIMITED BY SIZE
+                    LS-SNOWOBJ DELIMITED BY SPACE
+                    INTO option-val-char WITH POINTER WS-URI-LEN
+             SUBTRACT 1 FROM WS-URI-LEN
+             Move WS-URI-LEN TO option-val-len
+             Set option-val-addr to address of option-val-char
+             Call "HWTHSET" using
+                            HWTH-RETURN-CODE
+                            rqst-handle
+                            HWTH-Set-OPTION
+                            option-val-addr
+                            option-val-len
+                            HWTH-DIAG-AREA
+           End-If
+
+           If HWTH-OK
+             Move SN-HTTP-USERID to UserName
+             Move SN-HTTP-PASSWORD to UserPassword
+
+             Move ZERO TO WK-TALLY
+             Inspect Function Reverse(UserName)
+                     TALLYING WK-TALLY FOR LEADING SPACES
+             COMPUTE UserName-LEN = 32 - WK-TALLY
+
+             Move ZERO TO WK-TALLY
+             Inspect Function Reverse(UserPassword)
+                     TALLYING WK-TALLY FOR LEADING SPACES
+             COMPUTE UserPassword-LEN = 32 - WK-TALLY
+
+             Set HWTH-OPT-HTTPAUTH to true
+             Set HWTH-HTTPAUTH-BASIC to true
+             Set option-val-addr to address of HWTH-HTTPAUTH
+             Compute option-val-len =
+               function length (HWTH-HTTPAUTH)
+             Call "HWTHSET" using
+                            HWTH-RETURN-CODE
+                            rqst-handle
+                            HWTH-Set-OPTION
+                            option-val-addr
+                            option-val-len
+                            HWTH-DIAG-AREA
+           End-If
+
+           If HWTH-OK
+             Set HWTH-OPT-USERNAME to true
+             Set option-val-addr to address of UserName
+             Call "HWTHSET" using
+                            HWTH-RETURN-CODE
+                            rqst-handle
+                            HWTH-Set-OPTION
+                            option-val-addr
+                            USERNAME-LEN
+                            HWTH-DIAG-AREA
+           End-If
+
+           If HWTH-OK
+             Set HWTH-OPT-PASSWORD to true
+             Set option-val-addr to address of UserPassword
+             Call "HWTHSET" using
+                            HWTH-RETURN-CODE
+                            rqst-handle
+                            HWTH-Set-OPTION
+                            option-val-addr
+                            USERPASSWORD-LEN
+                            HWTH-DIAG-AREA
+           End-If
+
+           If HWTH-OK
+             Perform Build-Slist
+             Set HWTH-OPT-HTTPHEADERS to true
+             Set option-val-addr to address of Slist-Handle
+             Compute option-val-len = function length(Slist-Handle)
+             Call "HWTHSET" using
+                            HWTH-RETURN-CODE
+                            rqst-handle
+                            HWTH-Set-OPTION
+                            option-val-addr
+                            option-val-len
+                            HWTH-DIAG-AREA
+           End-If
+
+           If HWTH-OK
+             Set HWTH-OPT-TRANSLATE-RESPBODY to true
+             Set HWTH-XLATE-RESPBODY-A2E to true
+             Set option-val-addr to address of HWTH-XLATE-RESPBODY
+             Compute option-val-len =
+                 function length (HWTH-XLATE-RESPBODY)
+             Call "HWTHSET" using
+                            HWTH-RETURN-CODE
+                            rqst-handle
+                            HWTH-Set-OPTION
+                            option-val-addr
+                            option-val-len
+                            HWTH-DIAG-AREA
+           End-If
+
+           If HWTH-OK
+             Set HWTH-OPT-RESPONSEHDR-EXIT to true
+             Set hdr-cb-ptr to ENTRY "HWTHSTSX"
+             Set option-val-addr to address of hdr-cb-ptr
+             Compute option-val-len =
+                 function length (hdr-cb-ptr)
+             Call "HWTHSET" using
+                            HWTH-RETURN-CODE
+                            rqst-handle
+                            HWTH-Set-OPTION
+                            option-val-addr
+                            option-val-len
+                            HWTH-DIAG-AREA
+           End-If
+
+           If HWTH-OK
+             Set status-data-ptr to address of WS-HTTP-STATUS
+             Set HWTH-OPT-RESPONSEHDR-USERDATA to true
+             Set option-val-addr to address of hdr-udata
+             Compute option-val-len = function length(hdr-udata)
+             Call "HWTHSET" using
+                            HWTH-RETURN-CODE
+                            rqst-handle
+                            HWTH-Set-OPTION
+                            option-val-addr
+                            option-val-len
+                            HWTH-DIAG-AREA
+           End-If
+
+           If HWTH-OK
+             Set HWTH-OPT-RESPONSEBODY-EXIT to true
+             Set rspbdy-cb-ptr to ENTRY "HWTHBDYX"
+             Set option-val-addr to address of rspbdy-cb-ptr
+             Compute option-val-len =
+                 function length (rspbdy-cb-ptr)
+             Call "HWTHSET" using
+                            HWTH-RETURN-CODE
+                            rqst-handle
+                            HWTH-Set-OPTION
+                            option-val-addr
+                            option-val-len
+                            HWTH-DIAG-AREA
+           End-If
+
+           If HWTH-OK
+             Set resp-body-data-ptr to address of WS-RESP-BODY
+             Set HWTH-OPT-RESPONSEBODY-USERDATA to true
+             Set option-val-addr to address of body-udata
+             Compute option-val-len = function length(body-udata)
+             Call "HWTHSET" using
+                            HWTH-RETURN-CODE
+                            rqst-handle
+                            HWTH-Set-OPTION
+                            option-val-addr
+                            option-val-len
+                            HWTH-DIAG-AREA
+           Else
+             Display "SNOWHWTH: HWTHSET (request) FAILED"
+             Call "DSPHDIAG" using
+                             HWTH-RETURN-CODE
+                             HWTH-DIAG-AREA
+           End-If
+           .
+
+      ****************************************************************
+      * Build-Slist - Accept: application/json header, same as the
+      * SNINCQRY sample
+      ****************************************************************
+       Build-Slist.
+
+           Move 1 to option-val-len.
+           String "Accept: application/json" delimited by size
+                  into option-val-char with pointer
+                  option-val-len.
+           Subtract 1 from option-val-len.
+
+           Set option-val-addr to address of option-val-char.
+           Set HWTH-SLST-NEW to true.
+
+           Call "HWTHSLST" using
+                           HWTH-RETURN-CODE
+                           rqst-handle
+                           HWTH-SLST-function
+                           Slist-Handle
+                           option-val-addr
+                           option-val-len
+                           HWTH-DIAG-AREA.
+           If NOT HWTH-OK
+             Display "SNOWHWTH: HWTHSLST FAILED"
+             Call "DSPHDIAG" using
+                             HWTH-RETURN-CODE
+                             HWTH-DIAG-AREA
+           End-If
+           .
+
+      ****************************************************************
+      * HTTP-Issue-Request - HWTHRQST
+      ****************************************************************
+       HTTP-Issue-Request.
+
+           Call "HWTHRQST" using
+             HWTH-RETURN-CODE
+             Conn-Handle
+             Rqst-Handle
+             HWTH-DIAG-AREA
+
+           If NOT HWTH-OK
+             Display "SNOWHWTH: HWTHRQST FAILED"
+             Call "DSPHDIAG" using
+                             HWTH-RETURN-CODE
+                             HWTH-DIAG-AREA
+           End-If
+           .
+
+      ****************************************************************
+      * EXTRACT-STATE-FROM-BODY - pull the "state" value out of the
+      * JSON body the response body exit stored in WS-RESP-BODY; this
+      * is a plain substring scan, not a JSON parser, which is enough
+      * for the single field the callers need.
+      ****************************************************************
+       EXTRACT-STATE-FROM-BODY.
+
+           MOVE 0 TO WS-STATE-POS.
+           INSPECT WS-RESP-BODY TALLYING WS-STATE-POS
+                   FOR CHARACTERS BEFORE '"state":"'.
+           MOVE SPACES TO LS-OBJSTATE.
+           IF WS-STATE-POS < LENGTH OF WS-RESP-BODY
+              ADD 10 TO WS-STATE-POS
+      *-----------------------------------------------------------------
+      *  Scan forward from the opening quote for the closing '"' -
+      *  a fixed-length slice here would pull trailing JSON syntax
+      *  (the closing quote, comma, next field name) into LS-OBJSTATE
+      *  since every real state value is shorter than 15 bytes.
+      *-----------------------------------------------------------------
+              MOVE 0 TO WS-STATE-LEN
+              INSPECT WS-RESP-BODY(WS-STATE-POS:) TALLYING WS-STATE-LEN
+                      FOR CHARACTERS BEFORE '"'
+              IF WS-STATE-LEN > 15
+                 MOVE 15 TO WS-STATE-LEN
+              END-IF
+              IF WS-STATE-LEN > 0
+                 MOVE WS-RESP-BODY(WS-STATE-POS:WS-STATE-LEN)
+                                  TO LS-OBJSTATE(1:WS-STATE-LEN)
+              END-IF
+           END-IF.
+
+           EXIT.
+
+      ****************************************************************
+      * HTTP-Disconnect / HTTP-Terminate-* - same as SNINCQRY
+      ****************************************************************
+       HTTP-Disconnect.
+
+           Call "HWTHDISC" using
+             HWTH-RETURN-CODE
+             Conn-Handle
+             HWTH-DIAG-AREA
+
+           If NOT HWTH-OK
+             Display "SNOWHWTH: HWTHDISC FAILED"
+             Call "DSPHDIAG" using
+                             HWTH-RETURN-CODE
+                             HWTH-DIAG-AREA
+           End-If
+           .
+
+       HTTP-Terminate-Connection.
+
+           Set HWTH-NOFORCE to true.
+
+           Call "HWTHTERM" using
+             HWTH-RETURN-CODE
+             Conn-Handle
+             HWTH-FORCETYPE
+             HWTH-DIAG-AREA.
+
+           If NOT HWTH-OK
+             Display "SNOWHWTH: HWTHTERM (connection) FAILED"
+             Call "DSPHDIAG" using
+                             HWTH-RETURN-CODE
+                             HWTH-DIAG-AREA
+           End-If
+           .
+
+       HTTP-Terminate-Request.
+
+           Set HWTH-NOFORCE to true.
+
+           Call "HWTHTERM" using
+             HWTH-RETURN-CODE
+             Rqst-Handle
+             HWTH-FORCETYPE
+             HWTH-DIAG-AREA.
+
+           If NOT HWTH-OK
+             Display "SNOWHWTH: HWTHTERM (request) FAILED"
+             Call "DSPHDIAG" using
+                             HWTH-RETURN-CODE
+                             HWTH-DIAG-AREA
+           End-If
+           .
+
+       END PROGRAM SNOWHWTH.
+
+      ****************************************************************
+      * HWTHBDYX - response body exit for SNOWHWTH. The toolkit
+      * invokes this once per chunk of response body received; we
+      * just append each chunk into the caller's WS-RESP-BODY buffer,
+      * addressed through resp-body-data-ptr in the userdata block,
+      * the same technique ServiceNowSubroutineQuery.cob uses for its
+      * own response exits.
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HWTHBDYX.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  HWTH-RESP-EXIT-RC             GLOBAL PIC 9(9) BINARY.
+           88  HWTH-RESP-EXIT-RC-OK             VALUE 0.
+           88  HWTH-RESP-EXIT-RC-ABORT          VALUE 1.
+
+       LINKAGE SECTION.
+       01 resp-body-ptr   Usage Pointer.
+       01 resp-body-len   Pic 9(9) Binary.
+       01 exit-flags       Pic 9(9) Binary.
+       01 body-udata-ptr  Usage Pointer.
+       01 body-udata-len  Pic 9(9) Binary.
+
+       01 resp-body-dsect Pic X(2000).
+
+       01 body-udata.
+         05 body-udata-eye     Pic X(8).
+         05 resp-body-data-ptr Pointer.
+
+       01 WS-RESP-BODY-BASED  Pic X(2000) Based.
+
+       PROCEDURE DIVISION using resp-body-ptr,
+                                resp-body-len,
+                                exit-flags,
+                                body-udata-ptr,
+                                body-udata-len.
+       Begin.
+
+           SET ADDRESS OF resp-body-dsect TO resp-body-ptr
+           SET ADDRESS OF body-udata      TO body-udata-ptr
+           SET ADDRESS OF WS-RESP-BODY-BASED
+                                 TO resp-body-data-ptr OF body-udata
+
+           IF resp-body-len > 0 AND resp-body-len <= 2000
+              MOVE resp-body-dsect(1:resp-body-len)
+                              TO WS-RESP-BODY-BASED(1:resp-body-len)
+           END-IF
+
+           SET HWTH-RESP-EXIT-RC-OK TO TRUE
+
+           GOBACK.
+
+       END PROGRAM HWTHBDYX.
+
+      ****************************************************************
+      * HWTHSTSX - response header exit for SNOWHWTH. The toolkit
+      * invokes this once for the HTTP status line and once per
+      * response header; the status line is always of the form
+      * "HTTP/n.n nnn reason", so we only act on the invocation where
+      * http-resp-line starts with "HTTP/", pulling the 3-digit status
+      * straight out of it and storing it, through status-data-ptr in
+      * the userdata block, into the caller's WS-HTTP-STATUS - the
+      * same technique HWTHBDYX uses to hand WS-RESP-BODY back.
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HWTHSTSX.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  HWTH-RESP-EXIT-RC             GLOBAL PIC 9(9) BINARY.
+           88  HWTH-RESP-EXIT-RC-OK             VALUE 0.
+           88  HWTH-RESP-EXIT-RC-ABORT          VALUE 1.
+
+       LINKAGE SECTION.
+       01 http-resp-line  Pic X(20).
+       01 exit-flags      Pic 9(9) Binary.
+       01 hdr-name-ptr    Usage Pointer.
+       01 hdr-name-len    Pic 9(9) Binary.
+       01 hdr-value-ptr   Usage Pointer.
+       01 hdr-value-len   Pic 9(9) Binary.
+       01 hdr-udata-ptr   Usage Pointer.
+       01 hdr-udata-len   Pic 9(9) Binary.
+
+       01 hdr-udata.
+         05 hdr-udata-eye   Pic X(8).
+         05 status-data-ptr Pointer.
+
+       01 WS-HTTP-STATUS-BASED Pic 9(03) Based.
+
+       PROCEDURE DIVISION using http-resp-line,
+                                exit-flags,
+                                hdr-name-ptr,
+                                hdr-name-len,
+                                hdr-value-ptr,
+                                hdr-value-len,
+                                hdr-udata-ptr,
+                                hdr-udata-len.
+       Begin.
+
+           SET ADDRESS OF hdr-udata TO hdr-udata-ptr
+           SET ADDRESS OF WS-HTTP-STATUS-BASED
+                                 TO status-data-ptr OF hdr-udata
+
+           IF http-resp-line(1:5) = "HTTP/"
+              MOVE http-resp-line(10:3) TO WS-HTTP-STATUS-BASED
+           END-IF
+
+           SET HWTH-RESP-EXIT-RC-OK TO TRUE
+
+           GOBACK.
+
+       END PROGRAM HWTHSTSX.
