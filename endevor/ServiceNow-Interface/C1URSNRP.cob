@@ -0,0 +1,141 @@
+       PROCESS OUTDD(DISPLAYS) DYNAM
+      *****************************************************************
+      * DESCRIPTION: Reads the RSNCLOG reason-code log written by     *
+      *              C1UEXT02 (one entry per element event, carrying  *
+      *              the ECB-MESSAGE-CODE REXX C1UEXTR2 left behind)  *
+      *              and produces a tally report of how many times    *
+      *              each reason code occurred, to DD RSNCRPT.        *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C1URSNRP.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RSNCLOG ASSIGN TO RSNCLOG
+               FILE STATUS IS WS-RSNCLOG-FILE-STATUS.
+           SELECT RSNCRPT ASSIGN TO RSNCRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RSNCLOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RSNCLOG-REC.
+           03  RSNC-LOG-DATE            PIC 9(08).
+           03  FILLER                   PIC X(01).
+           03  RSNC-LOG-TIME            PIC 9(08).
+           03  FILLER                   PIC X(01).
+           03  RSNC-LOG-MESSAGE-CODE    PIC X(04).
+           03  FILLER                   PIC X(01).
+           03  RSNC-LOG-USER-ID         PIC X(08).
+           03  FILLER                   PIC X(01).
+           03  RSNC-LOG-ACTION-NAME     PIC X(10).
+           03  FILLER                   PIC X(01).
+           03  RSNC-LOG-CCID            PIC X(12).
+           03  FILLER                   PIC X(25).
+
+       FD  RSNCRPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RSNCRPT-REC                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-RSNCLOG-FILE-STATUS       PIC X(02).
+           88  RSNCLOG-ATEND                     VALUE '10'.
+
+       01  WS-TALLY-MAX                 PIC 9(04) VALUE 50.
+       01  WS-TALLY-COUNT                PIC 9(04) VALUE 0.
+       01  WS-TALLY-TABLE.
+           03  WS-TALLY-ENTRY OCCURS 50 TIMES
+                              INDEXED BY WS-TALLY-INX.
+               05  WS-TALLY-CODE         PIC X(04).
+               05  WS-TALLY-OCCURS       PIC 9(07).
+
+       01  WS-TALLY-FOUND                PIC X(01) VALUE 'N'.
+           88  TALLY-CODE-FOUND                  VALUE 'Y'.
+       01  WS-TALLY-HIT-INX              PIC 9(04).
+
+       01  WS-HDR-LINE.
+           03  FILLER                    PIC X(80) VALUE
+               'REASON CODE      OCCURRENCES'.
+
+       01  WS-DETAIL-LINE.
+           03  RPT-CODE                  PIC X(04).
+           03  FILLER                    PIC X(12) VALUE SPACES.
+           03  RPT-COUNT                 PIC ZZZ,ZZ9.
+           03  FILLER                    PIC X(59) VALUE SPACES.
+
+         COPY RUNCTXH.
+
+       PROCEDURE DIVISION.
+       MAIN-LINE.
+
+           OPEN INPUT  RSNCLOG.
+           OPEN OUTPUT RSNCRPT.
+
+           PERFORM 0050-WRITE-RUN-CONTEXT-HEADER.
+
+           MOVE SPACES TO RSNCRPT-REC.
+           WRITE RSNCRPT-REC FROM WS-HDR-LINE.
+
+           PERFORM 0100-READ-RSNCLOG.
+           PERFORM 0200-TALLY-ENTRY UNTIL RSNCLOG-ATEND.
+
+           PERFORM 0300-WRITE-TALLY-LINE VARYING WS-TALLY-INX
+                   FROM 1 BY 1 UNTIL WS-TALLY-INX > WS-TALLY-COUNT.
+
+           CLOSE RSNCLOG.
+           CLOSE RSNCRPT.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      *  First line of RSNCRPT - see COPY RUNCTXH.
+      *-----------------------------------------------------------------
+       0050-WRITE-RUN-CONTEXT-HEADER.
+           CALL 'GETJOBNM' USING WS-GETJOBNM-OUTPUT.
+           ACCEPT WS-RUN-CTX-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-CTX-TIME FROM TIME.
+           MOVE SPACES               TO WS-RUN-CONTEXT-LINE.
+           MOVE GJN-JOB-NAME          TO RUNCTX-JOB-NAME.
+           MOVE GJN-PROGRAM-NAME      TO RUNCTX-PROGRAM-NAME.
+           MOVE WS-RUN-CTX-DATE       TO RUNCTX-DATE.
+           MOVE WS-RUN-CTX-TIME(1:6)  TO RUNCTX-TIME.
+           WRITE RSNCRPT-REC FROM WS-RUN-CONTEXT-LINE.
+
+       0100-READ-RSNCLOG.
+           READ RSNCLOG
+               AT END MOVE '10' TO WS-RSNCLOG-FILE-STATUS
+           END-READ.
+
+       0200-TALLY-ENTRY.
+           PERFORM 0210-FIND-TALLY-ENTRY.
+           IF TALLY-CODE-FOUND
+              ADD 1 TO WS-TALLY-OCCURS(WS-TALLY-HIT-INX)
+           ELSE
+              IF WS-TALLY-COUNT < WS-TALLY-MAX
+                 ADD 1 TO WS-TALLY-COUNT
+                 MOVE RSNC-LOG-MESSAGE-CODE TO
+                      WS-TALLY-CODE(WS-TALLY-COUNT)
+                 MOVE 1 TO WS-TALLY-OCCURS(WS-TALLY-COUNT)
+              END-IF
+           END-IF.
+           PERFORM 0100-READ-RSNCLOG.
+
+       0210-FIND-TALLY-ENTRY.
+           MOVE 'N' TO WS-TALLY-FOUND.
+           PERFORM VARYING WS-TALLY-INX FROM 1 BY 1
+                   UNTIL WS-TALLY-INX > WS-TALLY-COUNT
+              IF RSNC-LOG-MESSAGE-CODE = WS-TALLY-CODE(WS-TALLY-INX)
+                 MOVE 'Y' TO WS-TALLY-FOUND
+                 MOVE WS-TALLY-INX TO WS-TALLY-HIT-INX
+              END-IF
+           END-PERFORM.
+
+       0300-WRITE-TALLY-LINE.
+           MOVE WS-TALLY-CODE(WS-TALLY-INX)   TO RPT-CODE.
+           MOVE WS-TALLY-OCCURS(WS-TALLY-INX) TO RPT-COUNT.
+           WRITE RSNCRPT-REC FROM WS-DETAIL-LINE.
