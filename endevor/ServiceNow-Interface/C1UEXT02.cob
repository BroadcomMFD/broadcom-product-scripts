@@ -5,15 +5,9 @@
       *              then calls REXX program C1UEXTR2.                *
       *                                                               *
       * SETUP:       The REXX C1UEXTR2 gets called from DD REXFILE2.  *
-      *              Change the DSN to a secure dataset.(2 places)    *
-      *                                                               *
-      *    STRING 'ALLOC DD(REXFILE2) ', <--look for REXFILE2/SYSEXEC *
-      *          'DA(Your.Endevor.CLSTREXX)'  <----- here             *
-      *               DELIMITED BY SIZE                               *
-      *                 ' SHR REUSE'                                  *
-      *               DELIMITED BY SIZE                               *
-      *          INTO ALLOC-TEXT                                      *
-      *    END-STRING.                                                *
+      *              The REXX library DSN comes from WS-REXX-LIBRARY- *
+      *              DSN in COPY member REXXLIB - change it there,    *
+      *              not here, and recompile the exits that COPY it.  *
       *****************************************************************
       ** see also EAGGXCOB for Calling IRXEXEC - the IBM example      *
       ** for calling IRXEXEC from a Cobol program                     *
@@ -30,14 +24,50 @@
       *****************************************************************
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RSNCLOG ASSIGN TO RSNCLOG
+               FILE STATUS IS WS-RSNCLOG-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+      *= Reason-code tally log =========================================
+      *  Every call logs the reason code REXX C1UEXTR2 left in
+      *  ECB-MESSAGE-CODE, one line per element event, to DD RSNCLOG.
+      *  The C1URSNRP utility reads this log and tallies occurrences
+      *  per code for the periodic reason-code report; this program
+      *  only appends, it never summarizes.
+       FD  RSNCLOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RSNCLOG-REC.
+           03  RSNC-LOG-DATE            PIC 9(08).
+           03  FILLER                   PIC X(01).
+           03  RSNC-LOG-TIME            PIC 9(08).
+           03  FILLER                   PIC X(01).
+           03  RSNC-LOG-MESSAGE-CODE    PIC X(04).
+           03  FILLER                   PIC X(01).
+           03  RSNC-LOG-USER-ID         PIC X(08).
+           03  FILLER                   PIC X(01).
+           03  RSNC-LOG-ACTION-NAME     PIC X(10).
+           03  FILLER                   PIC X(01).
+           03  RSNC-LOG-CCID            PIC X(12).
+           03  FILLER                   PIC X(25).
 
       *****************************************************************
       * W O R K I N G  S T O R A G E                                  *
       *****************************************************************
        WORKING-STORAGE SECTION.
 
+       01  WS-RSNCLOG-FILE-STATUS       PIC X(02).
+
+      *= Job/user context stamp (GETJOBNM) =============================
+      *  Populated once per call so any error message this exit sets
+      *  can be stamped with the job name/step that raised it - useful
+      *  once messages are scraped out of a shared job's SYSOUT.
+       01  WS-GETJOBNM-OUTPUT.
+           03  GJN-JOB-NAME             PIC X(08).
+           03  GJN-PROGRAM-NAME         PIC X(08).
+           03  GJN-JOB-NUMBER           PIC X(08).
+           03  GJN-PROGRAMMER-NAME      PIC X(20).
+       01  WS-GETJOBNM-MSG-SAVE         PIC X(132).
+
        77  WS-TRACE                          PIC X    VALUE 'N'.
        77  FLAGS                             PIC S9(8) BINARY.
        77  REXX-RETURN-CODE                  PIC S9(8) BINARY.
@@ -71,6 +101,10 @@
           05 ALLOC-LENGTH PIC S9(4) BINARY VALUE 100.
           05 ALLOC-TEXT   PIC X(100).
 
+       COPY REXXLIB.
+       COPY REXXOVR.
+       COPY REUSECCD.
+
       * The block of data below is passed to the REXX program C1UEXTR2
       * to ensure new elements are Registered.
       * The bulk of the logic is found in C1UEXTR2
@@ -145,6 +179,18 @@
 
            IF PACKAGE-INSPECT THEN GOBACK.
 
+           CALL 'GETJOBNM' USING WS-GETJOBNM-OUTPUT.
+           MOVE GJN-JOB-NAME     TO ECB-JOB-NAME.
+           STRING 'JOB=' GJN-JOB-NAME ' PGM=' GJN-PROGRAM-NAME
+                  ' USER=' ECB-USER-ID
+               DELIMITED BY SIZE INTO ECB-GETJOBNM-STAMP
+           END-STRING.
+
+           IF REUSE-CCID-COMMENT-ENABLED
+              AND NOT (RETRIEVE-ACTION AND RETRIEVE-COPY-ONLY)
+              PERFORM 0150-REUSE-CCID-AND-COMMENT
+           END-IF.
+
            MOVE SPACES TO WS-REXX-STATEMENTS .
 
            IF WS-TRACE = 'Y' THEN
@@ -521,9 +567,11 @@
               MOVE  4000                  TO ARGSTRING-LENGTH(1)
               MOVE SPACES TO ALLOC-TEXT
               PERFORM 2100-ALLOCATE-REXFILE
-              CALL 'SET-ARG1-POINTER'  USING ARGUMENT-PTR
-                                             ELM-EXECUTE-PARMS-IRXEXEC
-              PERFORM 1800-REXX-CALL-VIA-IRXEXEC
+              IF ECB-RETURN-CODE NOT = 8
+                 CALL 'SET-ARG1-POINTER'  USING ARGUMENT-PTR
+                                     ELM-EXECUTE-PARMS-IRXEXEC
+                 PERFORM 1800-REXX-CALL-VIA-IRXEXEC
+              END-IF
               PERFORM 2200-FREE-REXFILES
       *****ELSE
       *****   PERFORM 2101-ALLOCATE-SYSEXEC
@@ -535,10 +583,112 @@
       *****   PERFORM 2201-FREE-SYSEXEC
       *****END-IF .
 
+           PERFORM 8100-WRITE-RSNCLOG-ENTRY.
+           PERFORM 8200-STAMP-JOB-CONTEXT-ON-MSG.
+
            MOVE 0           TO RETURN-CODE .
 
            GOBACK.
 
+      *-----------------------------------------------------------------
+      *  Prefix the job/user stamp gathered via GETJOBNM onto this
+      *  exit's own error message text, so the message identifies which
+      *  job/user raised it once it is out of context in a report or a
+      *  shared job's SYSOUT.
+      *-----------------------------------------------------------------
+       8200-STAMP-JOB-CONTEXT-ON-MSG.
+           IF ECB-RETURN-CODE NOT = 0 AND ECB-MESSAGE-TEXT NOT = SPACES
+              MOVE ECB-MESSAGE-TEXT TO WS-GETJOBNM-MSG-SAVE
+              MOVE SPACES TO ECB-MESSAGE-TEXT
+              STRING '[' ECB-GETJOBNM-STAMP '] '
+                         DELIMITED BY SIZE
+                     WS-GETJOBNM-MSG-SAVE
+                         DELIMITED BY SIZE
+                 INTO ECB-MESSAGE-TEXT
+              END-STRING
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *  Append the REXX-set reason code for this element event to the
+      *  durable RSNCLOG tally log (see the RSNCLOG FD banner above).
+      *-----------------------------------------------------------------
+       8100-WRITE-RSNCLOG-ENTRY.
+           ACCEPT RSNC-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT RSNC-LOG-TIME FROM TIME.
+           MOVE ECB-MESSAGE-CODE   TO RSNC-LOG-MESSAGE-CODE.
+           MOVE ECB-USER-ID        TO RSNC-LOG-USER-ID.
+           MOVE ECB-ACTION-NAME    TO RSNC-LOG-ACTION-NAME.
+           MOVE REQ-CCID            TO RSNC-LOG-CCID.
+           OPEN EXTEND RSNCLOG.
+           WRITE RSNCLOG-REC.
+           CLOSE RSNCLOG.
+
+      *-----------------------------------------------------------------
+      *  If the element action left CCID and/or Comment blank, re-use
+      *  the one already on record from the source/target element's
+      *  last change rather than forcing it to be re-keyed. CCID and
+      *  Comment are still required as usual on an ADD/UPDATE/a
+      *  generate-copyback action, where there is no prior value to
+      *  reuse. Folded in from the site's long-standing Exit-Examples
+      *  "Reuse CCID and Comment" sample, now gated by REUSECCD so a
+      *  site can turn it off and require CCID/Comment every time.
+      *-----------------------------------------------------------------
+       0150-REUSE-CCID-AND-COMMENT.
+           IF REQ-CCID = LOW-VALUES MOVE SPACES TO REQ-CCID END-IF.
+           IF REQ-COMMENT = LOW-VALUES MOVE SPACES TO REQ-COMMENT
+           END-IF.
+
+           IF REQ-CCID = ALL SPACES
+              IF SRC-ELM-ACTION-CCID NOT = ALL SPACES
+                 AND NOT ADD-ACTION
+                 AND NOT UPDATE-ACTION
+                 AND NOT GEN-COPYBACK
+                 AND SRC-INTERNAL-C1-BLOCK
+                 MOVE SRC-ELM-ACTION-CCID    TO REQ-CCID
+                 MOVE 4                      TO ECB-RETURN-CODE
+              ELSE
+                 IF TGT-ELM-ACTION-CCID NOT = ALL SPACES
+                    AND TGT-INTERNAL-C1-BLOCK
+                    AND NOT GEN-COPYBACK
+                    AND (TGT-ENV-ELEMENT-LEVEL > 0 OR NOT ADD-ACTION)
+                    MOVE TGT-ELM-ACTION-CCID TO REQ-CCID
+                    MOVE 4                   TO ECB-RETURN-CODE
+                 ELSE
+                    MOVE 8                   TO ECB-RETURN-CODE
+                    MOVE '0011'              TO ECB-MESSAGE-CODE
+                    MOVE 132                 TO ECB-MESSAGE-LENGTH
+                    MOVE '***CCID AND COMMENT ARE REQUIRED***'
+                                              TO ECB-MESSAGE-TEXT
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF REQ-COMMENT = ALL SPACES AND
+              ECB-RETURN-CODE < 8
+              IF SRC-ELM-PROCESSOR-LAST-COMMENT NOT = ALL SPACES
+                 AND NOT ADD-ACTION
+                 AND NOT UPDATE-ACTION
+                 AND NOT GEN-COPYBACK
+                 AND SRC-INTERNAL-C1-BLOCK
+                 MOVE SRC-ELM-PROCESSOR-LAST-COMMENT TO REQ-COMMENT
+                 MOVE 4                      TO ECB-RETURN-CODE
+              ELSE
+                 IF TGT-ELM-PROCESSOR-LAST-COMMENT NOT = ALL SPACES
+                    AND TGT-INTERNAL-C1-BLOCK
+                    AND NOT GEN-COPYBACK
+                    AND (TGT-ENV-ELEMENT-LEVEL > 0 OR NOT ADD-ACTION)
+                    MOVE TGT-ELM-PROCESSOR-LAST-COMMENT TO REQ-COMMENT
+                    MOVE 4                   TO ECB-RETURN-CODE
+                 ELSE
+                    MOVE 8                   TO ECB-RETURN-CODE
+                    MOVE '0011'              TO ECB-MESSAGE-CODE
+                    MOVE 132                 TO ECB-MESSAGE-LENGTH
+                    MOVE '***CCID AND COMMENT ARE REQUIRED***'
+                                              TO ECB-MESSAGE-TEXT
+                 END-IF
+              END-IF
+           END-IF.
+
        1800-REXX-CALL-VIA-IRXEXEC.
            SET ARGSTRING-PTR (1)           TO ARGUMENT-PTR .
            CALL 'SET-ARGUMENT-POINTER'  USING ARGTABLE-PTR
@@ -575,26 +725,49 @@
       *****************************************************************
        2100-ALLOCATE-REXFILE.
 
+           PERFORM 0160-RESOLVE-REXX-LIBRARY-DSN.
            MOVE SPACES TO ALLOC-TEXT .
-           STRING 'ALLOC DD(REXFILE2) ',
-                 'DA(Your.Endevor.CLSTREXX)'
-                      DELIMITED BY SIZE
-                        ' SHR REUSE'
+           STRING 'ALLOC DD(REXFILE2) DA(',
+                 WS-RESOLVED-REXX-DSN
+                      DELIMITED BY SPACE
+                        ') SHR REUSE'
                       DELIMITED BY SIZE
                  INTO ALLOC-TEXT
            END-STRING.
            PERFORM 9000-DYNAMIC-ALLOC-DEALLOC .
 
+      *-----------------------------------------------------------------
+      *  COPY REXXOVR's environment-pair override - see its banner
+      *  comment. WS-RESOLVED-REXX-DSN starts each call as the shared
+      *  default and only becomes the override DSN when this SRC/TGT
+      *  environment pair is in the table.
+      *-----------------------------------------------------------------
+       0160-RESOLVE-REXX-LIBRARY-DSN.
+           MOVE WS-REXX-LIBRARY-DSN TO WS-RESOLVED-REXX-DSN.
+           IF REXXLIB-OVERRIDE-ENABLED
+              PERFORM VARYING WS-REXXLIB-OVR-INX FROM 1 BY 1 UNTIL
+                  WS-REXXLIB-OVR-INX GREATER THAN WS-REXXLIB-OVR-COUNT
+                  IF SRC-ENV-ENVIRONMENT-NAME =
+                        WS-REXXLIB-OVR-ENV1(WS-REXXLIB-OVR-INX)
+                     AND TGT-ENV-ENVIRONMENT-NAME =
+                        WS-REXXLIB-OVR-ENV2(WS-REXXLIB-OVR-INX)
+                     MOVE WS-REXXLIB-OVR-DSN(WS-REXXLIB-OVR-INX)
+                                         TO WS-RESOLVED-REXX-DSN
+                  END-IF
+              END-PERFORM
+           END-IF.
+
       *****************************************************************
       **  Allocate DD SYSEXEC for batch processing
       *****************************************************************
        2101-ALLOCATE-SYSEXEC.
 
+           PERFORM 0160-RESOLVE-REXX-LIBRARY-DSN.
            MOVE SPACES TO ALLOC-TEXT .
-           STRING 'ALLOC DD(SYSEXEC) ',
-                 'DA(Your.Endevor.CLSTREXX)'
-                      DELIMITED BY SIZE
-                        ' SHR REUSE'
+           STRING 'ALLOC DD(SYSEXEC) DA(',
+                 WS-RESOLVED-REXX-DSN
+                      DELIMITED BY SPACE
+                        ') SHR REUSE'
                       DELIMITED BY SIZE
                  INTO ALLOC-TEXT
            END-STRING.
@@ -628,6 +801,20 @@
                DISPLAY ALLOC-TEXT
            END-IF
 
+      *    A failed BPXWDYN ALLOC/FREE means REXFILE2/SYSEXEC is not
+      *    what the subsequent IRXEXEC call needs - rather than let
+      *    that call run against a missing or stale DD, fail the exit
+      *    outright so the element action stops instead of silently
+      *    mis-registering.
+           IF RETURN-CODE NOT = ZERO
+               MOVE 8 TO ECB-RETURN-CODE
+               MOVE '0099' TO ECB-MESSAGE-CODE
+               MOVE 132 TO ECB-MESSAGE-LENGTH
+               MOVE 'C1UEXT02: fatal BPXWDYN allocation failure - see S
+      -    'YSOUT for the failing ALLOC/FREE text and return code.'
+                     TO ECB-MESSAGE-TEXT
+           END-IF
+
            MOVE SPACES TO ALLOC-TEXT
            .
 
